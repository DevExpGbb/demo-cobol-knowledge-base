@@ -0,0 +1,111 @@
+      ******************************************************************
+      * PROGRAM:  CANADA-DAY-MILESTONE-CHECK                           *
+      * PURPOSE:  Flag round-number Confederation anniversary years    *
+      * AUTHOR:   Enterprise COBOL Development Team                    *
+      * DATE:     2024                                                 *
+      * VERSION:  1.0                                                  *
+      ******************************************************************
+      * DESCRIPTION:                                                   *
+      * WS-CONFEDERATION-YEAR (1867) is already the lower bound for    *
+      * a valid date in CANADA-DAY-CHECK, but nothing downstream flags *
+      * a round-number anniversary (125th, 150th, 200th, etc.) for     *
+      * Corporate Communications to plan around separately from a      *
+      * routine holiday. Callable after CANADA-DAY-CHECK with the same *
+      * input date shape.                                              *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CANADA-DAY-MILESTONE-CHECK.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-Z.
+       OBJECT-COMPUTER. IBM-Z.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-DATE-WORK-FIELDS.
+           05  WS-INPUT-YEAR               PIC 9(4).
+           05  WS-ANNIVERSARY-NUMBER       PIC 9(4).
+
+       01  WS-CONSTANTS.
+           05  WS-CONFEDERATION-YEAR       PIC 9(4) VALUE 1867.
+           05  WS-MILESTONE-INTERVAL       PIC 9(2) VALUE 25.
+
+       01  WS-RETURN-CODES.
+           05  WS-RC-SUCCESS               PIC 9(2) VALUE 00.
+           05  WS-RC-INVALID-FORMAT        PIC 9(2) VALUE 01.
+           05  WS-RC-INVALID-YEAR          PIC 9(2) VALUE 02.
+
+       01  WS-ERROR-MESSAGES.
+           05  WS-MSG-INVALID-FORMAT       PIC X(50)
+               VALUE 'Invalid date format - use YYYYMMDD'.
+           05  WS-MSG-INVALID-YEAR         PIC X(50)
+               VALUE 'Invalid year - must be 1867 or later'.
+
+       LINKAGE SECTION.
+       01  L-INPUT-DATE                    PIC 9(8).
+       01  L-MILESTONE-FLAG                PIC X(1).
+       01  L-MILESTONE-NUMBER              PIC 9(4).
+       01  L-RETURN-CODE                   PIC 9(2).
+       01  L-ERROR-MESSAGE                 PIC X(50).
+
+       PROCEDURE DIVISION USING L-INPUT-DATE
+                               L-MILESTONE-FLAG
+                               L-MILESTONE-NUMBER
+                               L-RETURN-CODE
+                               L-ERROR-MESSAGE.
+
+      ******************************************************************
+      * MAIN PROCESSING ROUTINE                                        *
+      ******************************************************************
+       0000-MAIN-PROCESSING.
+           PERFORM 1000-INITIALIZE-PROGRAM
+           PERFORM 2000-VALIDATE-INPUT-DATE
+           IF L-RETURN-CODE = WS-RC-SUCCESS
+               PERFORM 3000-CHECK-MILESTONE-ANNIVERSARY
+           END-IF
+           PERFORM 9999-PROGRAM-EXIT.
+
+      ******************************************************************
+      * INITIALIZE PROGRAM VARIABLES                                  *
+      ******************************************************************
+       1000-INITIALIZE-PROGRAM.
+           MOVE 'N' TO L-MILESTONE-FLAG
+           MOVE 0 TO L-MILESTONE-NUMBER
+           MOVE WS-RC-SUCCESS TO L-RETURN-CODE
+           MOVE SPACES TO L-ERROR-MESSAGE.
+
+      ******************************************************************
+      * VALIDATE INPUT DATE FORMAT AND YEAR                           *
+      ******************************************************************
+       2000-VALIDATE-INPUT-DATE.
+           IF L-INPUT-DATE IS NOT NUMERIC
+               MOVE WS-RC-INVALID-FORMAT TO L-RETURN-CODE
+               MOVE WS-MSG-INVALID-FORMAT TO L-ERROR-MESSAGE
+           ELSE
+               MOVE L-INPUT-DATE(1:4) TO WS-INPUT-YEAR
+               IF WS-INPUT-YEAR < WS-CONFEDERATION-YEAR
+                   MOVE WS-RC-INVALID-YEAR TO L-RETURN-CODE
+                   MOVE WS-MSG-INVALID-YEAR TO L-ERROR-MESSAGE
+               END-IF
+           END-IF.
+
+      ******************************************************************
+      * CHECK WHETHER THIS YEAR IS A ROUND-NUMBER ANNIVERSARY OF       *
+      * CONFEDERATION (125TH, 150TH, 200TH, ETC.)                     *
+      ******************************************************************
+       3000-CHECK-MILESTONE-ANNIVERSARY.
+           COMPUTE WS-ANNIVERSARY-NUMBER =
+               WS-INPUT-YEAR - WS-CONFEDERATION-YEAR
+           IF WS-ANNIVERSARY-NUMBER > 0 AND
+              FUNCTION MOD(WS-ANNIVERSARY-NUMBER, WS-MILESTONE-INTERVAL)
+                  = 0
+               MOVE 'Y' TO L-MILESTONE-FLAG
+               MOVE WS-ANNIVERSARY-NUMBER TO L-MILESTONE-NUMBER
+           END-IF.
+
+      ******************************************************************
+      * PROGRAM EXIT                                                   *
+      ******************************************************************
+       9999-PROGRAM-EXIT.
+           GOBACK.
