@@ -0,0 +1,78 @@
+      ******************************************************************
+      * PROGRAM:  CANADA-DAY-CICS-LOOKUP                               *
+      * PURPOSE:  CICS online Canada Day lookup for the help desk      *
+      * AUTHOR:   Enterprise COBOL Development Team                    *
+      * DATE:     2024                                                 *
+      * VERSION:  1.0                                                  *
+      ******************************************************************
+      * DESCRIPTION:                                                   *
+      * Wraps the existing CANADA-DAY-CHECK USING parameter list in a  *
+      * COMMAREA so help desk staff can look up "is this date a bank   *
+      * holiday" interactively instead of asking a batch analyst to    *
+      * run a test program for them. Pseudo-conversational: the        *
+      * caller sends the input date/flag in, this transaction CALLs    *
+      * CANADA-DAY-CHECK and RETURNs the answer in the same COMMAREA.  *
+      *                                                                 *
+      * NOTE: This program uses EXEC CICS statements and requires the  *
+      * CICS command-level translator ahead of the COBOL compile, the  *
+      * same as every other CICS program in this shop's online         *
+      * region - it cannot be compiled standalone with cobc.           *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CANADA-DAY-CICS-LOOKUP.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-Z.
+       OBJECT-COMPUTER. IBM-Z.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       LINKAGE SECTION.
+       COPY 'canada-day-commarea.cpy'
+           REPLACING ==CANADA-DAY-COMMAREA== BY ==DFHCOMMAREA==.
+
+       PROCEDURE DIVISION.
+
+      ******************************************************************
+      * MAIN PROCESSING ROUTINE                                        *
+      ******************************************************************
+       0000-MAIN-PROCESSING.
+           IF EIBCALEN = 0
+               PERFORM 8000-HANDLE-NO-COMMAREA
+           ELSE
+               PERFORM 1000-CALL-CANADA-DAY-CHECK
+               PERFORM 9000-RETURN-TO-CICS
+           END-IF.
+
+      ******************************************************************
+      * CALL THE EXISTING CANADA DAY CHECK ROUTINE                    *
+      ******************************************************************
+       1000-CALL-CANADA-DAY-CHECK.
+           CALL 'CANADA-DAY-CHECK' USING
+               CA-INPUT-DATE
+               CA-OBSERVANCE-FLAG
+               CA-CANADA-DAY-FLAG
+               CA-OBSERVED-DATE
+               CA-RETURN-CODE
+               CA-ERROR-MESSAGE.
+
+      ******************************************************************
+      * HANDLE THE NO-COMMAREA CASE - DFHCOMMAREA ADDRESSABILITY IS    *
+      * UNDEFINED WHEN EIBCALEN IS ZERO, SO NO COMMAREA-MAPPED FIELD   *
+      * (CA-RETURN-CODE, CA-ERROR-MESSAGE, ETC.) MAY BE REFERENCED     *
+      * HERE - REPORT AND RETURN WITHOUT ONE                           *
+      ******************************************************************
+       8000-HANDLE-NO-COMMAREA.
+           DISPLAY 'CANADA-DAY-CICS-LOOKUP: NO COMMAREA PASSED - '
+               'INPUT DATE AND OBSERVANCE FLAG REQUIRED'
+           EXEC CICS RETURN
+           END-EXEC.
+
+      ******************************************************************
+      * RETURN CONTROL TO CICS WITH THE ANSWER IN THE COMMAREA         *
+      ******************************************************************
+       9000-RETURN-TO-CICS.
+           EXEC CICS RETURN
+           END-EXEC.
