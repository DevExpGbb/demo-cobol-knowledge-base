@@ -0,0 +1,108 @@
+      ******************************************************************
+      * PROGRAM:  CANADA-DAY-DATE-FORMAT                               *
+      * PURPOSE:  Reformat a YYYYMMDD date into alternate output       *
+      *           formats needed by downstream interfaces             *
+      * AUTHOR:   Enterprise COBOL Development Team                    *
+      * DATE:     2024                                                 *
+      * VERSION:  1.0                                                  *
+      ******************************************************************
+      * DESCRIPTION:                                                   *
+      * CDO-OBSERVED-DATE/L-OBSERVED-DATE from CANADA-DAY-CHECK are    *
+      * fixed PIC 9(8) YYYYMMDD. The settlement network feed and a     *
+      * vendor extract need MM/DD/YYYY, and the web portal wants       *
+      * ISO-8601 with dashes. Callable after CANADA-DAY-CHECK (or any  *
+      * other routine in this family) so downstream interfaces stop   *
+      * each rolling their own re-edit of the 9(8) date.               *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CANADA-DAY-DATE-FORMAT.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-Z.
+       OBJECT-COMPUTER. IBM-Z.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+      * Work fields for date processing
+       01  WS-DATE-WORK-FIELDS.
+           05  WS-DATE-YEAR                PIC 9(4).
+           05  WS-DATE-MONTH               PIC 9(2).
+           05  WS-DATE-DAY                 PIC 9(2).
+
+      * Return codes
+       01  WS-RETURN-CODES.
+           05  WS-RC-SUCCESS               PIC 9(2) VALUE 00.
+           05  WS-RC-INVALID-FORMAT        PIC 9(2) VALUE 01.
+
+      * Error messages
+       01  WS-ERROR-MESSAGES.
+           05  WS-MSG-INVALID-FORMAT       PIC X(50)
+               VALUE 'Invalid date format - use YYYYMMDD'.
+
+       LINKAGE SECTION.
+       01  L-DATE-YYYYMMDD                 PIC 9(8).
+       01  L-DATE-MMDDYYYY                 PIC X(10).
+       01  L-DATE-ISO-8601                 PIC X(10).
+       01  L-RETURN-CODE                   PIC 9(2).
+       01  L-ERROR-MESSAGE                 PIC X(50).
+
+       PROCEDURE DIVISION USING L-DATE-YYYYMMDD
+                               L-DATE-MMDDYYYY
+                               L-DATE-ISO-8601
+                               L-RETURN-CODE
+                               L-ERROR-MESSAGE.
+
+      ******************************************************************
+      * MAIN PROCESSING ROUTINE                                        *
+      ******************************************************************
+       0000-MAIN-PROCESSING.
+           PERFORM 1000-INITIALIZE-PROGRAM
+           PERFORM 2000-VALIDATE-DATE-FORMAT
+           IF L-RETURN-CODE = WS-RC-SUCCESS
+               PERFORM 3000-EXTRACT-DATE-COMPONENTS
+               PERFORM 4000-BUILD-ALTERNATE-FORMATS
+           END-IF
+           PERFORM 9999-PROGRAM-EXIT.
+
+      ******************************************************************
+      * INITIALIZE PROGRAM VARIABLES                                  *
+      ******************************************************************
+       1000-INITIALIZE-PROGRAM.
+           MOVE SPACES TO L-DATE-MMDDYYYY
+           MOVE SPACES TO L-DATE-ISO-8601
+           MOVE WS-RC-SUCCESS TO L-RETURN-CODE
+           MOVE SPACES TO L-ERROR-MESSAGE.
+
+      ******************************************************************
+      * VALIDATE THE INPUT DATE IS NUMERIC                            *
+      ******************************************************************
+       2000-VALIDATE-DATE-FORMAT.
+           IF L-DATE-YYYYMMDD IS NOT NUMERIC
+               MOVE WS-RC-INVALID-FORMAT TO L-RETURN-CODE
+               MOVE WS-MSG-INVALID-FORMAT TO L-ERROR-MESSAGE
+           END-IF.
+
+      ******************************************************************
+      * EXTRACT YEAR, MONTH, DAY FROM INPUT DATE                     *
+      ******************************************************************
+       3000-EXTRACT-DATE-COMPONENTS.
+           MOVE L-DATE-YYYYMMDD(1:4) TO WS-DATE-YEAR
+           MOVE L-DATE-YYYYMMDD(5:2) TO WS-DATE-MONTH
+           MOVE L-DATE-YYYYMMDD(7:2) TO WS-DATE-DAY.
+
+      ******************************************************************
+      * BUILD MM/DD/YYYY AND ISO-8601 (YYYY-MM-DD) FORMATS            *
+      ******************************************************************
+       4000-BUILD-ALTERNATE-FORMATS.
+           STRING WS-DATE-MONTH "/" WS-DATE-DAY "/" WS-DATE-YEAR
+               DELIMITED BY SIZE INTO L-DATE-MMDDYYYY
+           STRING WS-DATE-YEAR "-" WS-DATE-MONTH "-" WS-DATE-DAY
+               DELIMITED BY SIZE INTO L-DATE-ISO-8601.
+
+      ******************************************************************
+      * PROGRAM EXIT                                                   *
+      ******************************************************************
+       9999-PROGRAM-EXIT.
+           GOBACK.
