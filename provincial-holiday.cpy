@@ -0,0 +1,64 @@
+      ******************************************************************
+      * COPYBOOK: PROVINCIAL-HOLIDAY                                  *
+      * PURPOSE:  Data structures for provincial statutory holiday    *
+      *           processing, modeled on CANADA-DAY-COPYBOOK.         *
+      * AUTHOR:   Enterprise COBOL Development Team                   *
+      * DATE:     2024                                                *
+      * VERSION:  1.0                                                 *
+      ******************************************************************
+      * DESCRIPTION:                                                  *
+      * This copybook defines the output structure and constants for  *
+      * PROVINCIAL-HOLIDAY-CHECK, which layers province-specific      *
+      * statutory closures (e.g. Quebec's Fete Nationale, Newfoundland *
+      * and Labrador's Discovery Day) on top of the federal Canada    *
+      * Day determination. The input shape is CANADA-DAY-INPUT,       *
+      * extended with CDI-PROVINCE-CODE.                              *
+      ******************************************************************
+
+      * Provincial holiday processing output parameters
+       01  PROVINCIAL-HOLIDAY-OUTPUT.
+           05  PHO-HOLIDAY-FLAG            PIC X(1).
+               88  PHO-IS-HOLIDAY          VALUE 'Y'.
+               88  PHO-NOT-HOLIDAY         VALUE 'N'.
+           05  PHO-HOLIDAY-CODE            PIC X(4).
+           05  PHO-HOLIDAY-NAME            PIC X(30).
+           05  PHO-OBSERVED-DATE           PIC 9(8).
+           05  PHO-RETURN-CODE             PIC 9(2).
+               88  PHO-SUCCESS             VALUE 00.
+               88  PHO-INVALID-FORMAT      VALUE 01.
+               88  PHO-INVALID-YEAR        VALUE 02.
+               88  PHO-INVALID-MONTH       VALUE 03.
+               88  PHO-INVALID-DAY         VALUE 04.
+               88  PHO-FUTURE-DATE         VALUE 05.
+               88  PHO-INVALID-PROVINCE    VALUE 06.
+               88  PHO-INVALID-FLAG        VALUE 07.
+           05  PHO-ERROR-MESSAGE           PIC X(40).
+
+      * Provincial holiday codes and names
+       01  PROVINCIAL-HOLIDAY-CODES.
+           05  PHC-CANADA-DAY              PIC X(4) VALUE 'CDAY'.
+           05  PHC-FETE-NATIONALE          PIC X(4) VALUE 'FETE'.
+           05  PHC-DISCOVERY-DAY           PIC X(4) VALUE 'DISC'.
+
+       01  PROVINCIAL-HOLIDAY-NAMES.
+           05  PHN-FETE-NATIONALE          PIC X(30)
+               VALUE 'Fete Nationale (Quebec)'.
+           05  PHN-DISCOVERY-DAY           PIC X(30)
+               VALUE 'Discovery Day (NL)'.
+
+      * Provincial holiday error message constants
+       01  PROVINCIAL-HOLIDAY-ERROR-MESSAGES.
+           05  PHE-INVALID-FORMAT          PIC X(40)
+               VALUE 'Invalid date format - use YYYYMMDD'.
+           05  PHE-INVALID-YEAR            PIC X(40)
+               VALUE 'Invalid year - must be 1867 or later'.
+           05  PHE-INVALID-MONTH           PIC X(40)
+               VALUE 'Invalid month - must be 01-12'.
+           05  PHE-INVALID-DAY             PIC X(40)
+               VALUE 'Invalid day for given month and year'.
+           05  PHE-FUTURE-DATE             PIC X(40)
+               VALUE 'Date exceeds system maximum'.
+           05  PHE-INVALID-PROVINCE        PIC X(40)
+               VALUE 'Unrecognized province code'.
+           05  PHE-INVALID-FLAG            PIC X(40)
+               VALUE 'Invalid observance flag - use Y or N'.
