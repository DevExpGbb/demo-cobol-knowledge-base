@@ -0,0 +1,129 @@
+      ******************************************************************
+      * PROGRAM:  CANADA-DAY-MESSAGE-TRANSLATE                         *
+      * PURPOSE:  Render a CANADA-DAY-CHECK return code and the        *
+      *           Canada Day holiday name in English or French         *
+      * AUTHOR:   Enterprise COBOL Development Team                    *
+      * DATE:     2024                                                 *
+      * VERSION:  1.0                                                  *
+      ******************************************************************
+      * DESCRIPTION:                                                   *
+      * CANADA-DAY-ERROR-MESSAGES (CDE-MSG-01 through CDE-MSG-05) and  *
+      * the holiday name are English-only in CANADA-DAY-CHECK, but     *
+      * several reports and the Quebec branch's terminal sessions are  *
+      * required to render in French per internal bilingual-service    *
+      * policy. CANADA-DAY-CHECK's LINKAGE SECTION is 6 fixed          *
+      * positional parameters already relied on by several existing    *
+      * callers, so a language-selector parameter could not be added   *
+      * there without breaking those call sites. This routine is       *
+      * callable after CANADA-DAY-CHECK (or any other routine in this  *
+      * family that returns one of the same 00-06 return codes) to     *
+      * translate its return code and the Canada Day name into the     *
+      * caller's requested language, using the French message table    *
+      * kept alongside CDE-ERROR-TABLE in CANADA-DAY-COPYBOOK.          *
+      *                                                                 *
+      * INPUT:  Return code (00-06), language code (E or F)            *
+      * OUTPUT: Message text, holiday name, in the requested language  *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CANADA-DAY-MESSAGE-TRANSLATE.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-Z.
+       OBJECT-COMPUTER. IBM-Z.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+      * Error message tables (English and French) and bilingual name
+       COPY 'canada-day-copybook.cpy'.
+
+       01  WS-RETURN-CODES.
+           05  WS-RC-SUCCESS               PIC 9(2) VALUE 00.
+           05  WS-RC-INVALID-FORMAT        PIC 9(2) VALUE 01.
+           05  WS-RC-INVALID-YEAR          PIC 9(2) VALUE 02.
+           05  WS-RC-INVALID-MONTH         PIC 9(2) VALUE 03.
+           05  WS-RC-INVALID-DAY           PIC 9(2) VALUE 04.
+           05  WS-RC-FUTURE-DATE           PIC 9(2) VALUE 05.
+           05  WS-RC-INVALID-FLAG          PIC 9(2) VALUE 06.
+
+       LINKAGE SECTION.
+       01  L-RETURN-CODE                   PIC 9(2).
+       01  L-LANGUAGE-CODE                 PIC X(1).
+       01  L-MESSAGE-TEXT                  PIC X(40).
+       01  L-HOLIDAY-NAME                  PIC X(30).
+
+       PROCEDURE DIVISION USING L-RETURN-CODE
+                               L-LANGUAGE-CODE
+                               L-MESSAGE-TEXT
+                               L-HOLIDAY-NAME.
+
+      ******************************************************************
+      * MAIN PROCESSING ROUTINE                                        *
+      ******************************************************************
+       0000-MAIN-PROCESSING.
+           PERFORM 1000-INITIALIZE-PROGRAM
+           PERFORM 2000-TRANSLATE-MESSAGE
+           PERFORM 9999-PROGRAM-EXIT.
+
+      ******************************************************************
+      * INITIALIZE PROGRAM VARIABLES                                  *
+      ******************************************************************
+       1000-INITIALIZE-PROGRAM.
+           MOVE SPACES TO L-MESSAGE-TEXT
+           MOVE SPACES TO L-HOLIDAY-NAME.
+
+      ******************************************************************
+      * TRANSLATE THE RETURN CODE AND HOLIDAY NAME INTO THE           *
+      * REQUESTED LANGUAGE                                             *
+      ******************************************************************
+       2000-TRANSLATE-MESSAGE.
+           IF L-LANGUAGE-CODE = 'F'
+               PERFORM 2200-SET-FRENCH-MESSAGE
+               MOVE CDN-NAME-FRENCH TO L-HOLIDAY-NAME
+           ELSE
+               PERFORM 2100-SET-ENGLISH-MESSAGE
+               MOVE CDN-NAME-ENGLISH TO L-HOLIDAY-NAME
+           END-IF.
+
+      ******************************************************************
+      * SET THE ENGLISH MESSAGE TEXT FOR THE GIVEN RETURN CODE        *
+      ******************************************************************
+       2100-SET-ENGLISH-MESSAGE.
+           EVALUATE L-RETURN-CODE
+               WHEN WS-RC-SUCCESS
+                   MOVE SPACES TO L-MESSAGE-TEXT
+               WHEN WS-RC-INVALID-FLAG
+                   MOVE CDE-INVALID-FLAG TO L-MESSAGE-TEXT
+               WHEN OTHER
+                   IF L-RETURN-CODE >= 1 AND L-RETURN-CODE <= 5
+                       MOVE CDE-ERROR-MSG(L-RETURN-CODE)
+                           TO L-MESSAGE-TEXT
+                   ELSE
+                       MOVE SPACES TO L-MESSAGE-TEXT
+                   END-IF
+           END-EVALUATE.
+
+      ******************************************************************
+      * SET THE FRENCH MESSAGE TEXT FOR THE GIVEN RETURN CODE         *
+      ******************************************************************
+       2200-SET-FRENCH-MESSAGE.
+           EVALUATE L-RETURN-CODE
+               WHEN WS-RC-SUCCESS
+                   MOVE SPACES TO L-MESSAGE-TEXT
+               WHEN WS-RC-INVALID-FLAG
+                   MOVE CDE-INVALID-FLAG-FR TO L-MESSAGE-TEXT
+               WHEN OTHER
+                   IF L-RETURN-CODE >= 1 AND L-RETURN-CODE <= 5
+                       MOVE CDE-ERROR-MSG-FR(L-RETURN-CODE)
+                           TO L-MESSAGE-TEXT
+                   ELSE
+                       MOVE SPACES TO L-MESSAGE-TEXT
+                   END-IF
+           END-EVALUATE.
+
+      ******************************************************************
+      * PROGRAM EXIT                                                  *
+      ******************************************************************
+       9999-PROGRAM-EXIT.
+           EXIT PROGRAM.
