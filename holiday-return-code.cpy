@@ -0,0 +1,65 @@
+      ******************************************************************
+      * COPYBOOK: HOLIDAY-RETURN-CODE                                 *
+      * PURPOSE:  Shared enterprise return-code/severity scheme       *
+      *           common to all holiday determination routines        *
+      *           (Canada Day, statutory, provincial, multi-country,  *
+      *           and related calculation subroutines)                *
+      * AUTHOR:   Enterprise COBOL Development Team                   *
+      * DATE:     2024                                                *
+      * VERSION:  1.0                                                 *
+      ******************************************************************
+      * DESCRIPTION:                                                  *
+      * Every holiday routine in this system already returns 00 for   *
+      * success and its own routine-specific nonzero code for a       *
+      * validation failure that means "this determination could not   *
+      * be made - do not trust the output." Each routine invented its *
+      * own local CDO-RETURN-CODE/WS-RC-xxx 88-levels for that, so a   *
+      * caller (or a JCL COND-code check) has to special-case every    *
+      * routine's own numbering instead of testing one shared scheme.  *
+      *                                                                *
+      * This copybook formalizes a standard severity banding, using    *
+      * the classic mainframe batch-utility COND-code convention       *
+      * (0/4/8/12/16), so a JCL step or a calling program can test     *
+      * HRS-SEVERITY-CODE the same way for any holiday routine,        *
+      * without knowing that routine's specific detailed return-code   *
+      * list. Individual routines keep their own detailed return       *
+      * codes (needed for their specific error messages) and set this  *
+      * companion severity by calling the shared HOLIDAY-RETURN-       *
+      * SEVERITY subroutine with that return code.                     *
+      *                                                                *
+      * Severity band convention applied by HOLIDAY-RETURN-SEVERITY:   *
+      *   00       = HSL-SUCCESS  (determination completed normally)   *
+      *   01 - 49  = HSL-ERROR    (validation failure - the range      *
+      *                            every existing routine's detailed   *
+      *                            return codes fall in today)         *
+      *   50 - 89  = HSL-WARNING  (reserved - completed with a         *
+      *                            caveat, e.g. a fallback default     *
+      *                            was used)                           *
+      *   90 - 98  = HSL-SEVERE   (reserved - environment/file I-O     *
+      *                            failure, not just a bad input)      *
+      *   99       = HSL-TERMINAL (reserved - unrecoverable)           *
+      ******************************************************************
+
+      * Standard severity levels - named constants for comparison
+       01  HOLIDAY-SEVERITY-LEVELS.
+           05  HSL-SUCCESS                 PIC 9(2) VALUE 00.
+           05  HSL-WARNING                 PIC 9(2) VALUE 04.
+           05  HSL-ERROR                   PIC 9(2) VALUE 08.
+           05  HSL-SEVERE                  PIC 9(2) VALUE 12.
+           05  HSL-TERMINAL                PIC 9(2) VALUE 16.
+
+      * Standard severity status - set by HOLIDAY-RETURN-SEVERITY from
+      * any routine's own return code
+       01  HOLIDAY-RETURN-STATUS.
+           05  HRS-SEVERITY-CODE           PIC 9(2).
+               88  HRS-SUCCESS             VALUE 00.
+               88  HRS-WARNING             VALUE 04.
+               88  HRS-ERROR               VALUE 08.
+               88  HRS-SEVERE              VALUE 12.
+               88  HRS-TERMINAL            VALUE 16.
+           05  HRS-SEVERITY-LETTER         PIC X(1).
+               88  HRS-SEV-INFORMATIONAL   VALUE ' '.
+               88  HRS-SEV-WARNING         VALUE 'W'.
+               88  HRS-SEV-ERROR           VALUE 'E'.
+               88  HRS-SEV-SEVERE          VALUE 'S'.
+               88  HRS-SEV-TERMINAL        VALUE 'T'.
