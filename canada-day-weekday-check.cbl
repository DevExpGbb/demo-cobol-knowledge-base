@@ -0,0 +1,136 @@
+      ******************************************************************
+      * PROGRAM:  CANADA-DAY-WEEKDAY-CHECK                              *
+      * PURPOSE:  Return the actual day of the week that July 1st      *
+      *           falls on for a given year                            *
+      * AUTHOR:   Enterprise COBOL Development Team                    *
+      * DATE:     2024                                                 *
+      * VERSION:  1.0                                                  *
+      ******************************************************************
+      * DESCRIPTION:                                                   *
+      * CANADA-DAY-CHECK computes WS-DAY-OF-WEEK internally in         *
+      * 4200-GET-DAY-OF-WEEK to decide whether the Saturday/Sunday      *
+      * shift rule applies, but only when the observance flag and the   *
+      * shift rule both call for it, and the value is discarded once    *
+      * the observed date is set - callers never see which weekday     *
+      * July 1st actually fell on. CANADA-DAY-CHECK's LINKAGE SECTION   *
+      * is 6 fixed positional parameters already relied on by several   *
+      * existing callers, so a day-of-week output could not be added    *
+      * there. This routine is callable alongside CANADA-DAY-CHECK      *
+      * with the same input date to report the actual July 1st         *
+      * weekday, independent of the observance flag.                    *
+      *                                                                 *
+      * INPUT:  Date in YYYYMMDD format (year is what matters)         *
+      * OUTPUT: Day of week (0=Sunday...6=Saturday), day name          *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CANADA-DAY-WEEKDAY-CHECK.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-Z.
+       OBJECT-COMPUTER. IBM-Z.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-INPUT-YEAR                   PIC 9(4).
+       01  WS-JULY-FIRST                   PIC 9(8).
+       01  WS-DAY-OF-WEEK                  PIC 9(1).
+
+       01  WS-CONSTANTS.
+           05  WS-CONFEDERATION-YEAR       PIC 9(4) VALUE 1867.
+           05  WS-CANADA-DAY-MONTH         PIC 9(2) VALUE 07.
+           05  WS-CANADA-DAY-DAY           PIC 9(2) VALUE 01.
+
+       01  WS-DAY-NAME-TABLE.
+           05  WS-DAY-NAME-VALUES.
+               10  FILLER PIC X(9) VALUE 'SUNDAY'.
+               10  FILLER PIC X(9) VALUE 'MONDAY'.
+               10  FILLER PIC X(9) VALUE 'TUESDAY'.
+               10  FILLER PIC X(9) VALUE 'WEDNESDAY'.
+               10  FILLER PIC X(9) VALUE 'THURSDAY'.
+               10  FILLER PIC X(9) VALUE 'FRIDAY'.
+               10  FILLER PIC X(9) VALUE 'SATURDAY'.
+           05  WS-DAY-NAME-ARRAY REDEFINES WS-DAY-NAME-VALUES.
+               10  WS-DAY-NAME-ENTRY       PIC X(9) OCCURS 7 TIMES
+                                            INDEXED BY WS-DAY-IDX.
+
+       01  WS-RETURN-CODES.
+           05  WS-RC-SUCCESS               PIC 9(2) VALUE 00.
+           05  WS-RC-INVALID-FORMAT        PIC 9(2) VALUE 01.
+           05  WS-RC-INVALID-YEAR          PIC 9(2) VALUE 02.
+
+       01  WS-ERROR-MESSAGES.
+           05  WS-MSG-INVALID-FORMAT       PIC X(50)
+               VALUE 'Invalid date format - use YYYYMMDD'.
+           05  WS-MSG-INVALID-YEAR         PIC X(50)
+               VALUE 'Invalid year - must be 1867 or later'.
+
+       LINKAGE SECTION.
+       01  L-INPUT-DATE                    PIC 9(8).
+       01  L-DAY-OF-WEEK                   PIC 9(1).
+       01  L-DAY-NAME                      PIC X(9).
+       01  L-RETURN-CODE                   PIC 9(2).
+       01  L-ERROR-MESSAGE                 PIC X(50).
+
+       PROCEDURE DIVISION USING L-INPUT-DATE
+                               L-DAY-OF-WEEK
+                               L-DAY-NAME
+                               L-RETURN-CODE
+                               L-ERROR-MESSAGE.
+
+      ******************************************************************
+      * MAIN PROCESSING ROUTINE                                        *
+      ******************************************************************
+       0000-MAIN-PROCESSING.
+           PERFORM 1000-INITIALIZE-PROGRAM
+           PERFORM 2000-VALIDATE-INPUT-DATE
+           IF L-RETURN-CODE = WS-RC-SUCCESS
+               PERFORM 3000-CALCULATE-JULY-FIRST-WEEKDAY
+           END-IF
+           PERFORM 9999-PROGRAM-EXIT.
+
+      ******************************************************************
+      * INITIALIZE PROGRAM VARIABLES                                  *
+      ******************************************************************
+       1000-INITIALIZE-PROGRAM.
+           MOVE 0 TO L-DAY-OF-WEEK
+           MOVE SPACES TO L-DAY-NAME
+           MOVE WS-RC-SUCCESS TO L-RETURN-CODE
+           MOVE SPACES TO L-ERROR-MESSAGE.
+
+      ******************************************************************
+      * VALIDATE INPUT DATE FORMAT AND YEAR                           *
+      ******************************************************************
+       2000-VALIDATE-INPUT-DATE.
+           IF L-INPUT-DATE IS NOT NUMERIC
+               MOVE WS-RC-INVALID-FORMAT TO L-RETURN-CODE
+               MOVE WS-MSG-INVALID-FORMAT TO L-ERROR-MESSAGE
+           ELSE
+               MOVE L-INPUT-DATE(1:4) TO WS-INPUT-YEAR
+               IF WS-INPUT-YEAR < WS-CONFEDERATION-YEAR
+                   MOVE WS-RC-INVALID-YEAR TO L-RETURN-CODE
+                   MOVE WS-MSG-INVALID-YEAR TO L-ERROR-MESSAGE
+               END-IF
+           END-IF.
+
+      ******************************************************************
+      * CALCULATE THE DAY OF WEEK JULY 1ST FALLS ON THIS YEAR         *
+      ******************************************************************
+       3000-CALCULATE-JULY-FIRST-WEEKDAY.
+           STRING WS-INPUT-YEAR
+                  WS-CANADA-DAY-MONTH
+                  WS-CANADA-DAY-DAY
+                  DELIMITED BY SIZE
+                  INTO WS-JULY-FIRST
+           COMPUTE WS-DAY-OF-WEEK =
+               FUNCTION MOD(FUNCTION INTEGER-OF-DATE(WS-JULY-FIRST), 7)
+           MOVE WS-DAY-OF-WEEK TO L-DAY-OF-WEEK
+           SET WS-DAY-IDX TO WS-DAY-OF-WEEK
+           SET WS-DAY-IDX UP BY 1
+           MOVE WS-DAY-NAME-ENTRY(WS-DAY-IDX) TO L-DAY-NAME.
+
+      ******************************************************************
+      * PROGRAM EXIT                                                  *
+      ******************************************************************
+       9999-PROGRAM-EXIT.
+           EXIT PROGRAM.
