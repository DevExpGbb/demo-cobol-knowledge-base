@@ -0,0 +1,30 @@
+      ******************************************************************
+      * COPYBOOK: CANADA-DAY-BULK                                     *
+      * PURPOSE:  Data structures for the table-driven bulk Canada    *
+      *           Day determination entry point                       *
+      * AUTHOR:   Enterprise COBOL Development Team                   *
+      * DATE:     2024                                                *
+      * VERSION:  1.0                                                 *
+      ******************************************************************
+      * DESCRIPTION:                                                  *
+      * Lets a caller pass an OCCURS table of dates to                *
+      * CANADA-DAY-CHECK-BULK in one CALL, instead of paying           *
+      * per-row CALL/link overhead for large batch volumes (a full     *
+      * year of settlement dates at month-end, for example).           *
+      ******************************************************************
+
+      * Bulk Canada Day processing input parameters. L-BULK-COUNT
+      * (passed as a separate CALL parameter) tells the callee how
+      * many of the 5000 table slots are actually populated.
+       01  CANADA-DAY-BULK-INPUT.
+           05  CDB-INPUT-ENTRY             OCCURS 5000 TIMES.
+               10  CDB-INPUT-DATE          PIC 9(8).
+               10  CDB-INPUT-OBSERVANCE-FLAG PIC X(1).
+
+      * Bulk Canada Day processing output parameters
+       01  CANADA-DAY-BULK-OUTPUT.
+           05  CDB-OUTPUT-ENTRY            OCCURS 5000 TIMES.
+               10  CDB-OUTPUT-CANADA-DAY-FLAG PIC X(1).
+               10  CDB-OUTPUT-OBSERVED-DATE   PIC 9(8).
+               10  CDB-OUTPUT-RETURN-CODE     PIC 9(2).
+               10  CDB-OUTPUT-ERROR-MESSAGE   PIC X(50).
