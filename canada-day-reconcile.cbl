@@ -0,0 +1,281 @@
+      ******************************************************************
+      * PROGRAM:  CANADA-DAY-RECONCILE                                 *
+      * PURPOSE:  Reconcile computed Canada Day observed dates         *
+      *           against the published federal holiday schedule      *
+      * AUTHOR:   Enterprise COBOL Development Team                    *
+      * DATE:     2024                                                 *
+      * VERSION:  1.0                                                  *
+      ******************************************************************
+      * DESCRIPTION:                                                   *
+      * Runs CANADA-DAY-CHECK across 1990-2040 and compares each       *
+      * year's computed observed date against CANADA-DAY-REFERENCE,    *
+      * an independently-maintained table of published dates, so a     *
+      * silent drift in the computed date logic is caught before it    *
+      * causes a mis-scheduled settlement run.                         *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CANADA-DAY-RECONCILE.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-Z.
+       OBJECT-COMPUTER. IBM-Z.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT REPORT-FILE ASSIGN TO 'CDRECON.RPT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REPORT-FILE-STATUS.
+           SELECT CHECKPOINT-FILE ASSIGN TO 'CDRECON.CKP'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CHECKPOINT-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  REPORT-FILE.
+       01  REPORT-LINE                     PIC X(80).
+
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-LINE                 PIC 9(4).
+
+       WORKING-STORAGE SECTION.
+       COPY 'canada-day-reference.cpy'.
+
+       01  WS-FILE-STATUS-FIELDS.
+           05  WS-REPORT-FILE-STATUS       PIC X(2).
+               88  WS-REPORT-FILE-OK       VALUE '00'.
+           05  WS-CHECKPOINT-FILE-STATUS   PIC X(2).
+               88  WS-CHECKPOINT-FILE-OK   VALUE '00'.
+
+       01  WS-RANGE-CONSTANTS.
+           05  WS-RECON-START-YEAR         PIC 9(4) VALUE 1990.
+           05  WS-RECON-END-YEAR           PIC 9(4) VALUE 2040.
+           05  WS-CHECKPOINT-INTERVAL      PIC 9(2) VALUE 10.
+
+       01  WS-CHECKPOINT-FIELDS.
+           05  WS-EFFECTIVE-START-YEAR     PIC 9(4).
+           05  WS-LAST-CHECKPOINT-YEAR     PIC 9(4) VALUE 0.
+           05  WS-YEARS-SINCE-CHECKPOINT   PIC 9(2) VALUE 0.
+           05  WS-RESUMED-FROM-CHECKPOINT  PIC X(1) VALUE 'N'.
+               88  WS-RUN-IS-RESUMED       VALUE 'Y'.
+
+       01  WS-WORK-FIELDS.
+           05  WS-YEAR                     PIC 9(4).
+           05  WS-YEAR-INDEX               PIC 9(4).
+           05  WS-JULY-FIRST-DATE          PIC 9(8).
+           05  WS-YEARS-CHECKED            PIC 9(4) VALUE 0.
+           05  WS-MISMATCH-COUNT           PIC 9(4) VALUE 0.
+           05  WS-REFERENCE-FOUND          PIC X(1) VALUE 'N'.
+               88  WS-REFERENCE-WAS-FOUND  VALUE 'Y'.
+           05  WS-REFERENCE-DATE           PIC 9(8).
+
+      * Fields passed to CANADA-DAY-CHECK
+       01  WS-CDC-PARAMETERS.
+           05  WS-CDC-OBSERVANCE-FLAG      PIC X(1) VALUE 'Y'.
+           05  WS-CDC-CANADA-DAY-FLAG      PIC X(1).
+           05  WS-CDC-OBSERVED-DATE        PIC 9(8).
+           05  WS-CDC-RETURN-CODE          PIC 9(2).
+           05  WS-CDC-ERROR-MESSAGE        PIC X(50).
+
+      * Fields passed to CANADA-DAY-CONFIG-LOOKUP - loaded once so
+      * this run reconciles against the same CDAYCFG-configured
+      * month/day CANADA-DAY-CHECK itself honors, instead of a
+      * hardcoded July 1st. CANADA-DAY-REFERENCE is a frozen
+      * historical table of published July 1st dates, so a configured
+      * date other than the compiled-in 07/01 default is flagged as
+      * expected config drift rather than reported as a calculation
+      * mismatch.
+       01  WS-CCL-PARAMETERS.
+           05  WS-CCL-HOLIDAY-MONTH        PIC 9(2).
+           05  WS-CCL-HOLIDAY-DAY          PIC 9(2).
+           05  WS-CCL-RETURN-CODE          PIC 9(2).
+           05  WS-CCL-ERROR-MESSAGE        PIC X(50).
+           05  WS-CCL-DEFAULT-MONTH        PIC 9(2) VALUE 07.
+           05  WS-CCL-DEFAULT-DAY          PIC 9(2) VALUE 01.
+           05  WS-CCL-CONFIG-IS-DEFAULT    PIC X(1) VALUE 'Y'.
+               88  WS-CCL-HOLIDAY-RECONFIGURED VALUE 'N'.
+
+       01  WS-REPORT-LINES.
+           05  WS-TITLE-LINE               PIC X(80) VALUE
+               'CANADA DAY RECONCILIATION REPORT'.
+           05  WS-CONFIG-NOTE-LINE         PIC X(80) VALUE SPACES.
+           05  WS-HEADING-LINE             PIC X(80) VALUE
+               'YEAR  COMPUTED-DATE  PUBLISHED-DATE  STATUS'.
+           05  WS-SEPARATOR-LINE           PIC X(80) VALUE ALL '-'.
+           05  WS-DETAIL-LINE              PIC X(80) VALUE SPACES.
+           05  WS-SUMMARY-LINE             PIC X(80) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+
+      ******************************************************************
+      * MAIN PROCESSING ROUTINE                                        *
+      ******************************************************************
+       0000-MAIN-PROCESSING.
+           PERFORM 1000-INITIALIZE-PROGRAM
+           PERFORM 2000-RECONCILE-YEAR-RANGE
+           PERFORM 3000-WRITE-SUMMARY
+           PERFORM 9999-PROGRAM-EXIT.
+
+      ******************************************************************
+      * INITIALIZE PROGRAM - CHECK FOR A RESTART CHECKPOINT, THEN     *
+      * OPEN THE REPORT FILE (EXTENDING AN IN-PROGRESS RUN'S REPORT   *
+      * RATHER THAN OVERWRITING IT IF WE ARE RESUMING)                *
+      ******************************************************************
+       1000-INITIALIZE-PROGRAM.
+           MOVE WS-RECON-START-YEAR TO WS-EFFECTIVE-START-YEAR
+           CALL 'CANADA-DAY-CONFIG-LOOKUP' USING
+               WS-CCL-HOLIDAY-MONTH
+               WS-CCL-HOLIDAY-DAY
+               WS-CCL-RETURN-CODE
+               WS-CCL-ERROR-MESSAGE
+           IF WS-CCL-HOLIDAY-MONTH NOT = WS-CCL-DEFAULT-MONTH
+              OR WS-CCL-HOLIDAY-DAY NOT = WS-CCL-DEFAULT-DAY
+               MOVE 'N' TO WS-CCL-CONFIG-IS-DEFAULT
+           END-IF
+           PERFORM 1100-READ-CHECKPOINT
+           IF WS-RUN-IS-RESUMED
+               OPEN EXTEND REPORT-FILE
+               DISPLAY "CANADA-DAY-RECONCILE: resuming after year "
+                   WS-LAST-CHECKPOINT-YEAR
+           ELSE
+               OPEN OUTPUT REPORT-FILE
+               MOVE WS-TITLE-LINE TO REPORT-LINE
+               WRITE REPORT-LINE
+               IF WS-CCL-HOLIDAY-RECONFIGURED
+                   STRING "NOTE: CDAYCFG holiday date is "
+                          WS-CCL-HOLIDAY-MONTH "/" WS-CCL-HOLIDAY-DAY
+                          " - mismatches below reflect that config"
+                          " change, not a calculation defect"
+                          DELIMITED BY SIZE INTO WS-CONFIG-NOTE-LINE
+                   MOVE WS-CONFIG-NOTE-LINE TO REPORT-LINE
+                   WRITE REPORT-LINE
+               END-IF
+               MOVE WS-HEADING-LINE TO REPORT-LINE
+               WRITE REPORT-LINE
+               MOVE WS-SEPARATOR-LINE TO REPORT-LINE
+               WRITE REPORT-LINE
+           END-IF.
+
+      ******************************************************************
+      * READ THE CHECKPOINT FILE (IF ANY) LEFT BY A PRIOR RUN THAT    *
+      * ABENDED PARTWAY THROUGH, AND RESUME AFTER THE LAST YEAR IT    *
+      * FULLY PROCESSED INSTEAD OF STARTING OVER AT THE RANGE START   *
+      ******************************************************************
+       1100-READ-CHECKPOINT.
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CHECKPOINT-FILE-OK
+               READ CHECKPOINT-FILE INTO WS-LAST-CHECKPOINT-YEAR
+                   AT END
+                       MOVE 0 TO WS-LAST-CHECKPOINT-YEAR
+               END-READ
+               CLOSE CHECKPOINT-FILE
+               IF WS-LAST-CHECKPOINT-YEAR >= WS-RECON-START-YEAR AND
+                  WS-LAST-CHECKPOINT-YEAR < WS-RECON-END-YEAR
+                   COMPUTE WS-EFFECTIVE-START-YEAR =
+                       WS-LAST-CHECKPOINT-YEAR + 1
+                   MOVE 'Y' TO WS-RESUMED-FROM-CHECKPOINT
+               END-IF
+           END-IF.
+
+      ******************************************************************
+      * RECONCILE EVERY YEAR IN THE RANGE, CHECKPOINTING PROGRESS     *
+      * EVERY WS-CHECKPOINT-INTERVAL YEARS                            *
+      ******************************************************************
+       2000-RECONCILE-YEAR-RANGE.
+           PERFORM VARYING WS-YEAR FROM WS-EFFECTIVE-START-YEAR BY 1
+                   UNTIL WS-YEAR > WS-RECON-END-YEAR
+               PERFORM 2100-RECONCILE-ONE-YEAR
+               ADD 1 TO WS-YEARS-SINCE-CHECKPOINT
+               IF WS-YEARS-SINCE-CHECKPOINT >= WS-CHECKPOINT-INTERVAL
+                   PERFORM 2400-WRITE-CHECKPOINT
+               END-IF
+           END-PERFORM.
+
+      ******************************************************************
+      * RECONCILE ONE YEAR AGAINST THE REFERENCE TABLE                 *
+      ******************************************************************
+       2100-RECONCILE-ONE-YEAR.
+           ADD 1 TO WS-YEARS-CHECKED
+           STRING WS-YEAR WS-CCL-HOLIDAY-MONTH WS-CCL-HOLIDAY-DAY
+               DELIMITED BY SIZE INTO WS-JULY-FIRST-DATE
+           CALL 'CANADA-DAY-CHECK' USING
+               WS-JULY-FIRST-DATE
+               WS-CDC-OBSERVANCE-FLAG
+               WS-CDC-CANADA-DAY-FLAG
+               WS-CDC-OBSERVED-DATE
+               WS-CDC-RETURN-CODE
+               WS-CDC-ERROR-MESSAGE
+           PERFORM 2200-FIND-REFERENCE-DATE
+           IF WS-REFERENCE-WAS-FOUND
+               PERFORM 2300-COMPARE-AND-REPORT
+           END-IF.
+
+      ******************************************************************
+      * LOOK UP THE PUBLISHED DATE FOR THIS YEAR IN THE REFERENCE      *
+      * TABLE                                                          *
+      ******************************************************************
+       2200-FIND-REFERENCE-DATE.
+           MOVE 'N' TO WS-REFERENCE-FOUND
+           PERFORM VARYING WS-YEAR-INDEX FROM 1 BY 1
+                   UNTIL WS-YEAR-INDEX > 51
+                   OR WS-REFERENCE-WAS-FOUND
+               IF CDR-YEAR (WS-YEAR-INDEX) = WS-YEAR
+                   MOVE 'Y' TO WS-REFERENCE-FOUND
+                   MOVE CDR-OBSERVED-DATE (WS-YEAR-INDEX)
+                       TO WS-REFERENCE-DATE
+               END-IF
+           END-PERFORM.
+
+      ******************************************************************
+      * COMPARE THE COMPUTED DATE TO THE PUBLISHED DATE AND WRITE A    *
+      * DETAIL LINE FOR ANY YEAR THAT DISAGREES                        *
+      ******************************************************************
+       2300-COMPARE-AND-REPORT.
+           IF WS-CDC-OBSERVED-DATE NOT = WS-REFERENCE-DATE
+               ADD 1 TO WS-MISMATCH-COUNT
+               STRING WS-YEAR "        "
+                      WS-CDC-OBSERVED-DATE "        "
+                      WS-REFERENCE-DATE "        "
+                      "*** MISMATCH ***"
+                      DELIMITED BY SIZE INTO WS-DETAIL-LINE
+               MOVE WS-DETAIL-LINE TO REPORT-LINE
+               WRITE REPORT-LINE
+           END-IF.
+
+      ******************************************************************
+      * CHECKPOINT PROGRESS - SAVE THE LAST YEAR FULLY PROCESSED SO A *
+      * RESTART CAN RESUME HERE INSTEAD OF FROM THE RANGE START       *
+      ******************************************************************
+       2400-WRITE-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE
+           MOVE WS-YEAR TO CHECKPOINT-LINE
+           WRITE CHECKPOINT-LINE
+           CLOSE CHECKPOINT-FILE
+           MOVE 0 TO WS-YEARS-SINCE-CHECKPOINT.
+
+      ******************************************************************
+      * WRITE THE SUMMARY LINE, CLOSE THE REPORT FILE, AND CLEAR THE  *
+      * CHECKPOINT SINCE THE FULL RANGE COMPLETED SUCCESSFULLY        *
+      ******************************************************************
+       3000-WRITE-SUMMARY.
+           MOVE WS-SEPARATOR-LINE TO REPORT-LINE
+           WRITE REPORT-LINE
+           STRING "Years checked: " WS-YEARS-CHECKED
+                  "   Mismatches found: " WS-MISMATCH-COUNT
+                  DELIMITED BY SIZE INTO WS-SUMMARY-LINE
+           MOVE WS-SUMMARY-LINE TO REPORT-LINE
+           WRITE REPORT-LINE
+           CLOSE REPORT-FILE
+           OPEN OUTPUT CHECKPOINT-FILE
+           MOVE 0 TO CHECKPOINT-LINE
+           WRITE CHECKPOINT-LINE
+           CLOSE CHECKPOINT-FILE
+           DISPLAY "Reconciliation complete - "
+               WS-YEARS-CHECKED " years checked, "
+               WS-MISMATCH-COUNT " mismatches found".
+
+      ******************************************************************
+      * PROGRAM EXIT                                                   *
+      ******************************************************************
+       9999-PROGRAM-EXIT.
+           STOP RUN.
