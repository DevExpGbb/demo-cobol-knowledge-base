@@ -0,0 +1,24 @@
+      ******************************************************************
+      * COPYBOOK: CANADA-DAY-COMMAREA                                 *
+      * PURPOSE:  COMMAREA layout for the CICS online Canada Day      *
+      *           lookup transaction, wrapping the same field shape   *
+      *           CANADA-DAY-CHECK's USING parameter list already     *
+      *           uses so the online and batch paths stay in sync     *
+      * AUTHOR:   Enterprise COBOL Development Team                   *
+      * DATE:     2024                                                *
+      * VERSION:  1.0                                                 *
+      ******************************************************************
+      * DESCRIPTION:                                                  *
+      * The help desk's pseudo-conversational transaction (see        *
+      * CANADA-DAY-CICS-LOOKUP) sends this COMMAREA in on CA-INPUT-DATE*
+      * / CA-OBSERVANCE-FLAG and reads the answer back off the        *
+      * remaining fields after EXEC CICS RETURN.                      *
+      ******************************************************************
+
+       01  CANADA-DAY-COMMAREA.
+           05  CA-INPUT-DATE               PIC 9(8).
+           05  CA-OBSERVANCE-FLAG          PIC X(1).
+           05  CA-CANADA-DAY-FLAG          PIC X(1).
+           05  CA-OBSERVED-DATE            PIC 9(8).
+           05  CA-RETURN-CODE              PIC 9(2).
+           05  CA-ERROR-MESSAGE            PIC X(50).
