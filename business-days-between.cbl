@@ -0,0 +1,307 @@
+      ******************************************************************
+      * PROGRAM: BUSINESS-DAYS-BETWEEN                                 *
+      * PURPOSE: Count the number of business days between two dates  *
+      * AUTHOR:  Enterprise COBOL Development Team                    *
+      * DATE:    2024                                                 *
+      * VERSION: 1.0                                                  *
+      ******************************************************************
+      * DESCRIPTION:                                                  *
+      * Several settlement calculations need "how many business days  *
+      * between date A and date B," accounting for weekends and       *
+      * statutory holidays, but every program that needs that number  *
+      * has been reimplementing its own loop. This routine is built   *
+      * on the same weekend/holiday-check building blocks already     *
+      * used by NEXT-BUSINESS-DAY-CHECK (weekend test plus a call to  *
+      * STAT-HOLIDAY-CHECK) so those homegrown versions can retire in  *
+      * favor of one shared calculation.                              *
+      *                                                                *
+      * The count is the number of business days strictly after the   *
+      * start date and up to and including the end date (i.e. the     *
+      * number of business-day steps from start to end), matching the *
+      * usual settlement convention of "T+N business days." The start *
+      * date itself is never counted, even if it is a business day.   *
+      * If the end date is on or before the start date, the count is  *
+      * zero.                                                         *
+      *                                                                *
+      * INPUT:  Start date and end date, both in YYYYMMDD format      *
+      * OUTPUT: Business-day count, return code, error message        *
+      ******************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BUSINESS-DAYS-BETWEEN.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-Z.
+       OBJECT-COMPUTER. IBM-Z.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+      * Input/Output parameters
+       01  WS-INPUT-PARAMETERS.
+           05  WS-START-DATE               PIC 9(8).
+           05  WS-END-DATE                 PIC 9(8).
+
+       01  WS-OUTPUT-PARAMETERS.
+           05  WS-BUSINESS-DAY-COUNT       PIC 9(6).
+           05  WS-RETURN-CODE              PIC 9(2).
+           05  WS-ERROR-MESSAGE            PIC X(50).
+
+      * Work fields
+       01  WS-WORK-FIELDS.
+           05  WS-CANDIDATE-DATE           PIC 9(8).
+           05  WS-DAY-OF-WEEK              PIC 9(1).
+           05  WS-ADJACENT-WEEKEND-DATE    PIC 9(8).
+           05  WS-CHECK-YEAR               PIC 9(4).
+           05  WS-CHECK-MONTH              PIC 9(2).
+           05  WS-CHECK-DAY                PIC 9(2).
+
+      * Fields used to call STAT-HOLIDAY-CHECK
+       01  WS-STAT-HOLIDAY-CALL-FIELDS.
+           05  WS-SHC-HOLIDAY-FLAG         PIC X(1).
+           05  WS-SHC-HOLIDAY-CODE         PIC X(4).
+           05  WS-SHC-HOLIDAY-NAME         PIC X(30).
+           05  WS-SHC-OBSERVED-DATE        PIC 9(8).
+           05  WS-SHC-RETURN-CODE          PIC 9(2).
+           05  WS-SHC-ERROR-MESSAGE        PIC X(40).
+
+      * Constants
+       01  WS-CONSTANTS.
+           05  WS-SATURDAY                 PIC 9(1) VALUE 6.
+           05  WS-SUNDAY                   PIC 9(1) VALUE 0.
+           05  WS-MONDAY                   PIC 9(1) VALUE 1.
+           05  WS-FRIDAY                   PIC 9(1) VALUE 5.
+
+      * Return codes
+       01  WS-RETURN-CODES.
+           05  WS-RC-SUCCESS               PIC 9(2) VALUE 00.
+           05  WS-RC-INVALID-FORMAT        PIC 9(2) VALUE 01.
+           05  WS-RC-INVALID-MONTH         PIC 9(2) VALUE 02.
+           05  WS-RC-INVALID-DAY           PIC 9(2) VALUE 03.
+
+      * Error messages
+       01  WS-ERROR-MESSAGES.
+           05  WS-MSG-INVALID-FORMAT       PIC X(50)
+               VALUE 'Invalid date format - use YYYYMMDD'.
+           05  WS-MSG-INVALID-MONTH        PIC X(50)
+               VALUE 'Invalid month - must be 01 through 12'.
+           05  WS-MSG-INVALID-DAY          PIC X(50)
+               VALUE 'Invalid day for the given month/year'.
+
+       LINKAGE SECTION.
+       01  L-START-DATE                    PIC 9(8).
+       01  L-END-DATE                      PIC 9(8).
+       01  L-BUSINESS-DAY-COUNT            PIC 9(6).
+       01  L-RETURN-CODE                   PIC 9(2).
+       01  L-ERROR-MESSAGE                 PIC X(50).
+
+       PROCEDURE DIVISION USING L-START-DATE
+                               L-END-DATE
+                               L-BUSINESS-DAY-COUNT
+                               L-RETURN-CODE
+                               L-ERROR-MESSAGE.
+
+      ******************************************************************
+      * MAIN PROCESSING ROUTINE                                       *
+      ******************************************************************
+       0000-MAIN-PROCESSING.
+           PERFORM 1000-INITIALIZE-PROGRAM
+           IF WS-RETURN-CODE = WS-RC-SUCCESS
+               PERFORM 2000-COUNT-BUSINESS-DAYS
+           END-IF
+           PERFORM 5000-SET-OUTPUT-PARAMETERS
+           PERFORM 9999-PROGRAM-EXIT.
+
+      ******************************************************************
+      * INITIALIZE PROGRAM VARIABLES                                  *
+      ******************************************************************
+       1000-INITIALIZE-PROGRAM.
+           INITIALIZE WS-OUTPUT-PARAMETERS
+           MOVE L-START-DATE TO WS-START-DATE
+           MOVE L-END-DATE TO WS-END-DATE
+           MOVE WS-RC-SUCCESS TO WS-RETURN-CODE
+           MOVE SPACES TO WS-ERROR-MESSAGE
+           IF WS-START-DATE IS NOT NUMERIC
+               OR WS-END-DATE IS NOT NUMERIC
+               MOVE WS-RC-INVALID-FORMAT TO WS-RETURN-CODE
+               MOVE WS-MSG-INVALID-FORMAT TO WS-ERROR-MESSAGE
+           ELSE
+               MOVE WS-START-DATE(1:4) TO WS-CHECK-YEAR
+               MOVE WS-START-DATE(5:2) TO WS-CHECK-MONTH
+               MOVE WS-START-DATE(7:2) TO WS-CHECK-DAY
+               PERFORM 1100-VALIDATE-DATE-COMPONENTS
+               IF WS-RETURN-CODE = WS-RC-SUCCESS
+                   MOVE WS-END-DATE(1:4) TO WS-CHECK-YEAR
+                   MOVE WS-END-DATE(5:2) TO WS-CHECK-MONTH
+                   MOVE WS-END-DATE(7:2) TO WS-CHECK-DAY
+                   PERFORM 1100-VALIDATE-DATE-COMPONENTS
+               END-IF
+           END-IF.
+
+      ******************************************************************
+      * VALIDATE MONTH AND DAY-IN-MONTH (INCLUDING LEAP YEAR) FOR THE  *
+      * DATE COMPONENTS CURRENTLY IN WS-CHECK-YEAR/MONTH/DAY           *
+      ******************************************************************
+       1100-VALIDATE-DATE-COMPONENTS.
+           IF WS-CHECK-MONTH < 1 OR WS-CHECK-MONTH > 12
+               MOVE WS-RC-INVALID-MONTH TO WS-RETURN-CODE
+               MOVE WS-MSG-INVALID-MONTH TO WS-ERROR-MESSAGE
+           ELSE
+               PERFORM 1110-VALIDATE-DAY
+           END-IF.
+
+      ******************************************************************
+      * VALIDATE DAY IS VALID FOR THE GIVEN MONTH AND YEAR             *
+      ******************************************************************
+       1110-VALIDATE-DAY.
+           EVALUATE WS-CHECK-MONTH
+               WHEN 01 WHEN 03 WHEN 05 WHEN 07 WHEN 08 WHEN 10 WHEN 12
+                   IF WS-CHECK-DAY < 1 OR WS-CHECK-DAY > 31
+                       PERFORM 1120-SET-INVALID-DAY-ERROR
+                   END-IF
+               WHEN 04 WHEN 06 WHEN 09 WHEN 11
+                   IF WS-CHECK-DAY < 1 OR WS-CHECK-DAY > 30
+                       PERFORM 1120-SET-INVALID-DAY-ERROR
+                   END-IF
+               WHEN 02
+                   PERFORM 1130-VALIDATE-FEBRUARY-DAY
+           END-EVALUATE.
+
+      ******************************************************************
+      * SET INVALID DAY ERROR                                          *
+      ******************************************************************
+       1120-SET-INVALID-DAY-ERROR.
+           MOVE WS-RC-INVALID-DAY TO WS-RETURN-CODE
+           MOVE WS-MSG-INVALID-DAY TO WS-ERROR-MESSAGE.
+
+      ******************************************************************
+      * VALIDATE FEBRUARY DAY (HANDLE LEAP YEARS)                      *
+      ******************************************************************
+       1130-VALIDATE-FEBRUARY-DAY.
+           IF WS-CHECK-DAY < 1 OR WS-CHECK-DAY > 29
+               PERFORM 1120-SET-INVALID-DAY-ERROR
+           ELSE
+               IF WS-CHECK-DAY = 29
+                   IF FUNCTION MOD(WS-CHECK-YEAR, 4) NOT = 0
+                       PERFORM 1120-SET-INVALID-DAY-ERROR
+                   ELSE
+                       IF FUNCTION MOD(WS-CHECK-YEAR, 100) = 0
+                          AND FUNCTION MOD(WS-CHECK-YEAR, 400) NOT = 0
+                           PERFORM 1120-SET-INVALID-DAY-ERROR
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF.
+
+      ******************************************************************
+      * STEP FORWARD ONE CALENDAR DAY AT A TIME FROM START TO END,    *
+      * COUNTING EACH BUSINESS DAY ALONG THE WAY                      *
+      ******************************************************************
+       2000-COUNT-BUSINESS-DAYS.
+           MOVE 0 TO WS-BUSINESS-DAY-COUNT
+           MOVE WS-START-DATE TO WS-CANDIDATE-DATE
+           PERFORM UNTIL WS-CANDIDATE-DATE >= WS-END-DATE
+               PERFORM 2100-ADVANCE-ONE-DAY
+               IF WS-CANDIDATE-DATE <= WS-END-DATE
+                   PERFORM 2200-EVALUATE-CANDIDATE-DATE
+               END-IF
+           END-PERFORM.
+
+      ******************************************************************
+      * ADVANCE THE CANDIDATE DATE BY ONE CALENDAR DAY                *
+      ******************************************************************
+       2100-ADVANCE-ONE-DAY.
+           COMPUTE WS-CANDIDATE-DATE = FUNCTION DATE-OF-INTEGER(
+               FUNCTION INTEGER-OF-DATE(WS-CANDIDATE-DATE) + 1).
+
+      ******************************************************************
+      * EVALUATE WHETHER THE CANDIDATE DATE IS A BUSINESS DAY AND     *
+      * ADD IT TO THE RUNNING COUNT IF SO                              *
+      ******************************************************************
+       2200-EVALUATE-CANDIDATE-DATE.
+           COMPUTE WS-DAY-OF-WEEK = FUNCTION MOD(
+               FUNCTION INTEGER-OF-DATE(WS-CANDIDATE-DATE), 7)
+           IF WS-DAY-OF-WEEK = WS-SATURDAY OR WS-DAY-OF-WEEK = WS-SUNDAY
+               CONTINUE
+           ELSE
+               PERFORM 2300-CHECK-STATUTORY-HOLIDAY
+               IF WS-SHC-HOLIDAY-FLAG = 'N'
+                   ADD 1 TO WS-BUSINESS-DAY-COUNT
+               END-IF
+           END-IF.
+
+      ******************************************************************
+      * CALL STAT-HOLIDAY-CHECK FOR THE CANDIDATE DATE'S OWN LITERAL  *
+      * DATE, THEN - IF THAT CAME BACK CLEAR - CHECK WHETHER THE      *
+      * CANDIDATE IS ITSELF THE WEEKEND-SHIFTED OBSERVANCE OF A FIXED *
+      * HOLIDAY THAT FALLS ON THE ADJACENT SATURDAY OR SUNDAY         *
+      ******************************************************************
+       2300-CHECK-STATUTORY-HOLIDAY.
+           CALL 'STAT-HOLIDAY-CHECK' USING WS-CANDIDATE-DATE
+                                            'N'
+                                            WS-SHC-HOLIDAY-FLAG
+                                            WS-SHC-HOLIDAY-CODE
+                                            WS-SHC-HOLIDAY-NAME
+                                            WS-SHC-OBSERVED-DATE
+                                            WS-SHC-RETURN-CODE
+                                            WS-SHC-ERROR-MESSAGE
+           IF WS-SHC-HOLIDAY-FLAG = 'N'
+               PERFORM 2310-CHECK-WEEKEND-SHIFTED-HOLIDAY
+           END-IF.
+
+      ******************************************************************
+      * A FRIDAY CANDIDATE MAY BE THE OBSERVED DATE OF A HOLIDAY WHOSE *
+      * ACTUAL DATE IS THE FOLLOWING SATURDAY; A MONDAY CANDIDATE MAY  *
+      * BE THE OBSERVED DATE OF ONE WHOSE ACTUAL DATE IS THE PRECEDING *
+      * SUNDAY. NO OTHER WEEKDAY CAN BE A SHIFTED OBSERVANCE.          *
+      ******************************************************************
+       2310-CHECK-WEEKEND-SHIFTED-HOLIDAY.
+           IF WS-DAY-OF-WEEK = WS-FRIDAY
+               COMPUTE WS-ADJACENT-WEEKEND-DATE =
+                   FUNCTION DATE-OF-INTEGER(
+                       FUNCTION INTEGER-OF-DATE(WS-CANDIDATE-DATE) + 1)
+               PERFORM 2320-CHECK-ADJACENT-WEEKEND-DATE
+           ELSE
+               IF WS-DAY-OF-WEEK = WS-MONDAY
+                   COMPUTE WS-ADJACENT-WEEKEND-DATE =
+                       FUNCTION DATE-OF-INTEGER(
+                           FUNCTION INTEGER-OF-DATE(WS-CANDIDATE-DATE)
+                               - 1)
+                   PERFORM 2320-CHECK-ADJACENT-WEEKEND-DATE
+               END-IF
+           END-IF.
+
+      ******************************************************************
+      * CHECK THE ADJACENT WEEKEND DATE'S ACTUAL-DATE HOLIDAY STATUS  *
+      * AND CONFIRM ITS OBSERVED DATE LANDS BACK ON THE CANDIDATE     *
+      ******************************************************************
+       2320-CHECK-ADJACENT-WEEKEND-DATE.
+           CALL 'STAT-HOLIDAY-CHECK' USING WS-ADJACENT-WEEKEND-DATE
+                                            'Y'
+                                            WS-SHC-HOLIDAY-FLAG
+                                            WS-SHC-HOLIDAY-CODE
+                                            WS-SHC-HOLIDAY-NAME
+                                            WS-SHC-OBSERVED-DATE
+                                            WS-SHC-RETURN-CODE
+                                            WS-SHC-ERROR-MESSAGE
+           IF WS-SHC-HOLIDAY-FLAG = 'Y'
+                   AND WS-SHC-OBSERVED-DATE = WS-CANDIDATE-DATE
+               MOVE 'Y' TO WS-SHC-HOLIDAY-FLAG
+           ELSE
+               MOVE 'N' TO WS-SHC-HOLIDAY-FLAG
+           END-IF.
+
+      ******************************************************************
+      * SET OUTPUT PARAMETERS                                        *
+      ******************************************************************
+       5000-SET-OUTPUT-PARAMETERS.
+           MOVE WS-BUSINESS-DAY-COUNT TO L-BUSINESS-DAY-COUNT
+           MOVE WS-RETURN-CODE TO L-RETURN-CODE
+           MOVE WS-ERROR-MESSAGE TO L-ERROR-MESSAGE.
+
+      ******************************************************************
+      * PROGRAM EXIT                                                 *
+      ******************************************************************
+       9999-PROGRAM-EXIT.
+           EXIT PROGRAM.
