@@ -0,0 +1,94 @@
+      ******************************************************************
+      * COPYBOOK: COUNTRY-HOLIDAY                                     *
+      * PURPOSE:  Data structures for cross-border holiday             *
+      *           processing, modeled on CANADA-DAY-COPYBOOK and       *
+      *           PROVINCIAL-HOLIDAY.                                  *
+      * AUTHOR:   Enterprise COBOL Development Team                    *
+      * DATE:     2024                                                 *
+      * VERSION:  1.0                                                  *
+      ******************************************************************
+      * DESCRIPTION:                                                  *
+      * This copybook defines the output structure and constants for  *
+      * MULTI-COUNTRY-HOLIDAY-CHECK, which routes a date/observance-   *
+      * flag pair to country-specific holiday logic (Canada via        *
+      * STAT-HOLIDAY-CHECK, US via US-HOLIDAY-CHECK) based on a        *
+      * caller-supplied country code, so settlement processing can     *
+      * ask a single routine whether either side of a cross-border     *
+      * cut-off is closed.                                             *
+      ******************************************************************
+
+      * Multi-country holiday processing output parameters
+       01  COUNTRY-HOLIDAY-OUTPUT.
+           05  CYO-HOLIDAY-FLAG            PIC X(1).
+               88  CYO-IS-HOLIDAY          VALUE 'Y'.
+               88  CYO-NOT-HOLIDAY         VALUE 'N'.
+           05  CYO-HOLIDAY-CODE            PIC X(4).
+           05  CYO-HOLIDAY-NAME            PIC X(30).
+           05  CYO-OBSERVED-DATE           PIC 9(8).
+           05  CYO-RETURN-CODE             PIC 9(2).
+               88  CYO-SUCCESS             VALUE 00.
+               88  CYO-INVALID-FORMAT      VALUE 01.
+               88  CYO-INVALID-YEAR        VALUE 02.
+               88  CYO-INVALID-MONTH       VALUE 03.
+               88  CYO-INVALID-DAY         VALUE 04.
+               88  CYO-FUTURE-DATE         VALUE 05.
+               88  CYO-INVALID-COUNTRY     VALUE 07.
+           05  CYO-ERROR-MESSAGE           PIC X(40).
+
+      * Recognized country codes
+       01  COUNTRY-HOLIDAY-CODES.
+           05  CYC-CANADA                  PIC X(2) VALUE 'CA'.
+           05  CYC-UNITED-STATES           PIC X(2) VALUE 'US'.
+
+      * Multi-country error message constants
+       01  COUNTRY-HOLIDAY-ERROR-MESSAGES.
+           05  CYE-INVALID-FORMAT          PIC X(40)
+               VALUE 'Invalid date format - use YYYYMMDD'.
+           05  CYE-INVALID-YEAR            PIC X(40)
+               VALUE 'Invalid year - must be 1867 or later'.
+           05  CYE-INVALID-MONTH           PIC X(40)
+               VALUE 'Invalid month - must be 01-12'.
+           05  CYE-INVALID-DAY             PIC X(40)
+               VALUE 'Invalid day for given month and year'.
+           05  CYE-FUTURE-DATE             PIC X(40)
+               VALUE 'Date exceeds system maximum'.
+           05  CYE-INVALID-COUNTRY         PIC X(40)
+               VALUE 'Unrecognized country code - use CA or US'.
+
+      * US federal holiday codes and names, for US-HOLIDAY-CHECK
+       01  US-HOLIDAY-CODES.
+           05  USC-NEW-YEARS-DAY           PIC X(4) VALUE 'NEWY'.
+           05  USC-MLK-DAY                 PIC X(4) VALUE 'MLK '.
+           05  USC-WASHINGTON-BDAY         PIC X(4) VALUE 'WASH'.
+           05  USC-MEMORIAL-DAY            PIC X(4) VALUE 'MEML'.
+           05  USC-JUNETEENTH              PIC X(4) VALUE 'JUNE'.
+           05  USC-INDEPENDENCE-DAY        PIC X(4) VALUE 'INDP'.
+           05  USC-LABOR-DAY               PIC X(4) VALUE 'LABR'.
+           05  USC-COLUMBUS-DAY            PIC X(4) VALUE 'COLM'.
+           05  USC-VETERANS-DAY            PIC X(4) VALUE 'VETS'.
+           05  USC-THANKSGIVING            PIC X(4) VALUE 'THKS'.
+           05  USC-CHRISTMAS-DAY           PIC X(4) VALUE 'XMAS'.
+
+       01  US-HOLIDAY-NAMES.
+           05  USN-NEW-YEARS-DAY           PIC X(30)
+               VALUE 'New Years Day'.
+           05  USN-MLK-DAY                 PIC X(30)
+               VALUE 'Martin Luther King Jr Day'.
+           05  USN-WASHINGTON-BDAY         PIC X(30)
+               VALUE 'Washingtons Birthday'.
+           05  USN-MEMORIAL-DAY            PIC X(30)
+               VALUE 'Memorial Day'.
+           05  USN-JUNETEENTH              PIC X(30)
+               VALUE 'Juneteenth'.
+           05  USN-INDEPENDENCE-DAY        PIC X(30)
+               VALUE 'Independence Day'.
+           05  USN-LABOR-DAY               PIC X(30)
+               VALUE 'Labor Day'.
+           05  USN-COLUMBUS-DAY            PIC X(30)
+               VALUE 'Columbus Day'.
+           05  USN-VETERANS-DAY            PIC X(30)
+               VALUE 'Veterans Day'.
+           05  USN-THANKSGIVING            PIC X(30)
+               VALUE 'Thanksgiving Day'.
+           05  USN-CHRISTMAS-DAY           PIC X(30)
+               VALUE 'Christmas Day'.
