@@ -0,0 +1,26 @@
+      ******************************************************************
+      * COPYBOOK: CANADA-DAY-AUDIT                                    *
+      * PURPOSE:  Record layout for the write-once audit trail of     *
+      *           every CANADA-DAY-CHECK determination call           *
+      * AUTHOR:   Enterprise COBOL Development Team                   *
+      * DATE:     2024                                                *
+      * VERSION:  1.0                                                 *
+      ******************************************************************
+      * DESCRIPTION:                                                  *
+      * One record per call, appended to CDAUDIT.LOG, so which dates  *
+      * were checked and what came back can be proven after the fact  *
+      * for audit purposes. AUD-SEVERITY-CODE is the shared enterprise*
+      * severity (see holiday-return-code.cpy) that AUD-RETURN-CODE   *
+      * maps to, so audit reports can be filtered by severity without *
+      * knowing CANADA-DAY-CHECK's own return-code list.               *
+      ******************************************************************
+
+       01  AUDIT-LOG-RECORD.
+           05  AUD-TIMESTAMP               PIC X(21).
+           05  AUD-INPUT-DATE              PIC 9(8).
+           05  AUD-OBSERVANCE-FLAG         PIC X(1).
+           05  AUD-CANADA-DAY-FLAG         PIC X(1).
+           05  AUD-OBSERVED-DATE           PIC 9(8).
+           05  AUD-RETURN-CODE             PIC 9(2).
+           05  AUD-CALLING-PROGRAM         PIC X(8).
+           05  AUD-SEVERITY-CODE           PIC 9(2).
