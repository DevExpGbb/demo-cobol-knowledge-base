@@ -0,0 +1,195 @@
+      ******************************************************************
+      * PROGRAM: CANADA-DAY-CALENDAR-PUBLICATION                      *
+      * PURPOSE: Produce a printed/distributable "Statutory Holiday   *
+      *          Calendar" document for the branch network            *
+      * AUTHOR:  Enterprise COBOL Development Team                    *
+      * DATE:    2024                                                 *
+      * VERSION: 1.0                                                  *
+      ******************************************************************
+      * DESCRIPTION:                                                  *
+      * GENERATE-HOLIDAY-CALENDAR builds an internal scheduler table  *
+      * for job-stream planning, but the branch network needs an      *
+      * actual human-readable document - the actual and observed      *
+      * Canada Day date for each of the next several years - to hand  *
+      * out to branch managers, not a data file. This batch program   *
+      * calls CANADA-DAY-CHECK (actual date and observed date) and    *
+      * CANADA-DAY-WEEKDAY-CHECK across a 10-year publication window  *
+      * starting with the current system year, and writes the result  *
+      * as a formatted publication report, distinct from any internal *
+      * scheduler table.                                              *
+      *                                                                *
+      * OUTPUT: CDPUB.RPT - printed Statutory Holiday Calendar        *
+      ******************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CANADA-DAY-CALENDAR-PUBLICATION.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-Z.
+       OBJECT-COMPUTER. IBM-Z.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT REPORT-FILE ASSIGN TO 'CDPUB.RPT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REPORT-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  REPORT-FILE
+           RECORDING MODE IS F.
+       01  REPORT-LINE                     PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+      * File status fields
+       01  WS-FILE-STATUS-FIELDS.
+           05  WS-REPORT-FILE-STATUS       PIC X(2).
+               88  WS-REPORT-FILE-OK       VALUE '00'.
+
+      * Publication window - current system year through 9 years out
+       01  WS-CONSTANTS.
+           05  WS-PUBLICATION-SPAN         PIC 9(2) VALUE 9.
+
+       01  WS-CURRENT-DATE-FIELDS.
+           05  WS-CURRENT-DATE-DETAIL.
+               10  WS-CURRENT-YEAR         PIC 9(4).
+               10  FILLER                  PIC X(4).
+
+       01  WS-WORK-FIELDS.
+           05  WS-START-YEAR               PIC 9(4).
+           05  WS-END-YEAR                 PIC 9(4).
+           05  WS-YEAR                     PIC 9(4).
+           05  WS-YEAR-DATE                PIC 9(8).
+
+      * Fields used to call CANADA-DAY-CHECK
+       01  WS-CDC-OBSERVED-CALL-FIELDS.
+           05  WS-CDC-O-CANADA-DAY-FLAG    PIC X(1).
+           05  WS-CDC-O-OBSERVED-DATE      PIC 9(8).
+           05  WS-CDC-O-RETURN-CODE        PIC 9(2).
+           05  WS-CDC-O-ERROR-MESSAGE      PIC X(50).
+
+      * Fields used to call CANADA-DAY-WEEKDAY-CHECK
+       01  WS-CWC-CALL-FIELDS.
+           05  WS-CWC-DAY-OF-WEEK          PIC 9(1).
+           05  WS-CWC-DAY-NAME             PIC X(9).
+           05  WS-CWC-RETURN-CODE          PIC 9(2).
+           05  WS-CWC-ERROR-MESSAGE        PIC X(50).
+
+      * Fields used to call CANADA-DAY-CONFIG-LOOKUP - loaded once so
+      * every published year uses the same CDAYCFG-configured
+      * month/day instead of a hardcoded July 1st
+       01  WS-CCL-CALL-FIELDS.
+           05  WS-CCL-HOLIDAY-MONTH        PIC 9(2).
+           05  WS-CCL-HOLIDAY-DAY          PIC 9(2).
+           05  WS-CCL-RETURN-CODE          PIC 9(2).
+           05  WS-CCL-ERROR-MESSAGE        PIC X(50).
+
+      * Report formatting fields
+       01  WS-REPORT-LINES.
+           05  WS-TITLE-LINE               PIC X(80) VALUE
+               'STATUTORY HOLIDAY CALENDAR - CANADA DAY'.
+           05  WS-SUBTITLE-LINE            PIC X(80) VALUE
+               'PREPARED FOR DISTRIBUTION TO BRANCH MANAGERS'.
+           05  WS-RANGE-LINE               PIC X(80) VALUE SPACES.
+           05  WS-HEADING-LINE             PIC X(80) VALUE
+               'YEAR   ACTUAL DATE  WEEKDAY    OBSERVED DATE  NOTE'.
+           05  WS-SEPARATOR-LINE           PIC X(80) VALUE ALL '-'.
+           05  WS-DETAIL-LINE.
+               10  WS-DTL-YEAR             PIC 9(4).
+               10  FILLER                  PIC X(3)  VALUE SPACES.
+               10  WS-DTL-ACTUAL-DATE      PIC 9(8).
+               10  FILLER                  PIC X(2)  VALUE SPACES.
+               10  WS-DTL-WEEKDAY          PIC X(9).
+               10  FILLER                  PIC X(2)  VALUE SPACES.
+               10  WS-DTL-OBSERVED-DATE    PIC 9(8).
+               10  FILLER                  PIC X(2)  VALUE SPACES.
+               10  WS-DTL-NOTE             PIC X(20).
+           05  WS-FOOTER-LINE              PIC X(80) VALUE
+               'END OF PUBLICATION - GENERATED BY CANADA-DAY-CHECK'.
+
+       PROCEDURE DIVISION.
+
+      ******************************************************************
+      * MAIN PROCESSING ROUTINE                                       *
+      ******************************************************************
+       0000-MAIN-PROCESSING.
+           PERFORM 1000-INITIALIZE-PROGRAM
+           PERFORM 2000-PUBLISH-YEAR-RANGE
+           PERFORM 3000-WRITE-FOOTER
+           PERFORM 9999-PROGRAM-EXIT.
+
+      ******************************************************************
+      * INITIALIZE PROGRAM - DETERMINE YEAR RANGE, OPEN REPORT FILE   *
+      ******************************************************************
+       1000-INITIALIZE-PROGRAM.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-DETAIL
+           MOVE WS-CURRENT-YEAR TO WS-START-YEAR
+           COMPUTE WS-END-YEAR = WS-START-YEAR + WS-PUBLICATION-SPAN
+           CALL 'CANADA-DAY-CONFIG-LOOKUP' USING
+               WS-CCL-HOLIDAY-MONTH
+               WS-CCL-HOLIDAY-DAY
+               WS-CCL-RETURN-CODE
+               WS-CCL-ERROR-MESSAGE
+           OPEN OUTPUT REPORT-FILE
+           WRITE REPORT-LINE FROM WS-TITLE-LINE
+           WRITE REPORT-LINE FROM WS-SUBTITLE-LINE
+           STRING 'YEARS ' WS-START-YEAR ' THROUGH ' WS-END-YEAR
+                  DELIMITED BY SIZE INTO WS-RANGE-LINE
+           WRITE REPORT-LINE FROM WS-RANGE-LINE
+           WRITE REPORT-LINE FROM WS-SEPARATOR-LINE
+           WRITE REPORT-LINE FROM WS-HEADING-LINE
+           WRITE REPORT-LINE FROM WS-SEPARATOR-LINE.
+
+      ******************************************************************
+      * PUBLISH ONE DETAIL LINE PER YEAR IN THE PUBLICATION WINDOW    *
+      ******************************************************************
+       2000-PUBLISH-YEAR-RANGE.
+           PERFORM VARYING WS-YEAR FROM WS-START-YEAR BY 1
+                   UNTIL WS-YEAR > WS-END-YEAR
+               PERFORM 2100-PUBLISH-ONE-YEAR
+           END-PERFORM.
+
+      ******************************************************************
+      * CALL CANADA-DAY-CHECK AND CANADA-DAY-WEEKDAY-CHECK FOR ONE    *
+      * YEAR AND WRITE ITS DETAIL LINE                                *
+      ******************************************************************
+       2100-PUBLISH-ONE-YEAR.
+           STRING WS-YEAR WS-CCL-HOLIDAY-MONTH WS-CCL-HOLIDAY-DAY
+               DELIMITED BY SIZE INTO WS-YEAR-DATE
+           CALL 'CANADA-DAY-CHECK' USING WS-YEAR-DATE
+                                         'Y'
+                                         WS-CDC-O-CANADA-DAY-FLAG
+                                         WS-CDC-O-OBSERVED-DATE
+                                         WS-CDC-O-RETURN-CODE
+                                         WS-CDC-O-ERROR-MESSAGE
+           CALL 'CANADA-DAY-WEEKDAY-CHECK' USING WS-YEAR-DATE
+                                         WS-CWC-DAY-OF-WEEK
+                                         WS-CWC-DAY-NAME
+                                         WS-CWC-RETURN-CODE
+                                         WS-CWC-ERROR-MESSAGE
+           MOVE WS-YEAR TO WS-DTL-YEAR
+           MOVE WS-YEAR-DATE TO WS-DTL-ACTUAL-DATE
+           MOVE WS-CWC-DAY-NAME TO WS-DTL-WEEKDAY
+           MOVE WS-CDC-O-OBSERVED-DATE TO WS-DTL-OBSERVED-DATE
+           IF WS-YEAR-DATE = WS-CDC-O-OBSERVED-DATE
+               MOVE SPACES TO WS-DTL-NOTE
+           ELSE
+               MOVE 'OBSERVED SHIFTED' TO WS-DTL-NOTE
+           END-IF
+           WRITE REPORT-LINE FROM WS-DETAIL-LINE.
+
+      ******************************************************************
+      * WRITE FOOTER AND CLOSE THE REPORT FILE                        *
+      ******************************************************************
+       3000-WRITE-FOOTER.
+           WRITE REPORT-LINE FROM WS-SEPARATOR-LINE
+           WRITE REPORT-LINE FROM WS-FOOTER-LINE
+           CLOSE REPORT-FILE.
+
+      ******************************************************************
+      * PROGRAM EXIT                                                  *
+      ******************************************************************
+       9999-PROGRAM-EXIT.
+           EXIT PROGRAM.
