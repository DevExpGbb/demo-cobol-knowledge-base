@@ -0,0 +1,180 @@
+      ******************************************************************
+      * PROGRAM: MULTI-COUNTRY-HOLIDAY-CHECK                          *
+      * PURPOSE: Route a date/observance-flag pair to country-        *
+      *          specific holiday logic based on a country code       *
+      * AUTHOR:  Enterprise COBOL Development Team                    *
+      * DATE:    2024                                                 *
+      * VERSION: 1.0                                                  *
+      ******************************************************************
+      * DESCRIPTION:                                                  *
+      * Cross-border settlement processing needs to know whether      *
+      * either side of a cut-off is closed for a statutory holiday.   *
+      * This program takes a country code ('CA' or 'US') along with   *
+      * the date and observance flag, and calls STAT-HOLIDAY-CHECK    *
+      * for Canada or US-HOLIDAY-CHECK for the US, so callers use a   *
+      * single routine and calling convention instead of maintaining  *
+      * a separate US-holiday routine with a different interface.     *
+      *                                                               *
+      * INPUT: Date in YYYYMMDD format, observance flag, country code *
+      * OUTPUT: Holiday indicator, code, name, observed date, RC      *
+      ******************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MULTI-COUNTRY-HOLIDAY-CHECK.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-Z.
+       OBJECT-COMPUTER. IBM-Z.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+      * Country codes, output layout and error messages
+       COPY 'country-holiday.cpy'.
+
+      * Input parameters
+       01  WS-INPUT-PARAMETERS.
+           05  WS-INPUT-DATE               PIC 9(8).
+           05  WS-OBSERVANCE-FLAG          PIC X(1).
+           05  WS-COUNTRY-CODE             PIC X(2).
+
+      * Output parameters
+       01  WS-OUTPUT-PARAMETERS.
+           05  WS-HOLIDAY-FLAG             PIC X(1).
+           05  WS-HOLIDAY-CODE             PIC X(4).
+           05  WS-HOLIDAY-NAME             PIC X(30).
+           05  WS-OBSERVED-DATE            PIC 9(8).
+           05  WS-RETURN-CODE              PIC 9(2).
+           05  WS-ERROR-MESSAGE            PIC X(40).
+
+      * Fields used to call the country-specific routines
+       01  WS-COUNTRY-CALL-FIELDS.
+           05  WS-CCC-HOLIDAY-FLAG         PIC X(1).
+           05  WS-CCC-HOLIDAY-CODE         PIC X(4).
+           05  WS-CCC-HOLIDAY-NAME         PIC X(30).
+           05  WS-CCC-OBSERVED-DATE        PIC 9(8).
+           05  WS-CCC-RETURN-CODE          PIC 9(2).
+           05  WS-CCC-ERROR-MESSAGE        PIC X(40).
+
+      * Return codes
+       01  WS-RETURN-CODES.
+           05  WS-RC-SUCCESS               PIC 9(2) VALUE 00.
+           05  WS-RC-INVALID-COUNTRY       PIC 9(2) VALUE 07.
+
+       LINKAGE SECTION.
+       01  L-INPUT-DATE                    PIC 9(8).
+       01  L-OBSERVANCE-FLAG               PIC X(1).
+       01  L-COUNTRY-CODE                  PIC X(2).
+       01  L-HOLIDAY-FLAG                  PIC X(1).
+       01  L-HOLIDAY-CODE                  PIC X(4).
+       01  L-HOLIDAY-NAME                  PIC X(30).
+       01  L-OBSERVED-DATE                 PIC 9(8).
+       01  L-RETURN-CODE                   PIC 9(2).
+       01  L-ERROR-MESSAGE                 PIC X(40).
+
+       PROCEDURE DIVISION USING L-INPUT-DATE
+                               L-OBSERVANCE-FLAG
+                               L-COUNTRY-CODE
+                               L-HOLIDAY-FLAG
+                               L-HOLIDAY-CODE
+                               L-HOLIDAY-NAME
+                               L-OBSERVED-DATE
+                               L-RETURN-CODE
+                               L-ERROR-MESSAGE.
+
+      ******************************************************************
+      * MAIN PROCESSING ROUTINE                                       *
+      ******************************************************************
+       0000-MAIN-PROCESSING.
+           PERFORM 1000-INITIALIZE-PROGRAM
+           PERFORM 2000-VALIDATE-COUNTRY-CODE
+           IF WS-RETURN-CODE = WS-RC-SUCCESS
+               PERFORM 3000-ROUTE-TO-COUNTRY-CHECK
+           END-IF
+           PERFORM 5000-SET-OUTPUT-PARAMETERS
+           PERFORM 9999-PROGRAM-EXIT.
+
+      ******************************************************************
+      * INITIALIZE PROGRAM VARIABLES                                  *
+      ******************************************************************
+       1000-INITIALIZE-PROGRAM.
+           INITIALIZE WS-OUTPUT-PARAMETERS
+           MOVE L-INPUT-DATE TO WS-INPUT-DATE
+           MOVE L-OBSERVANCE-FLAG TO WS-OBSERVANCE-FLAG
+           MOVE L-COUNTRY-CODE TO WS-COUNTRY-CODE
+           MOVE WS-RC-SUCCESS TO WS-RETURN-CODE
+           MOVE SPACES TO WS-ERROR-MESSAGE.
+
+      ******************************************************************
+      * VALIDATE COUNTRY CODE IS RECOGNIZED                           *
+      ******************************************************************
+       2000-VALIDATE-COUNTRY-CODE.
+           EVALUATE WS-COUNTRY-CODE
+               WHEN CYC-CANADA
+               WHEN CYC-UNITED-STATES
+                   CONTINUE
+               WHEN OTHER
+                   MOVE WS-RC-INVALID-COUNTRY TO WS-RETURN-CODE
+                   MOVE CYE-INVALID-COUNTRY TO WS-ERROR-MESSAGE
+           END-EVALUATE.
+
+      ******************************************************************
+      * ROUTE TO THE COUNTRY-SPECIFIC HOLIDAY CHECK ROUTINE           *
+      ******************************************************************
+       3000-ROUTE-TO-COUNTRY-CHECK.
+           EVALUATE WS-COUNTRY-CODE
+               WHEN CYC-CANADA
+                   PERFORM 3100-CALL-STAT-HOLIDAY-CHECK
+               WHEN CYC-UNITED-STATES
+                   PERFORM 3200-CALL-US-HOLIDAY-CHECK
+           END-EVALUATE
+           MOVE WS-CCC-HOLIDAY-FLAG TO WS-HOLIDAY-FLAG
+           MOVE WS-CCC-HOLIDAY-CODE TO WS-HOLIDAY-CODE
+           MOVE WS-CCC-HOLIDAY-NAME TO WS-HOLIDAY-NAME
+           MOVE WS-CCC-OBSERVED-DATE TO WS-OBSERVED-DATE
+           MOVE WS-CCC-RETURN-CODE TO WS-RETURN-CODE
+           MOVE WS-CCC-ERROR-MESSAGE TO WS-ERROR-MESSAGE.
+
+      ******************************************************************
+      * CALL STAT-HOLIDAY-CHECK FOR THE CANADIAN DETERMINATION        *
+      ******************************************************************
+       3100-CALL-STAT-HOLIDAY-CHECK.
+           CALL 'STAT-HOLIDAY-CHECK' USING WS-INPUT-DATE
+                                           WS-OBSERVANCE-FLAG
+                                           WS-CCC-HOLIDAY-FLAG
+                                           WS-CCC-HOLIDAY-CODE
+                                           WS-CCC-HOLIDAY-NAME
+                                           WS-CCC-OBSERVED-DATE
+                                           WS-CCC-RETURN-CODE
+                                           WS-CCC-ERROR-MESSAGE.
+
+      ******************************************************************
+      * CALL US-HOLIDAY-CHECK FOR THE US DETERMINATION                *
+      ******************************************************************
+       3200-CALL-US-HOLIDAY-CHECK.
+           CALL 'US-HOLIDAY-CHECK' USING WS-INPUT-DATE
+                                         WS-OBSERVANCE-FLAG
+                                         WS-CCC-HOLIDAY-FLAG
+                                         WS-CCC-HOLIDAY-CODE
+                                         WS-CCC-HOLIDAY-NAME
+                                         WS-CCC-OBSERVED-DATE
+                                         WS-CCC-RETURN-CODE
+                                         WS-CCC-ERROR-MESSAGE.
+
+      ******************************************************************
+      * SET OUTPUT PARAMETERS                                        *
+      ******************************************************************
+       5000-SET-OUTPUT-PARAMETERS.
+           MOVE WS-HOLIDAY-FLAG TO L-HOLIDAY-FLAG
+           MOVE WS-HOLIDAY-CODE TO L-HOLIDAY-CODE
+           MOVE WS-HOLIDAY-NAME TO L-HOLIDAY-NAME
+           MOVE WS-OBSERVED-DATE TO L-OBSERVED-DATE
+           MOVE WS-RETURN-CODE TO L-RETURN-CODE
+           MOVE WS-ERROR-MESSAGE TO L-ERROR-MESSAGE.
+
+      ******************************************************************
+      * PROGRAM EXIT                                                 *
+      ******************************************************************
+       9999-PROGRAM-EXIT.
+           EXIT PROGRAM.
