@@ -0,0 +1,191 @@
+      ******************************************************************
+      * PROGRAM: CANADA-DAY-EARLY-CLOSURE-CHECK                       *
+      * PURPOSE: Determine whether a given date is the half-day       *
+      *          early-closure business day ahead of a Canada Day     *
+      *          long weekend                                         *
+      * AUTHOR:  Enterprise COBOL Development Team                    *
+      * DATE:    2024                                                 *
+      * VERSION: 1.0                                                  *
+      ******************************************************************
+      * DESCRIPTION:                                                  *
+      * CDI-OBSERVANCE-FLAG and CDO-CANADA-DAY-FLAG are strictly      *
+      * binary (closed all day or not), but branches and processing   *
+      * centers also observe a half-day early close on the business   *
+      * day immediately ahead of a Canada Day long weekend - the      *
+      * Thursday before, when the observed holiday falls on Friday,   *
+      * or the Friday before, when the observed holiday falls on      *
+      * Monday. A Canada Day observed midweek (Tuesday through        *
+      * Thursday) creates no adjacent long weekend, so no half day     *
+      * applies. CANADA-DAY-CHECK's LINKAGE SECTION is 6 fixed         *
+      * positional parameters already relied on by several existing    *
+      * callers, so this status could not be added there. This        *
+      * routine is callable alongside CANADA-DAY-CHECK to get the      *
+      * half-day flag and closing time for a given date, built on      *
+      * CANADA-DAY-CHECK's own observed-date calculation.               *
+      *                                                                *
+      * INPUT:  Date in YYYYMMDD format                                *
+      * OUTPUT: Half-day flag (Y/N), closing time (HHMM, 24-hour),     *
+      *         return code, error message                             *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CANADA-DAY-EARLY-CLOSURE-CHECK.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-Z.
+       OBJECT-COMPUTER. IBM-Z.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-INPUT-DATE                   PIC 9(8).
+       01  WS-INPUT-YEAR                   PIC 9(4).
+       01  WS-JULY-FIRST                   PIC 9(8).
+       01  WS-OBSERVED-WEEKDAY             PIC 9(1).
+       01  WS-OBSERVED-DATE-INTEGER        PIC 9(9).
+       01  WS-HALF-DAY-DATE                PIC 9(8) VALUE 0.
+
+       01  WS-CONSTANTS.
+           05  WS-CANADA-DAY-MONTH         PIC 9(2) VALUE 07.
+           05  WS-CANADA-DAY-DAY           PIC 9(2) VALUE 01.
+           05  WS-CONFEDERATION-YEAR       PIC 9(4) VALUE 1867.
+           05  WS-MONDAY                   PIC 9(1) VALUE 1.
+           05  WS-FRIDAY                   PIC 9(1) VALUE 5.
+           05  WS-EARLY-CLOSE-TIME         PIC 9(4) VALUE 1300.
+           05  WS-NORMAL-CLOSE-TIME        PIC 9(4) VALUE 0000.
+
+      * Fields used to call CANADA-DAY-CHECK for the observed date
+       01  WS-CDC-CALL-FIELDS.
+           05  WS-CDC-CANADA-DAY-FLAG      PIC X(1).
+           05  WS-CDC-OBSERVED-DATE        PIC 9(8).
+           05  WS-CDC-RETURN-CODE          PIC 9(2).
+           05  WS-CDC-ERROR-MESSAGE        PIC X(50).
+
+      * Fields used to call CANADA-DAY-CONFIG-LOOKUP - overrides
+      * WS-CANADA-DAY-MONTH/DAY above with the CDAYCFG-configured
+      * holiday date when one is present
+       01  WS-CCL-CALL-FIELDS.
+           05  WS-CCL-RETURN-CODE          PIC 9(2).
+           05  WS-CCL-ERROR-MESSAGE        PIC X(50).
+
+       01  WS-RETURN-CODES.
+           05  WS-RC-SUCCESS               PIC 9(2) VALUE 00.
+           05  WS-RC-INVALID-FORMAT        PIC 9(2) VALUE 01.
+           05  WS-RC-INVALID-YEAR          PIC 9(2) VALUE 02.
+
+       01  WS-ERROR-MESSAGES.
+           05  WS-MSG-INVALID-FORMAT       PIC X(50)
+               VALUE 'Invalid date format - use YYYYMMDD'.
+           05  WS-MSG-INVALID-YEAR         PIC X(50)
+               VALUE 'Invalid year - must be 1867 or later'.
+
+       LINKAGE SECTION.
+       01  L-INPUT-DATE                    PIC 9(8).
+       01  L-HALF-DAY-FLAG                 PIC X(1).
+       01  L-CLOSING-TIME                  PIC 9(4).
+       01  L-RETURN-CODE                   PIC 9(2).
+       01  L-ERROR-MESSAGE                 PIC X(50).
+
+       PROCEDURE DIVISION USING L-INPUT-DATE
+                               L-HALF-DAY-FLAG
+                               L-CLOSING-TIME
+                               L-RETURN-CODE
+                               L-ERROR-MESSAGE.
+
+      ******************************************************************
+      * MAIN PROCESSING ROUTINE                                       *
+      ******************************************************************
+       0000-MAIN-PROCESSING.
+           PERFORM 1000-INITIALIZE-PROGRAM
+           PERFORM 2000-VALIDATE-INPUT-DATE
+           IF L-RETURN-CODE = WS-RC-SUCCESS
+               PERFORM 3000-DETERMINE-HALF-DAY-DATE
+               PERFORM 4000-EVALUATE-INPUT-DATE
+           END-IF
+           PERFORM 9999-PROGRAM-EXIT.
+
+      ******************************************************************
+      * INITIALIZE PROGRAM VARIABLES                                  *
+      ******************************************************************
+       1000-INITIALIZE-PROGRAM.
+           MOVE 'N' TO L-HALF-DAY-FLAG
+           MOVE WS-NORMAL-CLOSE-TIME TO L-CLOSING-TIME
+           MOVE WS-RC-SUCCESS TO L-RETURN-CODE
+           MOVE SPACES TO L-ERROR-MESSAGE
+           MOVE L-INPUT-DATE TO WS-INPUT-DATE
+           CALL 'CANADA-DAY-CONFIG-LOOKUP' USING
+               WS-CANADA-DAY-MONTH
+               WS-CANADA-DAY-DAY
+               WS-CCL-RETURN-CODE
+               WS-CCL-ERROR-MESSAGE.
+
+      ******************************************************************
+      * VALIDATE INPUT DATE FORMAT AND YEAR                           *
+      ******************************************************************
+       2000-VALIDATE-INPUT-DATE.
+           IF WS-INPUT-DATE IS NOT NUMERIC
+               MOVE WS-RC-INVALID-FORMAT TO L-RETURN-CODE
+               MOVE WS-MSG-INVALID-FORMAT TO L-ERROR-MESSAGE
+           ELSE
+               MOVE WS-INPUT-DATE(1:4) TO WS-INPUT-YEAR
+               IF WS-INPUT-YEAR < WS-CONFEDERATION-YEAR
+                   MOVE WS-RC-INVALID-YEAR TO L-RETURN-CODE
+                   MOVE WS-MSG-INVALID-YEAR TO L-ERROR-MESSAGE
+               END-IF
+           END-IF.
+
+      ******************************************************************
+      * DETERMINE THIS YEAR'S HALF-DAY DATE, IF ANY, FROM THE         *
+      * OBSERVED CANADA DAY'S WEEKDAY                                 *
+      ******************************************************************
+       3000-DETERMINE-HALF-DAY-DATE.
+           MOVE 0 TO WS-HALF-DAY-DATE
+           STRING WS-INPUT-YEAR
+                  WS-CANADA-DAY-MONTH
+                  WS-CANADA-DAY-DAY
+                  DELIMITED BY SIZE
+                  INTO WS-JULY-FIRST
+           CALL 'CANADA-DAY-CHECK' USING WS-JULY-FIRST
+                                         'Y'
+                                         WS-CDC-CANADA-DAY-FLAG
+                                         WS-CDC-OBSERVED-DATE
+                                         WS-CDC-RETURN-CODE
+                                         WS-CDC-ERROR-MESSAGE
+           IF WS-CDC-RETURN-CODE = WS-RC-SUCCESS
+               COMPUTE WS-OBSERVED-DATE-INTEGER =
+                   FUNCTION INTEGER-OF-DATE(WS-CDC-OBSERVED-DATE)
+               COMPUTE WS-OBSERVED-WEEKDAY =
+                   FUNCTION MOD(WS-OBSERVED-DATE-INTEGER, 7)
+               EVALUATE WS-OBSERVED-WEEKDAY
+                   WHEN WS-FRIDAY
+                       SUBTRACT 1 FROM WS-OBSERVED-DATE-INTEGER
+                       COMPUTE WS-HALF-DAY-DATE =
+                           FUNCTION DATE-OF-INTEGER(
+                               WS-OBSERVED-DATE-INTEGER)
+                   WHEN WS-MONDAY
+                       SUBTRACT 3 FROM WS-OBSERVED-DATE-INTEGER
+                       COMPUTE WS-HALF-DAY-DATE =
+                           FUNCTION DATE-OF-INTEGER(
+                               WS-OBSERVED-DATE-INTEGER)
+                   WHEN OTHER
+                       MOVE 0 TO WS-HALF-DAY-DATE
+               END-EVALUATE
+           END-IF.
+
+      ******************************************************************
+      * SET THE HALF-DAY FLAG AND CLOSING TIME FOR THE INPUT DATE     *
+      ******************************************************************
+       4000-EVALUATE-INPUT-DATE.
+           IF WS-HALF-DAY-DATE NOT = 0 AND
+              WS-INPUT-DATE = WS-HALF-DAY-DATE
+               MOVE 'Y' TO L-HALF-DAY-FLAG
+               MOVE WS-EARLY-CLOSE-TIME TO L-CLOSING-TIME
+           ELSE
+               MOVE 'N' TO L-HALF-DAY-FLAG
+               MOVE WS-NORMAL-CLOSE-TIME TO L-CLOSING-TIME
+           END-IF.
+
+      ******************************************************************
+      * PROGRAM EXIT                                                  *
+      ******************************************************************
+       9999-PROGRAM-EXIT.
+           EXIT PROGRAM.
