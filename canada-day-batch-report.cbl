@@ -0,0 +1,190 @@
+      ******************************************************************
+      * PROGRAM: CANADA-DAY-BATCH-REPORT                              *
+      * PURPOSE: Batch driver that scans a transaction date file and  *
+      *          reports every record landing on Canada Day (or its   *
+      *          observed date)                                       *
+      * AUTHOR:  Enterprise COBOL Development Team                    *
+      * DATE:    2024                                                 *
+      * VERSION: 1.0                                                  *
+      ******************************************************************
+      * DESCRIPTION:                                                  *
+      * This program reads a sequential file of settlement            *
+      * transaction dates, calls CANADA-DAY-CHECK for each record,    *
+      * and writes an exception report listing every transaction      *
+      * that falls on Canada Day or its observed date, so operations  *
+      * can see which records in today's batch need holiday handling  *
+      * without reviewing them one at a time.                         *
+      *                                                               *
+      * INPUT:  TRANIN.DAT   - one transaction date per record        *
+      * OUTPUT: CDEXCEPT.RPT - printed exception report               *
+      ******************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CANADA-DAY-BATCH-REPORT.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-Z.
+       OBJECT-COMPUTER. IBM-Z.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANSACTION-FILE ASSIGN TO 'TRANIN.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TRANSACTION-FILE-STATUS.
+           SELECT REPORT-FILE ASSIGN TO 'CDEXCEPT.RPT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REPORT-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TRANSACTION-FILE
+           RECORDING MODE IS F.
+       01  TRANSACTION-RECORD.
+           05  TR-TRANSACTION-ID           PIC X(10).
+           05  TR-TRANSACTION-DATE         PIC 9(8).
+           05  TR-OBSERVANCE-FLAG          PIC X(1).
+
+       FD  REPORT-FILE
+           RECORDING MODE IS F.
+       01  REPORT-LINE                     PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+      * File status fields
+       01  WS-FILE-STATUS-FIELDS.
+           05  WS-TRANSACTION-FILE-STATUS  PIC X(2).
+               88  WS-TRANS-FILE-OK        VALUE '00'.
+               88  WS-TRANS-FILE-EOF       VALUE '10'.
+           05  WS-REPORT-FILE-STATUS       PIC X(2).
+               88  WS-REPORT-FILE-OK       VALUE '00'.
+
+      * Processing control
+       01  WS-CONTROL-FIELDS.
+           05  WS-END-OF-FILE              PIC X(1) VALUE 'N'.
+               88  WS-NO-MORE-RECORDS      VALUE 'Y'.
+           05  WS-RECORDS-READ             PIC 9(7) VALUE 0.
+           05  WS-EXCEPTIONS-FOUND         PIC 9(7) VALUE 0.
+           05  WS-RECORDS-IN-ERROR         PIC 9(7) VALUE 0.
+
+      * Fields used to call CANADA-DAY-CHECK
+       01  WS-CANADA-DAY-CALL-FIELDS.
+           05  WS-CDC-INPUT-DATE           PIC 9(8).
+           05  WS-CDC-OBSERVANCE-FLAG      PIC X(1).
+           05  WS-CDC-CANADA-DAY-FLAG      PIC X(1).
+           05  WS-CDC-OBSERVED-DATE        PIC 9(8).
+           05  WS-CDC-RETURN-CODE          PIC 9(2).
+           05  WS-CDC-ERROR-MESSAGE        PIC X(50).
+
+      * Report formatting fields
+       01  WS-REPORT-LINES.
+           05  WS-TITLE-LINE               PIC X(80) VALUE
+               'CANADA DAY EXCEPTION REPORT - HOLIDAY HANDLING NEEDED'.
+           05  WS-HEADING-LINE             PIC X(80) VALUE
+               'TRANS-ID     TRANS-DATE  OBSERVED-DATE  STATUS'.
+           05  WS-SEPARATOR-LINE           PIC X(80) VALUE ALL '-'.
+           05  WS-DETAIL-LINE.
+               10  WS-DTL-TRANSACTION-ID   PIC X(10).
+               10  FILLER                  PIC X(3)  VALUE SPACES.
+               10  WS-DTL-TRANSACTION-DATE PIC 9(8).
+               10  FILLER                  PIC X(2)  VALUE SPACES.
+               10  WS-DTL-OBSERVED-DATE    PIC 9(8).
+               10  FILLER                  PIC X(3)  VALUE SPACES.
+               10  WS-DTL-STATUS           PIC X(20).
+           05  WS-SUMMARY-LINE             PIC X(80) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+
+      ******************************************************************
+      * MAIN PROCESSING ROUTINE                                       *
+      ******************************************************************
+       0000-MAIN-PROCESSING.
+           PERFORM 1000-INITIALIZE-PROGRAM
+           PERFORM 2000-PROCESS-TRANSACTION-FILE
+                   UNTIL WS-NO-MORE-RECORDS
+           PERFORM 3000-WRITE-SUMMARY
+           PERFORM 9999-PROGRAM-EXIT.
+
+      ******************************************************************
+      * INITIALIZE PROGRAM - OPEN FILES AND WRITE REPORT HEADER       *
+      ******************************************************************
+       1000-INITIALIZE-PROGRAM.
+           OPEN INPUT TRANSACTION-FILE
+           OPEN OUTPUT REPORT-FILE
+           WRITE REPORT-LINE FROM WS-TITLE-LINE
+           WRITE REPORT-LINE FROM WS-SEPARATOR-LINE
+           WRITE REPORT-LINE FROM WS-HEADING-LINE
+           WRITE REPORT-LINE FROM WS-SEPARATOR-LINE
+           PERFORM 2100-READ-TRANSACTION-RECORD.
+
+      ******************************************************************
+      * PROCESS ONE TRANSACTION RECORD                                *
+      ******************************************************************
+       2000-PROCESS-TRANSACTION-FILE.
+           ADD 1 TO WS-RECORDS-READ
+           PERFORM 2200-CALL-CANADA-DAY-CHECK
+           IF WS-CDC-RETURN-CODE NOT = 00
+               ADD 1 TO WS-RECORDS-IN-ERROR
+           ELSE
+               IF WS-CDC-CANADA-DAY-FLAG = 'Y'
+                   PERFORM 2300-WRITE-EXCEPTION-LINE
+               END-IF
+           END-IF
+           PERFORM 2100-READ-TRANSACTION-RECORD.
+
+      ******************************************************************
+      * READ NEXT TRANSACTION RECORD                                  *
+      ******************************************************************
+       2100-READ-TRANSACTION-RECORD.
+           READ TRANSACTION-FILE
+               AT END
+                   MOVE 'Y' TO WS-END-OF-FILE
+           END-READ.
+
+      ******************************************************************
+      * CALL CANADA-DAY-CHECK FOR THE CURRENT TRANSACTION DATE        *
+      ******************************************************************
+       2200-CALL-CANADA-DAY-CHECK.
+           MOVE TR-TRANSACTION-DATE TO WS-CDC-INPUT-DATE
+           MOVE TR-OBSERVANCE-FLAG TO WS-CDC-OBSERVANCE-FLAG
+           CALL 'CANADA-DAY-CHECK' USING WS-CDC-INPUT-DATE
+                                         WS-CDC-OBSERVANCE-FLAG
+                                         WS-CDC-CANADA-DAY-FLAG
+                                         WS-CDC-OBSERVED-DATE
+                                         WS-CDC-RETURN-CODE
+                                         WS-CDC-ERROR-MESSAGE.
+
+      ******************************************************************
+      * WRITE ONE EXCEPTION DETAIL LINE TO THE REPORT                *
+      ******************************************************************
+       2300-WRITE-EXCEPTION-LINE.
+           ADD 1 TO WS-EXCEPTIONS-FOUND
+           MOVE TR-TRANSACTION-ID TO WS-DTL-TRANSACTION-ID
+           MOVE TR-TRANSACTION-DATE TO WS-DTL-TRANSACTION-DATE
+           MOVE WS-CDC-OBSERVED-DATE TO WS-DTL-OBSERVED-DATE
+           MOVE 'CANADA DAY - HOLIDAY' TO WS-DTL-STATUS
+           WRITE REPORT-LINE FROM WS-DETAIL-LINE.
+
+      ******************************************************************
+      * WRITE REPORT SUMMARY AND CLOSE FILES                          *
+      ******************************************************************
+       3000-WRITE-SUMMARY.
+           WRITE REPORT-LINE FROM WS-SEPARATOR-LINE
+           STRING 'RECORDS READ: ' WS-RECORDS-READ
+                  '  EXCEPTIONS: ' WS-EXCEPTIONS-FOUND
+                  '  ERRORS: ' WS-RECORDS-IN-ERROR
+                  DELIMITED BY SIZE
+                  INTO WS-SUMMARY-LINE
+           WRITE REPORT-LINE FROM WS-SUMMARY-LINE
+           CLOSE TRANSACTION-FILE
+           CLOSE REPORT-FILE
+           DISPLAY 'CANADA DAY BATCH REPORT COMPLETE'
+           DISPLAY 'Records read:       ' WS-RECORDS-READ
+           DISPLAY 'Exceptions found:   ' WS-EXCEPTIONS-FOUND
+           DISPLAY 'Records in error:   ' WS-RECORDS-IN-ERROR.
+
+      ******************************************************************
+      * PROGRAM EXIT                                                 *
+      ******************************************************************
+       9999-PROGRAM-EXIT.
+           STOP RUN.
