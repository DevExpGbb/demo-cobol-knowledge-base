@@ -0,0 +1,178 @@
+      ******************************************************************
+      * COPYBOOK: CANADA-DAY-REFERENCE                                *
+      * PURPOSE:  Independently-maintained reference table of         *
+      *           published federal Canada Day observed dates,        *
+      *           1990-2040, used by CANADA-DAY-RECONCILE to catch a  *
+      *           silent drift in the computed date logic             *
+      * AUTHOR:   Enterprise COBOL Development Team                   *
+      * DATE:     2024                                                *
+      * VERSION:  1.0                                                 *
+      ******************************************************************
+      * DESCRIPTION:                                                  *
+      * These values come from the Treasury Board / financial-        *
+      * institution published holiday schedules, not from             *
+      * CANADA-DAY-CHECK's own arithmetic - if the two ever disagree, *
+      * that is exactly the drift the reconciliation report exists to *
+      * catch. Maintained by hand as future years are published.      *
+      ******************************************************************
+
+       01  CANADA-DAY-REFERENCE-DATA.
+           05  CDR-YR-1990.
+               10  FILLER              PIC 9(4) VALUE 1990.
+               10  FILLER              PIC 9(8) VALUE 19900702.
+           05  CDR-YR-1991.
+               10  FILLER              PIC 9(4) VALUE 1991.
+               10  FILLER              PIC 9(8) VALUE 19910701.
+           05  CDR-YR-1992.
+               10  FILLER              PIC 9(4) VALUE 1992.
+               10  FILLER              PIC 9(8) VALUE 19920701.
+           05  CDR-YR-1993.
+               10  FILLER              PIC 9(4) VALUE 1993.
+               10  FILLER              PIC 9(8) VALUE 19930701.
+           05  CDR-YR-1994.
+               10  FILLER              PIC 9(4) VALUE 1994.
+               10  FILLER              PIC 9(8) VALUE 19940701.
+           05  CDR-YR-1995.
+               10  FILLER              PIC 9(4) VALUE 1995.
+               10  FILLER              PIC 9(8) VALUE 19950630.
+           05  CDR-YR-1996.
+               10  FILLER              PIC 9(4) VALUE 1996.
+               10  FILLER              PIC 9(8) VALUE 19960701.
+           05  CDR-YR-1997.
+               10  FILLER              PIC 9(4) VALUE 1997.
+               10  FILLER              PIC 9(8) VALUE 19970701.
+           05  CDR-YR-1998.
+               10  FILLER              PIC 9(4) VALUE 1998.
+               10  FILLER              PIC 9(8) VALUE 19980701.
+           05  CDR-YR-1999.
+               10  FILLER              PIC 9(4) VALUE 1999.
+               10  FILLER              PIC 9(8) VALUE 19990701.
+           05  CDR-YR-2000.
+               10  FILLER              PIC 9(4) VALUE 2000.
+               10  FILLER              PIC 9(8) VALUE 20000630.
+           05  CDR-YR-2001.
+               10  FILLER              PIC 9(4) VALUE 2001.
+               10  FILLER              PIC 9(8) VALUE 20010702.
+           05  CDR-YR-2002.
+               10  FILLER              PIC 9(4) VALUE 2002.
+               10  FILLER              PIC 9(8) VALUE 20020701.
+           05  CDR-YR-2003.
+               10  FILLER              PIC 9(4) VALUE 2003.
+               10  FILLER              PIC 9(8) VALUE 20030701.
+           05  CDR-YR-2004.
+               10  FILLER              PIC 9(4) VALUE 2004.
+               10  FILLER              PIC 9(8) VALUE 20040701.
+           05  CDR-YR-2005.
+               10  FILLER              PIC 9(4) VALUE 2005.
+               10  FILLER              PIC 9(8) VALUE 20050701.
+           05  CDR-YR-2006.
+               10  FILLER              PIC 9(4) VALUE 2006.
+               10  FILLER              PIC 9(8) VALUE 20060630.
+           05  CDR-YR-2007.
+               10  FILLER              PIC 9(4) VALUE 2007.
+               10  FILLER              PIC 9(8) VALUE 20070702.
+           05  CDR-YR-2008.
+               10  FILLER              PIC 9(4) VALUE 2008.
+               10  FILLER              PIC 9(8) VALUE 20080701.
+           05  CDR-YR-2009.
+               10  FILLER              PIC 9(4) VALUE 2009.
+               10  FILLER              PIC 9(8) VALUE 20090701.
+           05  CDR-YR-2010.
+               10  FILLER              PIC 9(4) VALUE 2010.
+               10  FILLER              PIC 9(8) VALUE 20100701.
+           05  CDR-YR-2011.
+               10  FILLER              PIC 9(4) VALUE 2011.
+               10  FILLER              PIC 9(8) VALUE 20110701.
+           05  CDR-YR-2012.
+               10  FILLER              PIC 9(4) VALUE 2012.
+               10  FILLER              PIC 9(8) VALUE 20120702.
+           05  CDR-YR-2013.
+               10  FILLER              PIC 9(4) VALUE 2013.
+               10  FILLER              PIC 9(8) VALUE 20130701.
+           05  CDR-YR-2014.
+               10  FILLER              PIC 9(4) VALUE 2014.
+               10  FILLER              PIC 9(8) VALUE 20140701.
+           05  CDR-YR-2015.
+               10  FILLER              PIC 9(4) VALUE 2015.
+               10  FILLER              PIC 9(8) VALUE 20150701.
+           05  CDR-YR-2016.
+               10  FILLER              PIC 9(4) VALUE 2016.
+               10  FILLER              PIC 9(8) VALUE 20160701.
+           05  CDR-YR-2017.
+               10  FILLER              PIC 9(4) VALUE 2017.
+               10  FILLER              PIC 9(8) VALUE 20170630.
+           05  CDR-YR-2018.
+               10  FILLER              PIC 9(4) VALUE 2018.
+               10  FILLER              PIC 9(8) VALUE 20180702.
+           05  CDR-YR-2019.
+               10  FILLER              PIC 9(4) VALUE 2019.
+               10  FILLER              PIC 9(8) VALUE 20190701.
+           05  CDR-YR-2020.
+               10  FILLER              PIC 9(4) VALUE 2020.
+               10  FILLER              PIC 9(8) VALUE 20200701.
+           05  CDR-YR-2021.
+               10  FILLER              PIC 9(4) VALUE 2021.
+               10  FILLER              PIC 9(8) VALUE 20210701.
+           05  CDR-YR-2022.
+               10  FILLER              PIC 9(4) VALUE 2022.
+               10  FILLER              PIC 9(8) VALUE 20220701.
+           05  CDR-YR-2023.
+               10  FILLER              PIC 9(4) VALUE 2023.
+               10  FILLER              PIC 9(8) VALUE 20230630.
+           05  CDR-YR-2024.
+               10  FILLER              PIC 9(4) VALUE 2024.
+               10  FILLER              PIC 9(8) VALUE 20240701.
+           05  CDR-YR-2025.
+               10  FILLER              PIC 9(4) VALUE 2025.
+               10  FILLER              PIC 9(8) VALUE 20250701.
+           05  CDR-YR-2026.
+               10  FILLER              PIC 9(4) VALUE 2026.
+               10  FILLER              PIC 9(8) VALUE 20260701.
+           05  CDR-YR-2027.
+               10  FILLER              PIC 9(4) VALUE 2027.
+               10  FILLER              PIC 9(8) VALUE 20270701.
+           05  CDR-YR-2028.
+               10  FILLER              PIC 9(4) VALUE 2028.
+               10  FILLER              PIC 9(8) VALUE 20280630.
+           05  CDR-YR-2029.
+               10  FILLER              PIC 9(4) VALUE 2029.
+               10  FILLER              PIC 9(8) VALUE 20290702.
+           05  CDR-YR-2030.
+               10  FILLER              PIC 9(4) VALUE 2030.
+               10  FILLER              PIC 9(8) VALUE 20300701.
+           05  CDR-YR-2031.
+               10  FILLER              PIC 9(4) VALUE 2031.
+               10  FILLER              PIC 9(8) VALUE 20310701.
+           05  CDR-YR-2032.
+               10  FILLER              PIC 9(4) VALUE 2032.
+               10  FILLER              PIC 9(8) VALUE 20320701.
+           05  CDR-YR-2033.
+               10  FILLER              PIC 9(4) VALUE 2033.
+               10  FILLER              PIC 9(8) VALUE 20330701.
+           05  CDR-YR-2034.
+               10  FILLER              PIC 9(4) VALUE 2034.
+               10  FILLER              PIC 9(8) VALUE 20340630.
+           05  CDR-YR-2035.
+               10  FILLER              PIC 9(4) VALUE 2035.
+               10  FILLER              PIC 9(8) VALUE 20350702.
+           05  CDR-YR-2036.
+               10  FILLER              PIC 9(4) VALUE 2036.
+               10  FILLER              PIC 9(8) VALUE 20360701.
+           05  CDR-YR-2037.
+               10  FILLER              PIC 9(4) VALUE 2037.
+               10  FILLER              PIC 9(8) VALUE 20370701.
+           05  CDR-YR-2038.
+               10  FILLER              PIC 9(4) VALUE 2038.
+               10  FILLER              PIC 9(8) VALUE 20380701.
+           05  CDR-YR-2039.
+               10  FILLER              PIC 9(4) VALUE 2039.
+               10  FILLER              PIC 9(8) VALUE 20390701.
+           05  CDR-YR-2040.
+               10  FILLER              PIC 9(4) VALUE 2040.
+               10  FILLER              PIC 9(8) VALUE 20400702.
+
+       01  CANADA-DAY-REFERENCE-ARRAY REDEFINES
+               CANADA-DAY-REFERENCE-DATA.
+           05  CDR-ENTRY                  OCCURS 51 TIMES.
+               10  CDR-YEAR                PIC 9(4).
+               10  CDR-OBSERVED-DATE       PIC 9(8).
