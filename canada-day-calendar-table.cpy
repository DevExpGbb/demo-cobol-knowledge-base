@@ -0,0 +1,15 @@
+      ******************************************************************
+      * COPYBOOK: CANADA-DAY-CALENDAR-TABLE                           *
+      * PURPOSE:  Output table for GENERATE-HOLIDAY-CALENDAR - one    *
+      *           year/actual-date/observed-date entry per year in    *
+      *           the requested planning horizon                      *
+      * AUTHOR:   Enterprise COBOL Development Team                   *
+      * DATE:     2024                                                *
+      * VERSION:  1.0                                                 *
+      ******************************************************************
+
+       01  CANADA-DAY-CALENDAR-OUTPUT.
+           05  CDT-ENTRY                  OCCURS 200 TIMES.
+               10  CDT-YEAR                PIC 9(4).
+               10  CDT-ACTUAL-DATE         PIC 9(8).
+               10  CDT-OBSERVED-DATE       PIC 9(8).
