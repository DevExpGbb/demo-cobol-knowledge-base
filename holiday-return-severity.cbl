@@ -0,0 +1,91 @@
+      ******************************************************************
+      * PROGRAM: HOLIDAY-RETURN-SEVERITY                              *
+      * PURPOSE: Classify any holiday routine's own return code into  *
+      *          the shared enterprise severity scheme                *
+      * AUTHOR:  Enterprise COBOL Development Team                    *
+      * DATE:    2024                                                 *
+      * VERSION: 1.0                                                  *
+      ******************************************************************
+      * DESCRIPTION:                                                  *
+      * CANADA-DAY-CHECK, STAT-HOLIDAY-CHECK, PROVINCIAL-HOLIDAY-      *
+      * CHECK, MULTI-COUNTRY-HOLIDAY-CHECK, and the other holiday      *
+      * calculation subroutines each define their own local return-   *
+      * code 88-levels, so a caller has to know each routine's own    *
+      * numbering to decide how serious a nonzero code is. This       *
+      * routine is callable by any of them (or by anything that calls *
+      * them) with that routine's own return code and hands back the  *
+      * standard HOLIDAY-RETURN-CODE severity banding defined in      *
+      * holiday-return-code.cpy, so JCL COND-code checks and calling  *
+      * programs can classify any of these routines' results the      *
+      * same way instead of special-casing each one's numbering.      *
+      *                                                                *
+      * INPUT:  A holiday routine's own return code (PIC 9(2))        *
+      * OUTPUT: Standard severity code and severity letter            *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. HOLIDAY-RETURN-SEVERITY.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-Z.
+       OBJECT-COMPUTER. IBM-Z.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       COPY 'holiday-return-code.cpy'.
+
+       LINKAGE SECTION.
+       01  L-ROUTINE-RETURN-CODE           PIC 9(2).
+       01  L-SEVERITY-CODE                 PIC 9(2).
+       01  L-SEVERITY-LETTER               PIC X(1).
+
+       PROCEDURE DIVISION USING L-ROUTINE-RETURN-CODE
+                               L-SEVERITY-CODE
+                               L-SEVERITY-LETTER.
+
+      ******************************************************************
+      * MAIN PROCESSING ROUTINE                                       *
+      ******************************************************************
+       0000-MAIN-PROCESSING.
+           PERFORM 2000-CLASSIFY-RETURN-CODE
+           PERFORM 5000-SET-OUTPUT-PARAMETERS
+           PERFORM 9999-PROGRAM-EXIT.
+
+      ******************************************************************
+      * CLASSIFY THE CALLER'S RETURN CODE INTO THE STANDARD SEVERITY  *
+      * BANDING DOCUMENTED IN HOLIDAY-RETURN-CODE.CPY                 *
+      ******************************************************************
+       2000-CLASSIFY-RETURN-CODE.
+           EVALUATE TRUE
+               WHEN L-ROUTINE-RETURN-CODE = 00
+                   MOVE HSL-SUCCESS TO HRS-SEVERITY-CODE
+                   MOVE ' ' TO HRS-SEVERITY-LETTER
+               WHEN L-ROUTINE-RETURN-CODE >= 01 AND
+                    L-ROUTINE-RETURN-CODE <= 49
+                   MOVE HSL-ERROR TO HRS-SEVERITY-CODE
+                   MOVE 'E' TO HRS-SEVERITY-LETTER
+               WHEN L-ROUTINE-RETURN-CODE >= 50 AND
+                    L-ROUTINE-RETURN-CODE <= 89
+                   MOVE HSL-WARNING TO HRS-SEVERITY-CODE
+                   MOVE 'W' TO HRS-SEVERITY-LETTER
+               WHEN L-ROUTINE-RETURN-CODE >= 90 AND
+                    L-ROUTINE-RETURN-CODE <= 98
+                   MOVE HSL-SEVERE TO HRS-SEVERITY-CODE
+                   MOVE 'S' TO HRS-SEVERITY-LETTER
+               WHEN OTHER
+                   MOVE HSL-TERMINAL TO HRS-SEVERITY-CODE
+                   MOVE 'T' TO HRS-SEVERITY-LETTER
+           END-EVALUATE.
+
+      ******************************************************************
+      * SET OUTPUT PARAMETERS                                        *
+      ******************************************************************
+       5000-SET-OUTPUT-PARAMETERS.
+           MOVE HRS-SEVERITY-CODE TO L-SEVERITY-CODE
+           MOVE HRS-SEVERITY-LETTER TO L-SEVERITY-LETTER.
+
+      ******************************************************************
+      * PROGRAM EXIT                                                  *
+      ******************************************************************
+       9999-PROGRAM-EXIT.
+           EXIT PROGRAM.
