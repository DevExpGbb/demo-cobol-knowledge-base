@@ -0,0 +1,454 @@
+      ******************************************************************
+      * PROGRAM: US-HOLIDAY-CHECK                                     *
+      * PURPOSE: Determine if a given date is a US federal holiday,   *
+      *          and which one                                       *
+      * AUTHOR:  Enterprise COBOL Development Team                    *
+      * DATE:    2024                                                 *
+      * VERSION: 1.0                                                  *
+      ******************************************************************
+      * DESCRIPTION:                                                  *
+      * This program determines whether a given date falls on one of  *
+      * the US federal holidays (New Year's Day, Martin Luther King   *
+      * Jr Day, Washington's Birthday, Memorial Day, Juneteenth,      *
+      * Independence Day, Labor Day, Columbus Day, Veterans Day,      *
+      * Thanksgiving Day, Christmas Day) and calculates the observed  *
+      * holiday date when a fixed-date holiday falls on a weekend,    *
+      * per the US federal Saturday-to-Friday / Sunday-to-Monday      *
+      * shift rule. Companion routine to STAT-HOLIDAY-CHECK, called   *
+      * by MULTI-COUNTRY-HOLIDAY-CHECK for a country code of 'US'.    *
+      *                                                               *
+      * INPUT: Date in YYYYMMDD format, observance flag               *
+      * OUTPUT: Holiday indicator, code, name, observed date, RC      *
+      ******************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. US-HOLIDAY-CHECK.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-Z.
+       OBJECT-COMPUTER. IBM-Z.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+      * Holiday codes, names and shared error messages
+       COPY 'country-holiday.cpy'.
+
+      * Input/Output Parameters
+       01  WS-INPUT-PARAMETERS.
+           05  WS-INPUT-DATE               PIC 9(8).
+           05  WS-OBSERVANCE-FLAG          PIC X(1).
+
+       01  WS-OUTPUT-PARAMETERS.
+           05  WS-HOLIDAY-FLAG             PIC X(1).
+           05  WS-HOLIDAY-CODE             PIC X(4).
+           05  WS-HOLIDAY-NAME             PIC X(30).
+           05  WS-OBSERVED-DATE            PIC 9(8).
+           05  WS-RETURN-CODE              PIC 9(2).
+           05  WS-ERROR-MESSAGE            PIC X(40).
+
+      * Work fields for date processing
+       01  WS-DATE-WORK-FIELDS.
+           05  WS-INPUT-YEAR               PIC 9(4).
+           05  WS-INPUT-MONTH              PIC 9(2).
+           05  WS-INPUT-DAY                PIC 9(2).
+           05  WS-DAY-OF-WEEK              PIC 9(1).
+           05  WS-FIXED-DATE-MATCH         PIC X(1).
+
+      * Floating-holiday work fields
+       01  WS-FLOATING-HOLIDAY-FIELDS.
+           05  WS-JAN1-DATE                PIC 9(8).
+           05  WS-MLK-DAY-DATE             PIC 9(8).
+           05  WS-FEB1-DATE                PIC 9(8).
+           05  WS-WASHINGTON-BDAY-DATE     PIC 9(8).
+           05  WS-JUNE1-DATE               PIC 9(8).
+           05  WS-FIRST-MONDAY-JUNE        PIC 9(8).
+           05  WS-MEMORIAL-DAY-DATE        PIC 9(8).
+           05  WS-SEPT1-DATE               PIC 9(8).
+           05  WS-LABOR-DAY-DATE           PIC 9(8).
+           05  WS-OCT1-DATE                PIC 9(8).
+           05  WS-FIRST-MONDAY-OCT         PIC 9(8).
+           05  WS-COLUMBUS-DAY-DATE        PIC 9(8).
+           05  WS-NOV1-DATE                PIC 9(8).
+           05  WS-FIRST-THURSDAY-NOV       PIC 9(8).
+           05  WS-THANKSGIVING-DATE        PIC 9(8).
+
+      * Constants
+       01  WS-CONSTANTS.
+           05  WS-CONFEDERATION-YEAR       PIC 9(4) VALUE 1867.
+           05  WS-MAX-YEAR                 PIC 9(4) VALUE 9999.
+           05  WS-SATURDAY                 PIC 9(1) VALUE 6.
+           05  WS-SUNDAY                   PIC 9(1) VALUE 0.
+           05  WS-MONDAY                   PIC 9(1) VALUE 1.
+           05  WS-THURSDAY                 PIC 9(1) VALUE 4.
+
+      * Return codes
+       01  WS-RETURN-CODES.
+           05  WS-RC-SUCCESS               PIC 9(2) VALUE 00.
+           05  WS-RC-INVALID-FORMAT        PIC 9(2) VALUE 01.
+           05  WS-RC-INVALID-YEAR          PIC 9(2) VALUE 02.
+           05  WS-RC-INVALID-MONTH         PIC 9(2) VALUE 03.
+           05  WS-RC-INVALID-DAY           PIC 9(2) VALUE 04.
+           05  WS-RC-FUTURE-DATE           PIC 9(2) VALUE 05.
+
+       LINKAGE SECTION.
+       01  L-INPUT-DATE                    PIC 9(8).
+       01  L-OBSERVANCE-FLAG               PIC X(1).
+       01  L-HOLIDAY-FLAG                  PIC X(1).
+       01  L-HOLIDAY-CODE                  PIC X(4).
+       01  L-HOLIDAY-NAME                  PIC X(30).
+       01  L-OBSERVED-DATE                 PIC 9(8).
+       01  L-RETURN-CODE                   PIC 9(2).
+       01  L-ERROR-MESSAGE                 PIC X(40).
+
+       PROCEDURE DIVISION USING L-INPUT-DATE
+                               L-OBSERVANCE-FLAG
+                               L-HOLIDAY-FLAG
+                               L-HOLIDAY-CODE
+                               L-HOLIDAY-NAME
+                               L-OBSERVED-DATE
+                               L-RETURN-CODE
+                               L-ERROR-MESSAGE.
+
+      ******************************************************************
+      * MAIN PROCESSING ROUTINE                                       *
+      ******************************************************************
+       0000-MAIN-PROCESSING.
+           PERFORM 1000-INITIALIZE-PROGRAM
+           PERFORM 2000-VALIDATE-INPUT-DATE
+           IF WS-RETURN-CODE = WS-RC-SUCCESS
+               PERFORM 3000-CHECK-FEDERAL-HOLIDAY
+               PERFORM 4000-CALCULATE-OBSERVED-DATE
+           END-IF
+           PERFORM 5000-SET-OUTPUT-PARAMETERS
+           PERFORM 9999-PROGRAM-EXIT.
+
+      ******************************************************************
+      * INITIALIZE PROGRAM VARIABLES                                  *
+      ******************************************************************
+       1000-INITIALIZE-PROGRAM.
+           INITIALIZE WS-OUTPUT-PARAMETERS
+           MOVE L-INPUT-DATE TO WS-INPUT-DATE
+           MOVE L-OBSERVANCE-FLAG TO WS-OBSERVANCE-FLAG
+           MOVE WS-RC-SUCCESS TO WS-RETURN-CODE
+           MOVE SPACES TO WS-ERROR-MESSAGE
+           MOVE 'N' TO WS-FIXED-DATE-MATCH.
+
+      ******************************************************************
+      * VALIDATE INPUT DATE FORMAT AND VALUES                        *
+      ******************************************************************
+       2000-VALIDATE-INPUT-DATE.
+           PERFORM 2100-VALIDATE-DATE-FORMAT
+           IF WS-RETURN-CODE = WS-RC-SUCCESS
+               PERFORM 2200-EXTRACT-DATE-COMPONENTS
+               PERFORM 2300-VALIDATE-DATE-COMPONENTS
+           END-IF.
+
+      ******************************************************************
+      * VALIDATE DATE IS NUMERIC                                     *
+      ******************************************************************
+       2100-VALIDATE-DATE-FORMAT.
+           IF WS-INPUT-DATE IS NOT NUMERIC
+               MOVE WS-RC-INVALID-FORMAT TO WS-RETURN-CODE
+               MOVE CYE-INVALID-FORMAT TO WS-ERROR-MESSAGE
+           END-IF.
+
+      ******************************************************************
+      * EXTRACT YEAR, MONTH, DAY FROM INPUT DATE                     *
+      ******************************************************************
+       2200-EXTRACT-DATE-COMPONENTS.
+           MOVE WS-INPUT-DATE(1:4) TO WS-INPUT-YEAR
+           MOVE WS-INPUT-DATE(5:2) TO WS-INPUT-MONTH
+           MOVE WS-INPUT-DATE(7:2) TO WS-INPUT-DAY.
+
+      ******************************************************************
+      * VALIDATE DATE COMPONENT VALUES                               *
+      ******************************************************************
+       2300-VALIDATE-DATE-COMPONENTS.
+           IF WS-INPUT-YEAR < WS-CONFEDERATION-YEAR
+               MOVE WS-RC-INVALID-YEAR TO WS-RETURN-CODE
+               MOVE CYE-INVALID-YEAR TO WS-ERROR-MESSAGE
+           ELSE
+               IF WS-INPUT-YEAR > WS-MAX-YEAR
+                   MOVE WS-RC-FUTURE-DATE TO WS-RETURN-CODE
+                   MOVE CYE-FUTURE-DATE TO WS-ERROR-MESSAGE
+               END-IF
+           END-IF
+           IF WS-RETURN-CODE = WS-RC-SUCCESS
+               IF WS-INPUT-MONTH < 1 OR WS-INPUT-MONTH > 12
+                   MOVE WS-RC-INVALID-MONTH TO WS-RETURN-CODE
+                   MOVE CYE-INVALID-MONTH TO WS-ERROR-MESSAGE
+               END-IF
+           END-IF
+           IF WS-RETURN-CODE = WS-RC-SUCCESS
+               PERFORM 2330-VALIDATE-DAY
+           END-IF.
+
+      ******************************************************************
+      * VALIDATE DAY IS VALID FOR THE GIVEN MONTH AND YEAR             *
+      ******************************************************************
+       2330-VALIDATE-DAY.
+           EVALUATE WS-INPUT-MONTH
+               WHEN 01 WHEN 03 WHEN 05 WHEN 07 WHEN 08 WHEN 10 WHEN 12
+                   IF WS-INPUT-DAY < 1 OR WS-INPUT-DAY > 31
+                       PERFORM 2340-SET-INVALID-DAY-ERROR
+                   END-IF
+               WHEN 04 WHEN 06 WHEN 09 WHEN 11
+                   IF WS-INPUT-DAY < 1 OR WS-INPUT-DAY > 30
+                       PERFORM 2340-SET-INVALID-DAY-ERROR
+                   END-IF
+               WHEN 02
+                   PERFORM 2350-VALIDATE-FEBRUARY-DAY
+           END-EVALUATE.
+
+      ******************************************************************
+      * SET INVALID DAY ERROR                                          *
+      ******************************************************************
+       2340-SET-INVALID-DAY-ERROR.
+           MOVE WS-RC-INVALID-DAY TO WS-RETURN-CODE
+           MOVE CYE-INVALID-DAY TO WS-ERROR-MESSAGE.
+
+      ******************************************************************
+      * VALIDATE FEBRUARY DAY (HANDLE LEAP YEARS)                      *
+      ******************************************************************
+       2350-VALIDATE-FEBRUARY-DAY.
+           IF WS-INPUT-DAY < 1 OR WS-INPUT-DAY > 29
+               PERFORM 2340-SET-INVALID-DAY-ERROR
+           ELSE
+               IF WS-INPUT-DAY = 29
+                   IF FUNCTION MOD(WS-INPUT-YEAR, 4) NOT = 0
+                       PERFORM 2340-SET-INVALID-DAY-ERROR
+                   ELSE
+                       IF FUNCTION MOD(WS-INPUT-YEAR, 100) = 0
+                          AND FUNCTION MOD(WS-INPUT-YEAR, 400) NOT = 0
+                           PERFORM 2340-SET-INVALID-DAY-ERROR
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF.
+
+      ******************************************************************
+      * CHECK IF INPUT DATE IS A US FEDERAL HOLIDAY                   *
+      ******************************************************************
+       3000-CHECK-FEDERAL-HOLIDAY.
+           MOVE 'N' TO WS-HOLIDAY-FLAG
+           MOVE SPACES TO WS-HOLIDAY-CODE
+           MOVE SPACES TO WS-HOLIDAY-NAME
+           PERFORM 3100-CHECK-FIXED-DATE-HOLIDAYS
+           IF WS-HOLIDAY-FLAG NOT = 'Y'
+               PERFORM 3200-CHECK-FLOATING-HOLIDAYS
+           END-IF.
+
+      ******************************************************************
+      * CHECK FIXED MONTH/DAY HOLIDAYS                                *
+      ******************************************************************
+       3100-CHECK-FIXED-DATE-HOLIDAYS.
+           EVALUATE TRUE
+               WHEN WS-INPUT-MONTH = 01 AND WS-INPUT-DAY = 01
+                   MOVE USC-NEW-YEARS-DAY TO WS-HOLIDAY-CODE
+                   MOVE USN-NEW-YEARS-DAY TO WS-HOLIDAY-NAME
+                   MOVE 'Y' TO WS-HOLIDAY-FLAG WS-FIXED-DATE-MATCH
+               WHEN WS-INPUT-MONTH = 06 AND WS-INPUT-DAY = 19
+                   MOVE USC-JUNETEENTH TO WS-HOLIDAY-CODE
+                   MOVE USN-JUNETEENTH TO WS-HOLIDAY-NAME
+                   MOVE 'Y' TO WS-HOLIDAY-FLAG WS-FIXED-DATE-MATCH
+               WHEN WS-INPUT-MONTH = 07 AND WS-INPUT-DAY = 04
+                   MOVE USC-INDEPENDENCE-DAY TO WS-HOLIDAY-CODE
+                   MOVE USN-INDEPENDENCE-DAY TO WS-HOLIDAY-NAME
+                   MOVE 'Y' TO WS-HOLIDAY-FLAG WS-FIXED-DATE-MATCH
+               WHEN WS-INPUT-MONTH = 11 AND WS-INPUT-DAY = 11
+                   MOVE USC-VETERANS-DAY TO WS-HOLIDAY-CODE
+                   MOVE USN-VETERANS-DAY TO WS-HOLIDAY-NAME
+                   MOVE 'Y' TO WS-HOLIDAY-FLAG WS-FIXED-DATE-MATCH
+               WHEN WS-INPUT-MONTH = 12 AND WS-INPUT-DAY = 25
+                   MOVE USC-CHRISTMAS-DAY TO WS-HOLIDAY-CODE
+                   MOVE USN-CHRISTMAS-DAY TO WS-HOLIDAY-NAME
+                   MOVE 'Y' TO WS-HOLIDAY-FLAG WS-FIXED-DATE-MATCH
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE.
+
+      ******************************************************************
+      * CHECK FLOATING (YEAR-DEPENDENT) HOLIDAYS                      *
+      ******************************************************************
+       3200-CHECK-FLOATING-HOLIDAYS.
+           PERFORM 3210-CALCULATE-MLK-DAY
+           PERFORM 3220-CALCULATE-WASHINGTON-BDAY
+           PERFORM 3230-CALCULATE-MEMORIAL-DAY
+           PERFORM 3240-CALCULATE-LABOR-DAY
+           PERFORM 3250-CALCULATE-COLUMBUS-DAY
+           PERFORM 3260-CALCULATE-THANKSGIVING
+           EVALUATE WS-INPUT-DATE
+               WHEN WS-MLK-DAY-DATE
+                   MOVE USC-MLK-DAY TO WS-HOLIDAY-CODE
+                   MOVE USN-MLK-DAY TO WS-HOLIDAY-NAME
+                   MOVE 'Y' TO WS-HOLIDAY-FLAG
+               WHEN WS-WASHINGTON-BDAY-DATE
+                   MOVE USC-WASHINGTON-BDAY TO WS-HOLIDAY-CODE
+                   MOVE USN-WASHINGTON-BDAY TO WS-HOLIDAY-NAME
+                   MOVE 'Y' TO WS-HOLIDAY-FLAG
+               WHEN WS-MEMORIAL-DAY-DATE
+                   MOVE USC-MEMORIAL-DAY TO WS-HOLIDAY-CODE
+                   MOVE USN-MEMORIAL-DAY TO WS-HOLIDAY-NAME
+                   MOVE 'Y' TO WS-HOLIDAY-FLAG
+               WHEN WS-LABOR-DAY-DATE
+                   MOVE USC-LABOR-DAY TO WS-HOLIDAY-CODE
+                   MOVE USN-LABOR-DAY TO WS-HOLIDAY-NAME
+                   MOVE 'Y' TO WS-HOLIDAY-FLAG
+               WHEN WS-COLUMBUS-DAY-DATE
+                   MOVE USC-COLUMBUS-DAY TO WS-HOLIDAY-CODE
+                   MOVE USN-COLUMBUS-DAY TO WS-HOLIDAY-NAME
+                   MOVE 'Y' TO WS-HOLIDAY-FLAG
+               WHEN WS-THANKSGIVING-DATE
+                   MOVE USC-THANKSGIVING TO WS-HOLIDAY-CODE
+                   MOVE USN-THANKSGIVING TO WS-HOLIDAY-NAME
+                   MOVE 'Y' TO WS-HOLIDAY-FLAG
+               WHEN OTHER
+                   MOVE 'N' TO WS-HOLIDAY-FLAG
+           END-EVALUATE.
+
+      ******************************************************************
+      * CALCULATE MLK DAY (THIRD MONDAY IN JANUARY)                   *
+      ******************************************************************
+       3210-CALCULATE-MLK-DAY.
+           STRING WS-INPUT-YEAR '0101' DELIMITED BY SIZE
+                  INTO WS-JAN1-DATE
+           COMPUTE WS-DAY-OF-WEEK =
+               FUNCTION MOD(FUNCTION INTEGER-OF-DATE(WS-JAN1-DATE), 7)
+           COMPUTE WS-MLK-DAY-DATE =
+               FUNCTION DATE-OF-INTEGER(
+                   FUNCTION INTEGER-OF-DATE(WS-JAN1-DATE) +
+                   FUNCTION MOD((8 - WS-DAY-OF-WEEK), 7) + 14).
+
+      ******************************************************************
+      * CALCULATE WASHINGTON'S BIRTHDAY (THIRD MONDAY IN FEBRUARY)    *
+      ******************************************************************
+       3220-CALCULATE-WASHINGTON-BDAY.
+           STRING WS-INPUT-YEAR '0201' DELIMITED BY SIZE
+                  INTO WS-FEB1-DATE
+           COMPUTE WS-DAY-OF-WEEK =
+               FUNCTION MOD(FUNCTION INTEGER-OF-DATE(WS-FEB1-DATE), 7)
+           COMPUTE WS-WASHINGTON-BDAY-DATE =
+               FUNCTION DATE-OF-INTEGER(
+                   FUNCTION INTEGER-OF-DATE(WS-FEB1-DATE) +
+                   FUNCTION MOD((8 - WS-DAY-OF-WEEK), 7) + 14).
+
+      ******************************************************************
+      * CALCULATE MEMORIAL DAY (LAST MONDAY IN MAY)                   *
+      * Found as the first Monday in June, minus 7 days               *
+      ******************************************************************
+       3230-CALCULATE-MEMORIAL-DAY.
+           STRING WS-INPUT-YEAR '0601' DELIMITED BY SIZE
+                  INTO WS-JUNE1-DATE
+           COMPUTE WS-DAY-OF-WEEK =
+               FUNCTION MOD(FUNCTION INTEGER-OF-DATE(WS-JUNE1-DATE), 7)
+           COMPUTE WS-FIRST-MONDAY-JUNE =
+               FUNCTION DATE-OF-INTEGER(
+                   FUNCTION INTEGER-OF-DATE(WS-JUNE1-DATE) +
+                   FUNCTION MOD((8 - WS-DAY-OF-WEEK), 7))
+           COMPUTE WS-MEMORIAL-DAY-DATE =
+               FUNCTION DATE-OF-INTEGER(
+                   FUNCTION INTEGER-OF-DATE(WS-FIRST-MONDAY-JUNE) - 7).
+
+      ******************************************************************
+      * CALCULATE LABOR DAY (FIRST MONDAY IN SEPTEMBER)               *
+      ******************************************************************
+       3240-CALCULATE-LABOR-DAY.
+           STRING WS-INPUT-YEAR '0901' DELIMITED BY SIZE
+                  INTO WS-SEPT1-DATE
+           COMPUTE WS-DAY-OF-WEEK =
+               FUNCTION MOD(FUNCTION INTEGER-OF-DATE(WS-SEPT1-DATE), 7)
+           COMPUTE WS-LABOR-DAY-DATE =
+               FUNCTION DATE-OF-INTEGER(
+                   FUNCTION INTEGER-OF-DATE(WS-SEPT1-DATE) +
+                   FUNCTION MOD((8 - WS-DAY-OF-WEEK), 7)).
+
+      ******************************************************************
+      * CALCULATE COLUMBUS DAY (SECOND MONDAY IN OCTOBER)             *
+      ******************************************************************
+       3250-CALCULATE-COLUMBUS-DAY.
+           STRING WS-INPUT-YEAR '1001' DELIMITED BY SIZE
+                  INTO WS-OCT1-DATE
+           COMPUTE WS-DAY-OF-WEEK =
+               FUNCTION MOD(FUNCTION INTEGER-OF-DATE(WS-OCT1-DATE), 7)
+           COMPUTE WS-FIRST-MONDAY-OCT =
+               FUNCTION DATE-OF-INTEGER(
+                   FUNCTION INTEGER-OF-DATE(WS-OCT1-DATE) +
+                   FUNCTION MOD((8 - WS-DAY-OF-WEEK), 7))
+           COMPUTE WS-COLUMBUS-DAY-DATE =
+               FUNCTION DATE-OF-INTEGER(
+                   FUNCTION INTEGER-OF-DATE(WS-FIRST-MONDAY-OCT) + 7).
+
+      ******************************************************************
+      * CALCULATE THANKSGIVING DAY (FOURTH THURSDAY IN NOVEMBER)      *
+      ******************************************************************
+       3260-CALCULATE-THANKSGIVING.
+           STRING WS-INPUT-YEAR '1101' DELIMITED BY SIZE
+                  INTO WS-NOV1-DATE
+           COMPUTE WS-DAY-OF-WEEK =
+               FUNCTION MOD(FUNCTION INTEGER-OF-DATE(WS-NOV1-DATE), 7)
+           COMPUTE WS-FIRST-THURSDAY-NOV =
+               FUNCTION DATE-OF-INTEGER(
+                   FUNCTION INTEGER-OF-DATE(WS-NOV1-DATE) +
+                   FUNCTION MOD((11 - WS-DAY-OF-WEEK), 7))
+           COMPUTE WS-THANKSGIVING-DATE =
+               FUNCTION DATE-OF-INTEGER(
+                   FUNCTION INTEGER-OF-DATE(WS-FIRST-THURSDAY-NOV)
+                   + 21).
+
+      ******************************************************************
+      * CALCULATE OBSERVED HOLIDAY DATE - US FEDERAL SATURDAY-TO-     *
+      * FRIDAY / SUNDAY-TO-MONDAY SHIFT RULE FOR FIXED-DATE HOLIDAYS  *
+      ******************************************************************
+       4000-CALCULATE-OBSERVED-DATE.
+           IF WS-HOLIDAY-FLAG = 'Y' AND WS-OBSERVANCE-FLAG = 'Y'
+                   AND WS-FIXED-DATE-MATCH = 'Y'
+               PERFORM 4200-GET-DAY-OF-WEEK
+               PERFORM 4300-CALCULATE-OBSERVED-DATE-LOGIC
+           ELSE
+               MOVE WS-INPUT-DATE TO WS-OBSERVED-DATE
+           END-IF.
+
+      ******************************************************************
+      * GET DAY OF WEEK FOR INPUT DATE                                *
+      ******************************************************************
+       4200-GET-DAY-OF-WEEK.
+           COMPUTE WS-DAY-OF-WEEK =
+               FUNCTION MOD(FUNCTION INTEGER-OF-DATE(WS-INPUT-DATE), 7).
+
+      ******************************************************************
+      * APPLY WEEKEND OBSERVANCE RULES                                *
+      ******************************************************************
+       4300-CALCULATE-OBSERVED-DATE-LOGIC.
+           EVALUATE WS-DAY-OF-WEEK
+               WHEN WS-SATURDAY
+      *            If Saturday, observe on preceding Friday
+                   COMPUTE WS-OBSERVED-DATE =
+                       FUNCTION DATE-OF-INTEGER(
+                           FUNCTION INTEGER-OF-DATE(WS-INPUT-DATE) - 1)
+               WHEN WS-SUNDAY
+      *            If Sunday, observe on following Monday
+                   COMPUTE WS-OBSERVED-DATE =
+                       FUNCTION DATE-OF-INTEGER(
+                           FUNCTION INTEGER-OF-DATE(WS-INPUT-DATE) + 1)
+               WHEN OTHER
+                   MOVE WS-INPUT-DATE TO WS-OBSERVED-DATE
+           END-EVALUATE.
+
+      ******************************************************************
+      * SET OUTPUT PARAMETERS                                        *
+      ******************************************************************
+       5000-SET-OUTPUT-PARAMETERS.
+           MOVE WS-HOLIDAY-FLAG TO L-HOLIDAY-FLAG
+           MOVE WS-HOLIDAY-CODE TO L-HOLIDAY-CODE
+           MOVE WS-HOLIDAY-NAME TO L-HOLIDAY-NAME
+           MOVE WS-OBSERVED-DATE TO L-OBSERVED-DATE
+           MOVE WS-RETURN-CODE TO L-RETURN-CODE
+           MOVE WS-ERROR-MESSAGE TO L-ERROR-MESSAGE.
+
+      ******************************************************************
+      * PROGRAM EXIT                                                 *
+      ******************************************************************
+       9999-PROGRAM-EXIT.
+           EXIT PROGRAM.
