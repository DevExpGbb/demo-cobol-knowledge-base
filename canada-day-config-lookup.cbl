@@ -0,0 +1,104 @@
+      ******************************************************************
+      * PROGRAM:  CANADA-DAY-CONFIG-LOOKUP                              *
+      * PURPOSE:  Return the currently configured Canada Day month/day *
+      * AUTHOR:   Enterprise COBOL Development Team                    *
+      * DATE:     2024                                                 *
+      * VERSION:  1.0                                                  *
+      ******************************************************************
+      * DESCRIPTION:                                                   *
+      * CANADA-DAY-CHECK reads CDAYCFG in its own private              *
+      * 1100-LOAD-HOLIDAY-CONFIG paragraph, so every other routine     *
+      * that needs to build "this year's Canada Day" as a literal      *
+      * date (CANADA-DAY-GATE, GENERATE-HOLIDAY-CALENDAR,               *
+      * CANADA-DAY-CALENDAR-PUBLICATION, CANADA-DAY-EARLY-CLOSURE-     *
+      * CHECK, CANADA-DAY-RECONCILE) had been hardcoding "0701"         *
+      * instead, so a CDAYCFG-driven date change would silently        *
+      * desync them from CANADA-DAY-CHECK. This routine exposes the    *
+      * same config-load logic (fall back to the compiled-in July 1st  *
+      * default when CDAYCFG is not present) as a callable entry       *
+      * point those routines use instead of a hardcoded literal.       *
+      *                                                                 *
+      * INPUT:  none                                                   *
+      * OUTPUT: configured holiday month, day, return code, error msg  *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CANADA-DAY-CONFIG-LOOKUP.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-Z.
+       OBJECT-COMPUTER. IBM-Z.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CANADA-DAY-CONFIG-FILE ASSIGN TO 'CDAYCFG'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CONFIG-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CANADA-DAY-CONFIG-FILE.
+       COPY 'canada-day-config.cpy'.
+
+       WORKING-STORAGE SECTION.
+
+      * Externalized holiday definition fields
+       01  WS-CONFIG-FIELDS.
+           05  WS-CONFIG-FILE-STATUS       PIC X(2).
+               88  WS-CONFIG-FILE-OK       VALUE '00'.
+
+      * Constants - compiled-in default when CDAYCFG is not present
+       01  WS-CONSTANTS.
+           05  WS-CANADA-DAY-MONTH         PIC 9(2) VALUE 07.
+           05  WS-CANADA-DAY-DAY           PIC 9(2) VALUE 01.
+
+      * Return codes
+       01  WS-RETURN-CODES.
+           05  WS-RC-SUCCESS               PIC 9(2) VALUE 00.
+
+       LINKAGE SECTION.
+       01  L-HOLIDAY-MONTH                 PIC 9(2).
+       01  L-HOLIDAY-DAY                   PIC 9(2).
+       01  L-RETURN-CODE                   PIC 9(2).
+       01  L-ERROR-MESSAGE                 PIC X(50).
+
+       PROCEDURE DIVISION USING L-HOLIDAY-MONTH
+                               L-HOLIDAY-DAY
+                               L-RETURN-CODE
+                               L-ERROR-MESSAGE.
+
+      ******************************************************************
+      * MAIN PROCESSING ROUTINE                                       *
+      ******************************************************************
+       0000-MAIN-PROCESSING.
+           MOVE WS-CANADA-DAY-MONTH TO L-HOLIDAY-MONTH
+           MOVE WS-CANADA-DAY-DAY TO L-HOLIDAY-DAY
+           MOVE WS-RC-SUCCESS TO L-RETURN-CODE
+           MOVE SPACES TO L-ERROR-MESSAGE
+           PERFORM 1000-LOAD-HOLIDAY-CONFIG
+           PERFORM 9999-PROGRAM-EXIT.
+
+      ******************************************************************
+      * LOAD THE HOLIDAY DEFINITION FROM THE CONFIG FILE. IF THE FILE *
+      * IS NOT PRESENT, THE COMPILED-IN JULY 1ST DEFAULTS ARE LEFT IN *
+      * PLACE, THE SAME AS CANADA-DAY-CHECK'S 1100-LOAD-HOLIDAY-      *
+      * CONFIG.                                                       *
+      ******************************************************************
+       1000-LOAD-HOLIDAY-CONFIG.
+           OPEN INPUT CANADA-DAY-CONFIG-FILE
+           IF WS-CONFIG-FILE-OK
+               READ CANADA-DAY-CONFIG-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE CFG-HOLIDAY-MONTH TO L-HOLIDAY-MONTH
+                       MOVE CFG-HOLIDAY-DAY TO L-HOLIDAY-DAY
+               END-READ
+               CLOSE CANADA-DAY-CONFIG-FILE
+           END-IF.
+
+      ******************************************************************
+      * PROGRAM EXIT                                                  *
+      ******************************************************************
+       9999-PROGRAM-EXIT.
+           EXIT PROGRAM.
