@@ -0,0 +1,459 @@
+      ******************************************************************
+      * PROGRAM: STAT-HOLIDAY-CHECK                                   *
+      * PURPOSE: Determine if a given date is a Canadian federal      *
+      *          statutory holiday, and which one                    *
+      * AUTHOR:  Enterprise COBOL Development Team                    *
+      * DATE:    2024                                                 *
+      * VERSION: 1.0                                                  *
+      ******************************************************************
+      * DESCRIPTION:                                                  *
+      * This program determines whether a given date falls on one of  *
+      * the Canadian federal statutory holidays (New Year's Day,      *
+      * Good Friday, Victoria Day, Canada Day, Labour Day,            *
+      * Thanksgiving Day, Remembrance Day, Christmas Day, Boxing Day) *
+      * and calculates the observed holiday date when a fixed-date    *
+      * holiday falls on a weekend. Companion routine to               *
+      * CANADA-DAY-CHECK, sharing the same input shape.               *
+      *                                                               *
+      * INPUT: Date in YYYYMMDD format, observance flag               *
+      * OUTPUT: Holiday indicator, code, name, observed date, RC      *
+      ******************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. STAT-HOLIDAY-CHECK.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-Z.
+       OBJECT-COMPUTER. IBM-Z.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+      * Holiday codes, names and error messages
+       COPY 'holiday-calendar.cpy'.
+
+      * Input/Output Parameters
+       01  WS-INPUT-PARAMETERS.
+           05  WS-INPUT-DATE               PIC 9(8).
+           05  WS-OBSERVANCE-FLAG          PIC X(1).
+
+       01  WS-OUTPUT-PARAMETERS.
+           05  WS-HOLIDAY-FLAG             PIC X(1).
+           05  WS-HOLIDAY-CODE             PIC X(4).
+           05  WS-HOLIDAY-NAME             PIC X(30).
+           05  WS-OBSERVED-DATE            PIC 9(8).
+           05  WS-RETURN-CODE              PIC 9(2).
+           05  WS-ERROR-MESSAGE            PIC X(40).
+
+      * Work fields for date processing
+       01  WS-DATE-WORK-FIELDS.
+           05  WS-INPUT-YEAR               PIC 9(4).
+           05  WS-INPUT-MONTH              PIC 9(2).
+           05  WS-INPUT-DAY                PIC 9(2).
+           05  WS-DAY-OF-WEEK              PIC 9(1).
+           05  WS-FIXED-DATE-MATCH         PIC X(1).
+
+      * Floating-holiday work fields
+       01  WS-FLOATING-HOLIDAY-FIELDS.
+           05  WS-EASTER-A                 PIC 9(4).
+           05  WS-EASTER-B                 PIC 9(4).
+           05  WS-EASTER-C                 PIC 9(4).
+           05  WS-EASTER-D                 PIC 9(4).
+           05  WS-EASTER-E                 PIC 9(4).
+           05  WS-EASTER-F                 PIC 9(4).
+           05  WS-EASTER-G                 PIC 9(4).
+           05  WS-EASTER-H                 PIC 9(4).
+           05  WS-EASTER-I                 PIC 9(4).
+           05  WS-EASTER-K                 PIC 9(4).
+           05  WS-EASTER-L                 PIC 9(4).
+           05  WS-EASTER-M                 PIC 9(4).
+           05  WS-EASTER-MONTH             PIC 9(2).
+           05  WS-EASTER-DAY               PIC 9(2).
+           05  WS-EASTER-DATE              PIC 9(8).
+           05  WS-GOOD-FRIDAY-DATE         PIC 9(8).
+           05  WS-MAY24-DATE               PIC 9(8).
+           05  WS-VICTORIA-DAY-DATE        PIC 9(8).
+           05  WS-SEPT1-DATE               PIC 9(8).
+           05  WS-LABOUR-DAY-DATE          PIC 9(8).
+           05  WS-OCT1-DATE                PIC 9(8).
+           05  WS-FIRST-MONDAY-OCT         PIC 9(8).
+           05  WS-THANKSGIVING-DATE        PIC 9(8).
+
+      * Constants
+       01  WS-CONSTANTS.
+           05  WS-CONFEDERATION-YEAR       PIC 9(4) VALUE 1867.
+           05  WS-MAX-YEAR                 PIC 9(4) VALUE 9999.
+           05  WS-SATURDAY                 PIC 9(1) VALUE 6.
+           05  WS-SUNDAY                   PIC 9(1) VALUE 0.
+
+      * Return codes
+       01  WS-RETURN-CODES.
+           05  WS-RC-SUCCESS               PIC 9(2) VALUE 00.
+           05  WS-RC-INVALID-FORMAT        PIC 9(2) VALUE 01.
+           05  WS-RC-INVALID-YEAR          PIC 9(2) VALUE 02.
+           05  WS-RC-INVALID-MONTH         PIC 9(2) VALUE 03.
+           05  WS-RC-INVALID-DAY           PIC 9(2) VALUE 04.
+           05  WS-RC-FUTURE-DATE           PIC 9(2) VALUE 05.
+
+       LINKAGE SECTION.
+       01  L-INPUT-DATE                    PIC 9(8).
+       01  L-OBSERVANCE-FLAG               PIC X(1).
+       01  L-HOLIDAY-FLAG                  PIC X(1).
+       01  L-HOLIDAY-CODE                  PIC X(4).
+       01  L-HOLIDAY-NAME                  PIC X(30).
+       01  L-OBSERVED-DATE                 PIC 9(8).
+       01  L-RETURN-CODE                   PIC 9(2).
+       01  L-ERROR-MESSAGE                 PIC X(40).
+
+       PROCEDURE DIVISION USING L-INPUT-DATE
+                               L-OBSERVANCE-FLAG
+                               L-HOLIDAY-FLAG
+                               L-HOLIDAY-CODE
+                               L-HOLIDAY-NAME
+                               L-OBSERVED-DATE
+                               L-RETURN-CODE
+                               L-ERROR-MESSAGE.
+
+      ******************************************************************
+      * MAIN PROCESSING ROUTINE                                       *
+      ******************************************************************
+       0000-MAIN-PROCESSING.
+           PERFORM 1000-INITIALIZE-PROGRAM
+           PERFORM 2000-VALIDATE-INPUT-DATE
+           IF WS-RETURN-CODE = WS-RC-SUCCESS
+               PERFORM 3000-CHECK-STATUTORY-HOLIDAY
+               PERFORM 4000-CALCULATE-OBSERVED-DATE
+           END-IF
+           PERFORM 5000-SET-OUTPUT-PARAMETERS
+           PERFORM 9999-PROGRAM-EXIT.
+
+      ******************************************************************
+      * INITIALIZE PROGRAM VARIABLES                                  *
+      ******************************************************************
+       1000-INITIALIZE-PROGRAM.
+           INITIALIZE WS-OUTPUT-PARAMETERS
+           MOVE L-INPUT-DATE TO WS-INPUT-DATE
+           MOVE L-OBSERVANCE-FLAG TO WS-OBSERVANCE-FLAG
+           MOVE WS-RC-SUCCESS TO WS-RETURN-CODE
+           MOVE SPACES TO WS-ERROR-MESSAGE
+           MOVE 'N' TO WS-FIXED-DATE-MATCH.
+
+      ******************************************************************
+      * VALIDATE INPUT DATE FORMAT AND VALUES                        *
+      ******************************************************************
+       2000-VALIDATE-INPUT-DATE.
+           PERFORM 2100-VALIDATE-DATE-FORMAT
+           IF WS-RETURN-CODE = WS-RC-SUCCESS
+               PERFORM 2200-EXTRACT-DATE-COMPONENTS
+               PERFORM 2300-VALIDATE-DATE-COMPONENTS
+           END-IF.
+
+      ******************************************************************
+      * VALIDATE DATE IS NUMERIC                                     *
+      ******************************************************************
+       2100-VALIDATE-DATE-FORMAT.
+           IF WS-INPUT-DATE IS NOT NUMERIC
+               MOVE WS-RC-INVALID-FORMAT TO WS-RETURN-CODE
+               MOVE HCE-INVALID-FORMAT TO WS-ERROR-MESSAGE
+           END-IF.
+
+      ******************************************************************
+      * EXTRACT YEAR, MONTH, DAY FROM INPUT DATE                     *
+      ******************************************************************
+       2200-EXTRACT-DATE-COMPONENTS.
+           MOVE WS-INPUT-DATE(1:4) TO WS-INPUT-YEAR
+           MOVE WS-INPUT-DATE(5:2) TO WS-INPUT-MONTH
+           MOVE WS-INPUT-DATE(7:2) TO WS-INPUT-DAY.
+
+      ******************************************************************
+      * VALIDATE DATE COMPONENT VALUES                               *
+      ******************************************************************
+       2300-VALIDATE-DATE-COMPONENTS.
+           PERFORM 2310-VALIDATE-YEAR
+           IF WS-RETURN-CODE = WS-RC-SUCCESS
+               PERFORM 2320-VALIDATE-MONTH
+           END-IF
+           IF WS-RETURN-CODE = WS-RC-SUCCESS
+               PERFORM 2330-VALIDATE-DAY
+           END-IF.
+
+      ******************************************************************
+      * VALIDATE YEAR IS IN ACCEPTABLE RANGE                         *
+      ******************************************************************
+       2310-VALIDATE-YEAR.
+           IF WS-INPUT-YEAR < WS-CONFEDERATION-YEAR
+               MOVE WS-RC-INVALID-YEAR TO WS-RETURN-CODE
+               MOVE HCE-INVALID-YEAR TO WS-ERROR-MESSAGE
+           ELSE
+               IF WS-INPUT-YEAR > WS-MAX-YEAR
+                   MOVE WS-RC-FUTURE-DATE TO WS-RETURN-CODE
+                   MOVE HCE-FUTURE-DATE TO WS-ERROR-MESSAGE
+               END-IF
+           END-IF.
+
+      ******************************************************************
+      * VALIDATE MONTH IS BETWEEN 01 AND 12                          *
+      ******************************************************************
+       2320-VALIDATE-MONTH.
+           IF WS-INPUT-MONTH < 1 OR WS-INPUT-MONTH > 12
+               MOVE WS-RC-INVALID-MONTH TO WS-RETURN-CODE
+               MOVE HCE-INVALID-MONTH TO WS-ERROR-MESSAGE
+           END-IF.
+
+      ******************************************************************
+      * VALIDATE DAY IS VALID FOR GIVEN MONTH AND YEAR               *
+      ******************************************************************
+       2330-VALIDATE-DAY.
+           EVALUATE WS-INPUT-MONTH
+               WHEN 01 WHEN 03 WHEN 05 WHEN 07 WHEN 08 WHEN 10 WHEN 12
+                   IF WS-INPUT-DAY < 1 OR WS-INPUT-DAY > 31
+                       PERFORM 2340-SET-INVALID-DAY-ERROR
+                   END-IF
+               WHEN 04 WHEN 06 WHEN 09 WHEN 11
+                   IF WS-INPUT-DAY < 1 OR WS-INPUT-DAY > 30
+                       PERFORM 2340-SET-INVALID-DAY-ERROR
+                   END-IF
+               WHEN 02
+                   PERFORM 2350-VALIDATE-FEBRUARY-DAY
+               WHEN OTHER
+                   PERFORM 2340-SET-INVALID-DAY-ERROR
+           END-EVALUATE.
+
+      ******************************************************************
+      * SET INVALID DAY ERROR                                        *
+      ******************************************************************
+       2340-SET-INVALID-DAY-ERROR.
+           MOVE WS-RC-INVALID-DAY TO WS-RETURN-CODE
+           MOVE HCE-INVALID-DAY TO WS-ERROR-MESSAGE.
+
+      ******************************************************************
+      * VALIDATE FEBRUARY DAY (HANDLE LEAP YEARS)                    *
+      ******************************************************************
+       2350-VALIDATE-FEBRUARY-DAY.
+           IF WS-INPUT-DAY < 1 OR WS-INPUT-DAY > 29
+               PERFORM 2340-SET-INVALID-DAY-ERROR
+           ELSE
+               IF WS-INPUT-DAY = 29
+                   PERFORM 2360-CHECK-LEAP-YEAR
+                   IF WS-RETURN-CODE NOT = WS-RC-SUCCESS
+                       PERFORM 2340-SET-INVALID-DAY-ERROR
+                   END-IF
+               END-IF
+           END-IF.
+
+      ******************************************************************
+      * CHECK IF YEAR IS A LEAP YEAR                                 *
+      ******************************************************************
+       2360-CHECK-LEAP-YEAR.
+           IF FUNCTION MOD(WS-INPUT-YEAR, 4) = 0
+               IF FUNCTION MOD(WS-INPUT-YEAR, 100) = 0
+                   IF FUNCTION MOD(WS-INPUT-YEAR, 400) = 0
+                       CONTINUE
+                   ELSE
+                       MOVE WS-RC-INVALID-DAY TO WS-RETURN-CODE
+                   END-IF
+               END-IF
+           ELSE
+               MOVE WS-RC-INVALID-DAY TO WS-RETURN-CODE
+           END-IF.
+
+      ******************************************************************
+      * CHECK IF INPUT DATE IS A STATUTORY HOLIDAY                   *
+      ******************************************************************
+       3000-CHECK-STATUTORY-HOLIDAY.
+           MOVE 'N' TO WS-HOLIDAY-FLAG
+           MOVE SPACES TO WS-HOLIDAY-CODE
+           MOVE SPACES TO WS-HOLIDAY-NAME
+           PERFORM 3100-CHECK-FIXED-DATE-HOLIDAYS
+           IF WS-HOLIDAY-FLAG NOT = 'Y'
+               PERFORM 3200-CHECK-FLOATING-HOLIDAYS
+           END-IF.
+
+      ******************************************************************
+      * CHECK FIXED MONTH/DAY HOLIDAYS                                *
+      ******************************************************************
+       3100-CHECK-FIXED-DATE-HOLIDAYS.
+           EVALUATE TRUE
+               WHEN WS-INPUT-MONTH = 01 AND WS-INPUT-DAY = 01
+                   MOVE HCC-NEW-YEARS-DAY TO WS-HOLIDAY-CODE
+                   MOVE HCN-NEW-YEARS-DAY TO WS-HOLIDAY-NAME
+                   MOVE 'Y' TO WS-HOLIDAY-FLAG WS-FIXED-DATE-MATCH
+               WHEN WS-INPUT-MONTH = 07 AND WS-INPUT-DAY = 01
+                   MOVE HCC-CANADA-DAY TO WS-HOLIDAY-CODE
+                   MOVE HCN-CANADA-DAY TO WS-HOLIDAY-NAME
+                   MOVE 'Y' TO WS-HOLIDAY-FLAG WS-FIXED-DATE-MATCH
+               WHEN WS-INPUT-MONTH = 11 AND WS-INPUT-DAY = 11
+                   MOVE HCC-REMEMBRANCE-DAY TO WS-HOLIDAY-CODE
+                   MOVE HCN-REMEMBRANCE-DAY TO WS-HOLIDAY-NAME
+                   MOVE 'Y' TO WS-HOLIDAY-FLAG WS-FIXED-DATE-MATCH
+               WHEN WS-INPUT-MONTH = 12 AND WS-INPUT-DAY = 25
+                   MOVE HCC-CHRISTMAS-DAY TO WS-HOLIDAY-CODE
+                   MOVE HCN-CHRISTMAS-DAY TO WS-HOLIDAY-NAME
+                   MOVE 'Y' TO WS-HOLIDAY-FLAG WS-FIXED-DATE-MATCH
+               WHEN WS-INPUT-MONTH = 12 AND WS-INPUT-DAY = 26
+                   MOVE HCC-BOXING-DAY TO WS-HOLIDAY-CODE
+                   MOVE HCN-BOXING-DAY TO WS-HOLIDAY-NAME
+                   MOVE 'Y' TO WS-HOLIDAY-FLAG WS-FIXED-DATE-MATCH
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE.
+
+      ******************************************************************
+      * CHECK FLOATING (YEAR-DEPENDENT) HOLIDAYS                      *
+      ******************************************************************
+       3200-CHECK-FLOATING-HOLIDAYS.
+           PERFORM 3210-CALCULATE-GOOD-FRIDAY
+           PERFORM 3220-CALCULATE-VICTORIA-DAY
+           PERFORM 3230-CALCULATE-LABOUR-DAY
+           PERFORM 3240-CALCULATE-THANKSGIVING
+           EVALUATE WS-INPUT-DATE
+               WHEN WS-GOOD-FRIDAY-DATE
+                   MOVE HCC-GOOD-FRIDAY TO WS-HOLIDAY-CODE
+                   MOVE HCN-GOOD-FRIDAY TO WS-HOLIDAY-NAME
+                   MOVE 'Y' TO WS-HOLIDAY-FLAG
+               WHEN WS-VICTORIA-DAY-DATE
+                   MOVE HCC-VICTORIA-DAY TO WS-HOLIDAY-CODE
+                   MOVE HCN-VICTORIA-DAY TO WS-HOLIDAY-NAME
+                   MOVE 'Y' TO WS-HOLIDAY-FLAG
+               WHEN WS-LABOUR-DAY-DATE
+                   MOVE HCC-LABOUR-DAY TO WS-HOLIDAY-CODE
+                   MOVE HCN-LABOUR-DAY TO WS-HOLIDAY-NAME
+                   MOVE 'Y' TO WS-HOLIDAY-FLAG
+               WHEN WS-THANKSGIVING-DATE
+                   MOVE HCC-THANKSGIVING-DAY TO WS-HOLIDAY-CODE
+                   MOVE HCN-THANKSGIVING-DAY TO WS-HOLIDAY-NAME
+                   MOVE 'Y' TO WS-HOLIDAY-FLAG
+               WHEN OTHER
+                   MOVE 'N' TO WS-HOLIDAY-FLAG
+           END-EVALUATE.
+
+      ******************************************************************
+      * CALCULATE GOOD FRIDAY (EASTER SUNDAY MINUS 2 DAYS)            *
+      * Uses the Meeus/Jones/Butcher Gregorian Easter algorithm       *
+      ******************************************************************
+       3210-CALCULATE-GOOD-FRIDAY.
+           COMPUTE WS-EASTER-A = FUNCTION MOD(WS-INPUT-YEAR, 19)
+           COMPUTE WS-EASTER-B = WS-INPUT-YEAR / 100
+           COMPUTE WS-EASTER-C = FUNCTION MOD(WS-INPUT-YEAR, 100)
+           COMPUTE WS-EASTER-D = WS-EASTER-B / 4
+           COMPUTE WS-EASTER-E = FUNCTION MOD(WS-EASTER-B, 4)
+           COMPUTE WS-EASTER-F = (WS-EASTER-B + 8) / 25
+           COMPUTE WS-EASTER-G = (WS-EASTER-B - WS-EASTER-F + 1) / 3
+           COMPUTE WS-EASTER-H = FUNCTION MOD((19 * WS-EASTER-A +
+               WS-EASTER-B - WS-EASTER-D - WS-EASTER-G + 15), 30)
+           COMPUTE WS-EASTER-I = WS-EASTER-C / 4
+           COMPUTE WS-EASTER-K = FUNCTION MOD(WS-EASTER-C, 4)
+           COMPUTE WS-EASTER-L = FUNCTION MOD((32 + 2 * WS-EASTER-E +
+               2 * WS-EASTER-I - WS-EASTER-H - WS-EASTER-K), 7)
+           COMPUTE WS-EASTER-M = (WS-EASTER-A + 11 * WS-EASTER-H +
+               22 * WS-EASTER-L) / 451
+           COMPUTE WS-EASTER-MONTH = (WS-EASTER-H + WS-EASTER-L -
+               7 * WS-EASTER-M + 114) / 31
+           COMPUTE WS-EASTER-DAY = FUNCTION MOD((WS-EASTER-H +
+               WS-EASTER-L - 7 * WS-EASTER-M + 114), 31) + 1
+           STRING WS-INPUT-YEAR
+                  WS-EASTER-MONTH
+                  WS-EASTER-DAY
+                  DELIMITED BY SIZE
+                  INTO WS-EASTER-DATE
+           COMPUTE WS-GOOD-FRIDAY-DATE =
+               FUNCTION DATE-OF-INTEGER(
+                   FUNCTION INTEGER-OF-DATE(WS-EASTER-DATE) - 2).
+
+      ******************************************************************
+      * CALCULATE VICTORIA DAY (MONDAY ON OR BEFORE MAY 24)           *
+      ******************************************************************
+       3220-CALCULATE-VICTORIA-DAY.
+           STRING WS-INPUT-YEAR '0524' DELIMITED BY SIZE
+                  INTO WS-MAY24-DATE
+           COMPUTE WS-DAY-OF-WEEK =
+               FUNCTION MOD(FUNCTION INTEGER-OF-DATE(WS-MAY24-DATE), 7)
+           COMPUTE WS-VICTORIA-DAY-DATE =
+               FUNCTION DATE-OF-INTEGER(
+                   FUNCTION INTEGER-OF-DATE(WS-MAY24-DATE) -
+                   FUNCTION MOD((WS-DAY-OF-WEEK + 6), 7)).
+
+      ******************************************************************
+      * CALCULATE LABOUR DAY (FIRST MONDAY IN SEPTEMBER)              *
+      ******************************************************************
+       3230-CALCULATE-LABOUR-DAY.
+           STRING WS-INPUT-YEAR '0901' DELIMITED BY SIZE
+                  INTO WS-SEPT1-DATE
+           COMPUTE WS-DAY-OF-WEEK =
+               FUNCTION MOD(FUNCTION INTEGER-OF-DATE(WS-SEPT1-DATE), 7)
+           COMPUTE WS-LABOUR-DAY-DATE =
+               FUNCTION DATE-OF-INTEGER(
+                   FUNCTION INTEGER-OF-DATE(WS-SEPT1-DATE) +
+                   FUNCTION MOD((8 - WS-DAY-OF-WEEK), 7)).
+
+      ******************************************************************
+      * CALCULATE THANKSGIVING DAY (SECOND MONDAY IN OCTOBER)         *
+      ******************************************************************
+       3240-CALCULATE-THANKSGIVING.
+           STRING WS-INPUT-YEAR '1001' DELIMITED BY SIZE
+                  INTO WS-OCT1-DATE
+           COMPUTE WS-DAY-OF-WEEK =
+               FUNCTION MOD(FUNCTION INTEGER-OF-DATE(WS-OCT1-DATE), 7)
+           COMPUTE WS-FIRST-MONDAY-OCT =
+               FUNCTION DATE-OF-INTEGER(
+                   FUNCTION INTEGER-OF-DATE(WS-OCT1-DATE) +
+                   FUNCTION MOD((8 - WS-DAY-OF-WEEK), 7))
+           COMPUTE WS-THANKSGIVING-DATE =
+               FUNCTION DATE-OF-INTEGER(
+                   FUNCTION INTEGER-OF-DATE(WS-FIRST-MONDAY-OCT) + 7).
+
+      ******************************************************************
+      * CALCULATE OBSERVED HOLIDAY DATE                               *
+      ******************************************************************
+       4000-CALCULATE-OBSERVED-DATE.
+           IF WS-HOLIDAY-FLAG = 'Y' AND WS-OBSERVANCE-FLAG = 'Y'
+                   AND WS-FIXED-DATE-MATCH = 'Y'
+               PERFORM 4200-GET-DAY-OF-WEEK
+               PERFORM 4300-CALCULATE-OBSERVED-DATE-LOGIC
+           ELSE
+               MOVE WS-INPUT-DATE TO WS-OBSERVED-DATE
+           END-IF.
+
+      ******************************************************************
+      * GET DAY OF WEEK FOR INPUT DATE                                *
+      ******************************************************************
+       4200-GET-DAY-OF-WEEK.
+           COMPUTE WS-DAY-OF-WEEK =
+               FUNCTION MOD(FUNCTION INTEGER-OF-DATE(WS-INPUT-DATE), 7).
+
+      ******************************************************************
+      * APPLY WEEKEND OBSERVANCE RULES                                *
+      ******************************************************************
+       4300-CALCULATE-OBSERVED-DATE-LOGIC.
+           EVALUATE WS-DAY-OF-WEEK
+               WHEN WS-SATURDAY
+      *            If Saturday, observe on preceding Friday
+                   COMPUTE WS-OBSERVED-DATE =
+                       FUNCTION DATE-OF-INTEGER(
+                           FUNCTION INTEGER-OF-DATE(WS-INPUT-DATE) - 1)
+               WHEN WS-SUNDAY
+      *            If Sunday, observe on following Monday
+                   COMPUTE WS-OBSERVED-DATE =
+                       FUNCTION DATE-OF-INTEGER(
+                           FUNCTION INTEGER-OF-DATE(WS-INPUT-DATE) + 1)
+               WHEN OTHER
+                   MOVE WS-INPUT-DATE TO WS-OBSERVED-DATE
+           END-EVALUATE.
+
+      ******************************************************************
+      * SET OUTPUT PARAMETERS                                        *
+      ******************************************************************
+       5000-SET-OUTPUT-PARAMETERS.
+           MOVE WS-HOLIDAY-FLAG TO L-HOLIDAY-FLAG
+           MOVE WS-HOLIDAY-CODE TO L-HOLIDAY-CODE
+           MOVE WS-HOLIDAY-NAME TO L-HOLIDAY-NAME
+           MOVE WS-OBSERVED-DATE TO L-OBSERVED-DATE
+           MOVE WS-RETURN-CODE TO L-RETURN-CODE
+           MOVE WS-ERROR-MESSAGE TO L-ERROR-MESSAGE.
+
+      ******************************************************************
+      * PROGRAM EXIT                                                 *
+      ******************************************************************
+       9999-PROGRAM-EXIT.
+           EXIT PROGRAM.
