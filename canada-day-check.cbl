@@ -21,10 +21,34 @@
        CONFIGURATION SECTION.
        SOURCE-COMPUTER. IBM-Z.
        OBJECT-COMPUTER. IBM-Z.
-       
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AD-HOC-HOLIDAY-FILE ASSIGN TO 'ADHOCHOL'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS AHR-CLOSURE-DATE
+               FILE STATUS IS WS-ADHOC-FILE-STATUS.
+           SELECT CANADA-DAY-CONFIG-FILE ASSIGN TO 'CDAYCFG'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CONFIG-FILE-STATUS.
+           SELECT AUDIT-LOG-FILE ASSIGN TO 'CDAUDIT.LOG'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-FILE-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  AD-HOC-HOLIDAY-FILE.
+       COPY 'ad-hoc-holiday.cpy'.
+
+       FD  CANADA-DAY-CONFIG-FILE.
+       COPY 'canada-day-config.cpy'.
+
+       FD  AUDIT-LOG-FILE.
+       COPY 'canada-day-audit.cpy'.
+
        WORKING-STORAGE SECTION.
-       
+
       * Input/Output Parameters
        01  WS-INPUT-PARAMETERS.
            05  WS-INPUT-DATE               PIC 9(8).
@@ -43,7 +67,55 @@
            05  WS-INPUT-DAY                PIC 9(2).
            05  WS-JULY-FIRST               PIC 9(8).
            05  WS-DAY-OF-WEEK              PIC 9(1).
-       
+
+      * Ad hoc holiday exception file fields
+       01  WS-ADHOC-FIELDS.
+           05  WS-ADHOC-FILE-STATUS        PIC X(2).
+               88  WS-ADHOC-FILE-OK        VALUE '00'.
+           05  WS-ADHOC-FILE-OPENED        PIC X(1) VALUE 'N'.
+               88  WS-ADHOC-ALREADY-OPENED VALUE 'Y'.
+           05  WS-ADHOC-FILE-AVAILABLE     PIC X(1) VALUE 'N'.
+               88  WS-ADHOC-IS-AVAILABLE   VALUE 'Y'.
+           05  WS-AD-HOC-CLOSURE-FOUND     PIC X(1) VALUE 'N'.
+           05  WS-AD-HOC-MATCH             PIC X(1) VALUE 'N'.
+
+      * Externalized holiday definition fields - loaded once per run
+      * unit from CANADA-DAY-CONFIG-FILE; fall back to the compiled
+      * defaults in WS-CONSTANTS below if the file is not present.
+       01  WS-CONFIG-FIELDS.
+           05  WS-CONFIG-FILE-STATUS       PIC X(2).
+               88  WS-CONFIG-FILE-OK       VALUE '00'.
+           05  WS-CONFIG-LOADED            PIC X(1) VALUE 'N'.
+               88  WS-CONFIG-ALREADY-LOADED VALUE 'Y'.
+           05  WS-HOLIDAY-NAME             PIC X(30) VALUE 'CANADA DAY'.
+           05  WS-HOLIDAY-SHIFT-RULE       PIC X(1) VALUE 'Y'.
+           05  WS-MAX-FUTURE-YEARS         PIC 9(3) VALUE 050.
+
+      * Rolling future-date edit work fields - the year edit rejects
+      * any input year more than WS-MAX-FUTURE-YEARS beyond the
+      * current system year, instead of only rejecting years past the
+      * fixed WS-MAX-YEAR ceiling, so a transposed/mis-keyed year gets
+      * caught immediately instead of silently passing as "valid."
+       01  WS-YEAR-EDIT-FIELDS.
+           05  WS-CURRENT-SYSTEM-YEAR      PIC 9(4).
+           05  WS-MAX-ALLOWED-YEAR         PIC 9(4).
+
+      * Shared enterprise return-code/severity scheme - classifies
+      * WS-RETURN-CODE for the audit log via HOLIDAY-RETURN-SEVERITY
+       COPY 'holiday-return-code.cpy'.
+
+      * Audit log fields - opened once per run unit; if the log can't
+      * be opened, the call proceeds without audit logging rather
+      * than failing the determination.
+       01  WS-AUDIT-FIELDS.
+           05  WS-AUDIT-FILE-STATUS        PIC X(2).
+               88  WS-AUDIT-FILE-OK        VALUE '00'.
+           05  WS-AUDIT-FILE-OPENED        PIC X(1) VALUE 'N'.
+               88  WS-AUDIT-ALREADY-OPENED VALUE 'Y'.
+           05  WS-AUDIT-FILE-AVAILABLE     PIC X(1) VALUE 'N'.
+               88  WS-AUDIT-IS-AVAILABLE   VALUE 'Y'.
+           05  WS-AUDIT-TIMESTAMP          PIC X(21).
+
       * Constants
        01  WS-CONSTANTS.
            05  WS-CANADA-DAY-MONTH         PIC 9(2) VALUE 07.
@@ -61,10 +133,11 @@
            05  WS-RC-INVALID-MONTH         PIC 9(2) VALUE 03.
            05  WS-RC-INVALID-DAY           PIC 9(2) VALUE 04.
            05  WS-RC-FUTURE-DATE           PIC 9(2) VALUE 05.
-       
+           05  WS-RC-INVALID-FLAG          PIC 9(2) VALUE 06.
+
       * Error messages
        01  WS-ERROR-MESSAGES.
-           05  WS-MSG-INVALID-FORMAT       PIC X(50) 
+           05  WS-MSG-INVALID-FORMAT       PIC X(50)
                VALUE 'Invalid date format - use YYYYMMDD'.
            05  WS-MSG-INVALID-YEAR         PIC X(50)
                VALUE 'Invalid year - must be 1867 or later'.
@@ -74,6 +147,8 @@
                VALUE 'Invalid day for given month and year'.
            05  WS-MSG-FUTURE-DATE          PIC X(50)
                VALUE 'Date exceeds system maximum'.
+           05  WS-MSG-INVALID-FLAG         PIC X(50)
+               VALUE 'Invalid observance flag - must be Y or N'.
        
        LINKAGE SECTION.
        01  L-INPUT-DATE                    PIC 9(8).
@@ -101,6 +176,7 @@
                PERFORM 4000-CALCULATE-OBSERVED-DATE
            END-IF
            PERFORM 5000-SET-OUTPUT-PARAMETERS
+           PERFORM 6000-WRITE-AUDIT-RECORD
            PERFORM 9999-PROGRAM-EXIT.
        
       ******************************************************************
@@ -111,8 +187,37 @@
            MOVE L-INPUT-DATE TO WS-INPUT-DATE
            MOVE L-OBSERVANCE-FLAG TO WS-OBSERVANCE-FLAG
            MOVE WS-RC-SUCCESS TO WS-RETURN-CODE
-           MOVE SPACES TO WS-ERROR-MESSAGE.
-       
+           MOVE SPACES TO WS-ERROR-MESSAGE
+           IF NOT WS-CONFIG-ALREADY-LOADED
+               PERFORM 1100-LOAD-HOLIDAY-CONFIG
+           END-IF.
+
+      ******************************************************************
+      * LOAD THE HOLIDAY DEFINITION FROM THE CONFIG FILE (ONE TIME    *
+      * ONLY). If the file is not present, the compiled-in July 1st  *
+      * defaults in WS-CONSTANTS are left in place.                  *
+      ******************************************************************
+       1100-LOAD-HOLIDAY-CONFIG.
+           OPEN INPUT CANADA-DAY-CONFIG-FILE
+           IF WS-CONFIG-FILE-OK
+               READ CANADA-DAY-CONFIG-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE CFG-HOLIDAY-MONTH TO WS-CANADA-DAY-MONTH
+                       MOVE CFG-HOLIDAY-DAY TO WS-CANADA-DAY-DAY
+                       MOVE CFG-HOLIDAY-NAME TO WS-HOLIDAY-NAME
+                       MOVE CFG-OBSERVANCE-RULE TO WS-HOLIDAY-SHIFT-RULE
+                       IF CFG-MAX-FUTURE-YEARS IS NUMERIC
+                          AND CFG-MAX-FUTURE-YEARS > 0
+                           MOVE CFG-MAX-FUTURE-YEARS
+                               TO WS-MAX-FUTURE-YEARS
+                       END-IF
+               END-READ
+               CLOSE CANADA-DAY-CONFIG-FILE
+           END-IF
+           MOVE 'Y' TO WS-CONFIG-LOADED.
+
       ******************************************************************
       * VALIDATE INPUT DATE FORMAT AND VALUES                        *
       ******************************************************************
@@ -121,8 +226,21 @@
            IF WS-RETURN-CODE = WS-RC-SUCCESS
                PERFORM 2200-EXTRACT-DATE-COMPONENTS
                PERFORM 2300-VALIDATE-DATE-COMPONENTS
+           END-IF
+           IF WS-RETURN-CODE = WS-RC-SUCCESS
+               PERFORM 2370-VALIDATE-OBSERVANCE-FLAG
            END-IF.
-       
+
+      ******************************************************************
+      * VALIDATE OBSERVANCE FLAG IS Y OR N                           *
+      ******************************************************************
+       2370-VALIDATE-OBSERVANCE-FLAG.
+           IF WS-OBSERVANCE-FLAG NOT = 'Y' AND
+              WS-OBSERVANCE-FLAG NOT = 'N'
+               MOVE WS-RC-INVALID-FLAG TO WS-RETURN-CODE
+               MOVE WS-MSG-INVALID-FLAG TO WS-ERROR-MESSAGE
+           END-IF.
+
       ******************************************************************
       * VALIDATE DATE IS NUMERIC                                     *
       ******************************************************************
@@ -160,11 +278,25 @@
                MOVE WS-RC-INVALID-YEAR TO WS-RETURN-CODE
                MOVE WS-MSG-INVALID-YEAR TO WS-ERROR-MESSAGE
            ELSE
-               IF WS-INPUT-YEAR > WS-MAX-YEAR
+               PERFORM 2315-SET-MAX-ALLOWED-YEAR
+               IF WS-INPUT-YEAR > WS-MAX-ALLOWED-YEAR
                    MOVE WS-RC-FUTURE-DATE TO WS-RETURN-CODE
                    MOVE WS-MSG-FUTURE-DATE TO WS-ERROR-MESSAGE
                END-IF
            END-IF.
+
+      ******************************************************************
+      * SET THE MAX ALLOWED YEAR TO WS-MAX-FUTURE-YEARS BEYOND THE    *
+      * CURRENT SYSTEM YEAR, CAPPED AT THE ABSOLUTE WS-MAX-YEAR       *
+      * CEILING                                                       *
+      ******************************************************************
+       2315-SET-MAX-ALLOWED-YEAR.
+           MOVE FUNCTION CURRENT-DATE(1:4) TO WS-CURRENT-SYSTEM-YEAR
+           COMPUTE WS-MAX-ALLOWED-YEAR =
+               WS-CURRENT-SYSTEM-YEAR + WS-MAX-FUTURE-YEARS
+           IF WS-MAX-ALLOWED-YEAR > WS-MAX-YEAR
+               MOVE WS-MAX-YEAR TO WS-MAX-ALLOWED-YEAR
+           END-IF.
        
       ******************************************************************
       * VALIDATE MONTH IS BETWEEN 01 AND 12                          *
@@ -236,23 +368,68 @@
       * CHECK IF INPUT DATE IS CANADA DAY                            *
       ******************************************************************
        3000-CHECK-CANADA-DAY.
-           IF WS-INPUT-MONTH = WS-CANADA-DAY-MONTH AND
-              WS-INPUT-DAY = WS-CANADA-DAY-DAY
+           MOVE 'N' TO WS-AD-HOC-MATCH
+           PERFORM 3010-CHECK-AD-HOC-CLOSURE
+           IF WS-AD-HOC-CLOSURE-FOUND = 'Y'
                MOVE 'Y' TO WS-CANADA-DAY-FLAG
+               MOVE 'Y' TO WS-AD-HOC-MATCH
            ELSE
-               MOVE 'N' TO WS-CANADA-DAY-FLAG
+               IF WS-INPUT-MONTH = WS-CANADA-DAY-MONTH AND
+                  WS-INPUT-DAY = WS-CANADA-DAY-DAY
+                   MOVE 'Y' TO WS-CANADA-DAY-FLAG
+               ELSE
+                   MOVE 'N' TO WS-CANADA-DAY-FLAG
+               END-IF
            END-IF.
-       
+
+      ******************************************************************
+      * CHECK THE AD HOC HOLIDAY EXCEPTION FILE FOR A ONE-OFF        *
+      * CLOSURE ON THE INPUT DATE (OPENED ONCE PER RUN UNIT)         *
+      ******************************************************************
+       3010-CHECK-AD-HOC-CLOSURE.
+           MOVE 'N' TO WS-AD-HOC-CLOSURE-FOUND
+           IF NOT WS-ADHOC-ALREADY-OPENED
+               PERFORM 3020-OPEN-AD-HOC-FILE
+           END-IF
+           IF WS-ADHOC-IS-AVAILABLE
+               MOVE WS-INPUT-DATE TO AHR-CLOSURE-DATE
+               READ AD-HOC-HOLIDAY-FILE
+                   INVALID KEY
+                       MOVE 'N' TO WS-AD-HOC-CLOSURE-FOUND
+                   NOT INVALID KEY
+                       MOVE 'Y' TO WS-AD-HOC-CLOSURE-FOUND
+               END-READ
+           END-IF.
+
+      ******************************************************************
+      * OPEN THE AD HOC HOLIDAY EXCEPTION FILE (ONE TIME ONLY)       *
+      * If the file is not present, ad hoc lookups are simply         *
+      * skipped and processing falls back to the July 1st rule.      *
+      ******************************************************************
+       3020-OPEN-AD-HOC-FILE.
+           OPEN INPUT AD-HOC-HOLIDAY-FILE
+           IF WS-ADHOC-FILE-OK
+               MOVE 'Y' TO WS-ADHOC-FILE-AVAILABLE
+           ELSE
+               MOVE 'N' TO WS-ADHOC-FILE-AVAILABLE
+           END-IF
+           MOVE 'Y' TO WS-ADHOC-FILE-OPENED.
+
       ******************************************************************
       * CALCULATE OBSERVED HOLIDAY DATE                               *
       ******************************************************************
        4000-CALCULATE-OBSERVED-DATE.
-           IF WS-CANADA-DAY-FLAG = 'Y' AND WS-OBSERVANCE-FLAG = 'Y'
-               PERFORM 4100-BUILD-JULY-FIRST-DATE
-               PERFORM 4200-GET-DAY-OF-WEEK
-               PERFORM 4300-CALCULATE-OBSERVED-DATE-LOGIC
-           ELSE
+           IF WS-CANADA-DAY-FLAG = 'Y' AND WS-AD-HOC-MATCH = 'Y'
                MOVE WS-INPUT-DATE TO WS-OBSERVED-DATE
+           ELSE
+               IF WS-CANADA-DAY-FLAG = 'Y' AND WS-OBSERVANCE-FLAG = 'Y'
+                       AND WS-HOLIDAY-SHIFT-RULE = 'Y'
+                   PERFORM 4100-BUILD-JULY-FIRST-DATE
+                   PERFORM 4200-GET-DAY-OF-WEEK
+                   PERFORM 4300-CALCULATE-OBSERVED-DATE-LOGIC
+               ELSE
+                   MOVE WS-INPUT-DATE TO WS-OBSERVED-DATE
+               END-IF
            END-IF.
        
       ******************************************************************
@@ -313,6 +490,60 @@
            MOVE WS-RETURN-CODE TO L-RETURN-CODE
            MOVE WS-ERROR-MESSAGE TO L-ERROR-MESSAGE.
        
+      ******************************************************************
+      * WRITE AN AUDIT RECORD FOR THIS DETERMINATION CALL             *
+      * NOTE: AUD-CALLING-PROGRAM is left blank - standard COBOL has  *
+      * no portable way for a callee to learn its caller's program    *
+      * name without an interface change, and this call's USING      *
+      * parameter list is already relied on positionally by several  *
+      * existing callers.                                            *
+      ******************************************************************
+       6000-WRITE-AUDIT-RECORD.
+           IF NOT WS-AUDIT-ALREADY-OPENED
+               PERFORM 6010-OPEN-AUDIT-LOG
+           END-IF
+           IF WS-AUDIT-IS-AVAILABLE
+               PERFORM 6020-CLASSIFY-RETURN-CODE-SEVERITY
+               MOVE FUNCTION CURRENT-DATE TO WS-AUDIT-TIMESTAMP
+               MOVE WS-AUDIT-TIMESTAMP TO AUD-TIMESTAMP
+               MOVE WS-INPUT-DATE TO AUD-INPUT-DATE
+               MOVE WS-OBSERVANCE-FLAG TO AUD-OBSERVANCE-FLAG
+               MOVE WS-CANADA-DAY-FLAG TO AUD-CANADA-DAY-FLAG
+               MOVE WS-OBSERVED-DATE TO AUD-OBSERVED-DATE
+               MOVE WS-RETURN-CODE TO AUD-RETURN-CODE
+               MOVE SPACES TO AUD-CALLING-PROGRAM
+               MOVE HRS-SEVERITY-CODE TO AUD-SEVERITY-CODE
+               WRITE AUDIT-LOG-RECORD
+           END-IF.
+
+      ******************************************************************
+      * CLASSIFY WS-RETURN-CODE INTO THE SHARED ENTERPRISE SEVERITY   *
+      * SCHEME FOR THE AUDIT RECORD                                   *
+      ******************************************************************
+       6020-CLASSIFY-RETURN-CODE-SEVERITY.
+           CALL 'HOLIDAY-RETURN-SEVERITY' USING WS-RETURN-CODE
+                                                 HRS-SEVERITY-CODE
+                                                 HRS-SEVERITY-LETTER.
+
+      ******************************************************************
+      * OPEN THE AUDIT LOG FOR APPEND (ONE TIME ONLY)                 *
+      * If the log can't be opened for append (doesn't exist yet),   *
+      * create it; if that also fails, logging is silently skipped.  *
+      ******************************************************************
+       6010-OPEN-AUDIT-LOG.
+           OPEN EXTEND AUDIT-LOG-FILE
+           IF WS-AUDIT-FILE-OK
+               MOVE 'Y' TO WS-AUDIT-FILE-AVAILABLE
+           ELSE
+               OPEN OUTPUT AUDIT-LOG-FILE
+               IF WS-AUDIT-FILE-OK
+                   MOVE 'Y' TO WS-AUDIT-FILE-AVAILABLE
+               ELSE
+                   MOVE 'N' TO WS-AUDIT-FILE-AVAILABLE
+               END-IF
+           END-IF
+           MOVE 'Y' TO WS-AUDIT-FILE-OPENED.
+
       ******************************************************************
       * PROGRAM EXIT                                                 *
       ******************************************************************
