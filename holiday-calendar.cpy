@@ -0,0 +1,88 @@
+      ******************************************************************
+      * COPYBOOK: HOLIDAY-CALENDAR                                    *
+      * PURPOSE:  Data structures for full statutory holiday          *
+      *           determination routines, modeled on                 *
+      *           CANADA-DAY-COPYBOOK.                                *
+      * AUTHOR:   Enterprise COBOL Development Team                   *
+      * DATE:     2024                                                *
+      * VERSION:  1.0                                                 *
+      ******************************************************************
+      * DESCRIPTION:                                                  *
+      * This copybook defines the standard data structures used       *
+      * for statutory holiday determination routines (STAT-HOLIDAY-   *
+      * CHECK and related programs) across enterprise applications.   *
+      * The input shape matches CANADA-DAY-INPUT so existing callers  *
+      * can move between routines with no field remapping.            *
+      ******************************************************************
+
+      * Statutory holiday processing input parameters
+       01  HOLIDAY-CALENDAR-INPUT.
+           05  CDI-INPUT-DATE              PIC 9(8).
+               88  CDI-VALID-DATE-FORMAT   VALUE 10000101 THRU 99991231.
+           05  CDI-OBSERVANCE-FLAG         PIC X(1).
+               88  CDI-CHECK-OBSERVED      VALUE 'Y'.
+               88  CDI-CHECK-ACTUAL        VALUE 'N'.
+
+      * Statutory holiday processing output parameters
+       01  HOLIDAY-CALENDAR-OUTPUT.
+           05  HCO-HOLIDAY-FLAG            PIC X(1).
+               88  HCO-IS-HOLIDAY          VALUE 'Y'.
+               88  HCO-NOT-HOLIDAY         VALUE 'N'.
+           05  HCO-HOLIDAY-CODE            PIC X(4).
+               88  HCO-NO-HOLIDAY-CODE     VALUE SPACES.
+           05  HCO-HOLIDAY-NAME            PIC X(30).
+           05  HCO-OBSERVED-DATE           PIC 9(8).
+           05  HCO-RETURN-CODE             PIC 9(2).
+               88  HCO-SUCCESS             VALUE 00.
+               88  HCO-INVALID-FORMAT      VALUE 01.
+               88  HCO-INVALID-YEAR        VALUE 02.
+               88  HCO-INVALID-MONTH       VALUE 03.
+               88  HCO-INVALID-DAY         VALUE 04.
+               88  HCO-FUTURE-DATE         VALUE 05.
+           05  HCO-ERROR-MESSAGE           PIC X(40).
+
+      * Statutory holiday codes - one entry per named holiday
+       01  HOLIDAY-CALENDAR-CODES.
+           05  HCC-NEW-YEARS-DAY           PIC X(4) VALUE 'NEWY'.
+           05  HCC-GOOD-FRIDAY             PIC X(4) VALUE 'GDAY'.
+           05  HCC-VICTORIA-DAY            PIC X(4) VALUE 'VDAY'.
+           05  HCC-CANADA-DAY              PIC X(4) VALUE 'CDAY'.
+           05  HCC-LABOUR-DAY              PIC X(4) VALUE 'LDAY'.
+           05  HCC-THANKSGIVING-DAY        PIC X(4) VALUE 'THKS'.
+           05  HCC-REMEMBRANCE-DAY         PIC X(4) VALUE 'RDAY'.
+           05  HCC-CHRISTMAS-DAY           PIC X(4) VALUE 'XMAS'.
+           05  HCC-BOXING-DAY              PIC X(4) VALUE 'BDAY'.
+
+      * Statutory holiday names - parallel to HOLIDAY-CALENDAR-CODES
+       01  HOLIDAY-CALENDAR-NAMES.
+           05  HCN-NEW-YEARS-DAY           PIC X(30)
+               VALUE "New Year's Day".
+           05  HCN-GOOD-FRIDAY             PIC X(30)
+               VALUE 'Good Friday'.
+           05  HCN-VICTORIA-DAY            PIC X(30)
+               VALUE 'Victoria Day'.
+           05  HCN-CANADA-DAY              PIC X(30)
+               VALUE 'Canada Day'.
+           05  HCN-LABOUR-DAY              PIC X(30)
+               VALUE 'Labour Day'.
+           05  HCN-THANKSGIVING-DAY        PIC X(30)
+               VALUE 'Thanksgiving Day'.
+           05  HCN-REMEMBRANCE-DAY         PIC X(30)
+               VALUE 'Remembrance Day'.
+           05  HCN-CHRISTMAS-DAY           PIC X(30)
+               VALUE 'Christmas Day'.
+           05  HCN-BOXING-DAY              PIC X(30)
+               VALUE 'Boxing Day'.
+
+      * Statutory holiday error message constants
+       01  HOLIDAY-CALENDAR-ERROR-MESSAGES.
+           05  HCE-INVALID-FORMAT          PIC X(40)
+               VALUE 'Invalid date format - use YYYYMMDD'.
+           05  HCE-INVALID-YEAR            PIC X(40)
+               VALUE 'Invalid year - must be 1867 or later'.
+           05  HCE-INVALID-MONTH           PIC X(40)
+               VALUE 'Invalid month - must be 01-12'.
+           05  HCE-INVALID-DAY             PIC X(40)
+               VALUE 'Invalid day for given month and year'.
+           05  HCE-FUTURE-DATE             PIC X(40)
+               VALUE 'Date exceeds system maximum'.
