@@ -0,0 +1,142 @@
+      ******************************************************************
+      * PROGRAM:  CANADA-DAY-GATE                                      *
+      * PURPOSE:  Daily job-stream GO/NO-GO gate for the overnight     *
+      *           batch stream, driven off the Canada Day check        *
+      * AUTHOR:   Enterprise COBOL Development Team                    *
+      * DATE:     2024                                                 *
+      * VERSION:  1.0                                                  *
+      ******************************************************************
+      * DESCRIPTION:                                                   *
+      * Run at the top of the overnight batch stream against the      *
+      * current system date. Writes a GO/NO-GO flag file the job       *
+      * scheduler's later steps can test, and also sets RETURN-CODE    *
+      * (0 = GO, normal processing; 4 = NO-GO, today is Canada Day or  *
+      * its observed date) so a JCL COND check works either way,       *
+      * instead of the holiday-skip decision living in tribal          *
+      * knowledge on whoever is on shift.                              *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CANADA-DAY-GATE.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-Z.
+       OBJECT-COMPUTER. IBM-Z.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT GATE-FILE ASSIGN TO 'CDGATE.FLG'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-GATE-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  GATE-FILE.
+       01  GATE-LINE                       PIC X(10).
+
+       WORKING-STORAGE SECTION.
+       01  WS-FILE-STATUS-FIELDS.
+           05  WS-GATE-FILE-STATUS         PIC X(2).
+               88  WS-GATE-FILE-OK         VALUE '00'.
+
+       01  WS-SYSTEM-DATE-FIELDS.
+           05  WS-CURRENT-DATE-TIME        PIC X(21).
+           05  WS-TODAY-DATE               PIC 9(8).
+           05  WS-TODAY-YEAR               PIC 9(4).
+
+       01  WS-WORK-FIELDS.
+           05  WS-JULY-FIRST-DATE          PIC 9(8).
+           05  WS-GATE-STATUS              PIC X(4).
+               88  WS-GATE-IS-GO           VALUE 'GO'.
+               88  WS-GATE-IS-NOGO         VALUE 'NOGO'.
+
+      * Fields passed to CANADA-DAY-CHECK
+       01  WS-CDC-PARAMETERS.
+           05  WS-CDC-OBSERVANCE-FLAG      PIC X(1) VALUE 'Y'.
+           05  WS-CDC-CANADA-DAY-FLAG      PIC X(1).
+           05  WS-CDC-OBSERVED-DATE        PIC 9(8).
+           05  WS-CDC-RETURN-CODE          PIC 9(2).
+           05  WS-CDC-ERROR-MESSAGE        PIC X(50).
+
+      * Fields passed to CANADA-DAY-CONFIG-LOOKUP - the configured
+      * holiday month/day, so this gate stays in sync with CDAYCFG
+      * instead of assuming July 1st
+       01  WS-CCL-PARAMETERS.
+           05  WS-CCL-HOLIDAY-MONTH        PIC 9(2).
+           05  WS-CCL-HOLIDAY-DAY          PIC 9(2).
+           05  WS-CCL-RETURN-CODE          PIC 9(2).
+           05  WS-CCL-ERROR-MESSAGE        PIC X(50).
+
+       PROCEDURE DIVISION.
+
+      ******************************************************************
+      * MAIN PROCESSING ROUTINE                                        *
+      ******************************************************************
+       0000-MAIN-PROCESSING.
+           PERFORM 1000-GET-TODAYS-DATE
+           PERFORM 2000-CHECK-HOLIDAY-GATE
+           PERFORM 3000-WRITE-GATE-FILE
+           PERFORM 9999-PROGRAM-EXIT.
+
+      ******************************************************************
+      * GET THE CURRENT SYSTEM DATE                                    *
+      ******************************************************************
+       1000-GET-TODAYS-DATE.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-TIME
+           MOVE WS-CURRENT-DATE-TIME(1:8) TO WS-TODAY-DATE.
+
+      ******************************************************************
+      * DECIDE GO/NO-GO: NO-GO IF TODAY IS CANADA DAY (ACTUAL OR       *
+      * WEEKEND-SHIFTED OBSERVED DATE)                                 *
+      ******************************************************************
+       2000-CHECK-HOLIDAY-GATE.
+           MOVE WS-TODAY-DATE(1:4) TO WS-TODAY-YEAR
+           CALL 'CANADA-DAY-CONFIG-LOOKUP' USING
+               WS-CCL-HOLIDAY-MONTH
+               WS-CCL-HOLIDAY-DAY
+               WS-CCL-RETURN-CODE
+               WS-CCL-ERROR-MESSAGE
+           STRING WS-TODAY-YEAR WS-CCL-HOLIDAY-MONTH WS-CCL-HOLIDAY-DAY
+               DELIMITED BY SIZE INTO WS-JULY-FIRST-DATE
+           CALL 'CANADA-DAY-CHECK' USING
+               WS-JULY-FIRST-DATE
+               WS-CDC-OBSERVANCE-FLAG
+               WS-CDC-CANADA-DAY-FLAG
+               WS-CDC-OBSERVED-DATE
+               WS-CDC-RETURN-CODE
+               WS-CDC-ERROR-MESSAGE
+           IF WS-CDC-OBSERVED-DATE = WS-TODAY-DATE
+               MOVE 'NOGO' TO WS-GATE-STATUS
+               MOVE 4 TO RETURN-CODE
+           ELSE
+               MOVE 'GO' TO WS-GATE-STATUS
+               MOVE 0 TO RETURN-CODE
+           END-IF.
+
+      ******************************************************************
+      * WRITE THE GO/NO-GO FLAG FILE FOR THE JOB SCHEDULER             *
+      ******************************************************************
+       3000-WRITE-GATE-FILE.
+           OPEN OUTPUT GATE-FILE
+           IF WS-GATE-FILE-OK
+               MOVE WS-GATE-STATUS TO GATE-LINE
+               WRITE GATE-LINE
+               IF NOT WS-GATE-FILE-OK
+                   DISPLAY "CANADA-DAY-GATE: ERROR WRITING CDGATE.FLG "
+                       "- FILE STATUS " WS-GATE-FILE-STATUS
+                   MOVE 8 TO RETURN-CODE
+               END-IF
+               CLOSE GATE-FILE
+           ELSE
+               DISPLAY "CANADA-DAY-GATE: ERROR OPENING CDGATE.FLG "
+                   "- FILE STATUS " WS-GATE-FILE-STATUS
+               MOVE 8 TO RETURN-CODE
+           END-IF
+           DISPLAY "CANADA-DAY-GATE: " WS-GATE-STATUS
+               " for " WS-TODAY-DATE.
+
+      ******************************************************************
+      * PROGRAM EXIT                                                   *
+      ******************************************************************
+       9999-PROGRAM-EXIT.
+           STOP RUN.
