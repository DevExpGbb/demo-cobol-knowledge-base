@@ -0,0 +1,76 @@
+      ******************************************************************
+      * PROGRAM:  CANADA-DAY-CHECK-BULK                                *
+      * PURPOSE:  Table-driven bulk Canada Day determination           *
+      * AUTHOR:   Enterprise COBOL Development Team                    *
+      * DATE:     2024                                                 *
+      * VERSION:  1.0                                                  *
+      ******************************************************************
+      * DESCRIPTION:                                                   *
+      * Accepts an OCCURS table of input dates/flags and returns a     *
+      * matching OCCURS table of results in a single CALL, so large    *
+      * batch volumes (a full year of settlement dates at month-end)   *
+      * are not paying per-row CALL/link overhead. Internally reuses   *
+      * CANADA-DAY-CHECK row by row so the business rules stay in one  *
+      * place.                                                         *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CANADA-DAY-CHECK-BULK.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-BULK-INDEX               PIC 9(4).
+
+      * Return codes
+       01  WS-RETURN-CODES.
+           05  WS-RC-SUCCESS               PIC 9(2) VALUE 00.
+           05  WS-RC-RANGE-TOO-LARGE       PIC 9(2) VALUE 01.
+
+      * Error messages
+       01  WS-ERROR-MESSAGES.
+           05  WS-MSG-RANGE-TOO-LARGE      PIC X(50)
+               VALUE 'Bulk count exceeds 5000-entry table capacity'.
+
+       LINKAGE SECTION.
+       01  L-BULK-COUNT                PIC 9(4).
+       01  L-BULK-RETURN-CODE          PIC 9(2).
+       01  L-BULK-ERROR-MESSAGE        PIC X(50).
+       COPY 'canada-day-bulk.cpy'.
+
+       PROCEDURE DIVISION USING L-BULK-COUNT
+                                 L-BULK-RETURN-CODE
+                                 L-BULK-ERROR-MESSAGE
+                                 CANADA-DAY-BULK-INPUT
+                                 CANADA-DAY-BULK-OUTPUT.
+
+       0000-MAIN-PROCESSING.
+           PERFORM 1000-VALIDATE-BULK-COUNT
+           IF L-BULK-RETURN-CODE = WS-RC-SUCCESS
+               PERFORM 2000-PROCESS-BULK-TABLE
+           END-IF
+           GOBACK.
+
+       1000-VALIDATE-BULK-COUNT.
+           MOVE WS-RC-SUCCESS TO L-BULK-RETURN-CODE
+           MOVE SPACES TO L-BULK-ERROR-MESSAGE
+           IF L-BULK-COUNT > 5000
+               MOVE WS-RC-RANGE-TOO-LARGE TO L-BULK-RETURN-CODE
+               MOVE WS-MSG-RANGE-TOO-LARGE TO L-BULK-ERROR-MESSAGE
+           END-IF.
+
+       2000-PROCESS-BULK-TABLE.
+           PERFORM VARYING WS-BULK-INDEX FROM 1 BY 1
+                   UNTIL WS-BULK-INDEX > L-BULK-COUNT
+               PERFORM 2100-PROCESS-ONE-ENTRY
+           END-PERFORM.
+
+       2100-PROCESS-ONE-ENTRY.
+           CALL 'CANADA-DAY-CHECK' USING
+               CDB-INPUT-DATE (WS-BULK-INDEX)
+               CDB-INPUT-OBSERVANCE-FLAG (WS-BULK-INDEX)
+               CDB-OUTPUT-CANADA-DAY-FLAG (WS-BULK-INDEX)
+               CDB-OUTPUT-OBSERVED-DATE (WS-BULK-INDEX)
+               CDB-OUTPUT-RETURN-CODE (WS-BULK-INDEX)
+               CDB-OUTPUT-ERROR-MESSAGE (WS-BULK-INDEX).
