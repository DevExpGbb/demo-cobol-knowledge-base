@@ -0,0 +1,34 @@
+      ******************************************************************
+      * COPYBOOK: CANADA-DAY-CONFIG                                   *
+      * PURPOSE:  Record layout for the externalized holiday          *
+      *           definition (month, day, name, observance rule)      *
+      *           read by CANADA-DAY-CHECK at startup instead of      *
+      *           compiling the July 1st date in as a constant        *
+      * AUTHOR:   Enterprise COBOL Development Team                   *
+      * DATE:     2024                                                *
+      * VERSION:  1.0                                                 *
+      ******************************************************************
+      * DESCRIPTION:                                                  *
+      * One record describing the federal holiday CANADA-DAY-CHECK    *
+      * tests for. If Parliament ever moves or adds a similar         *
+      * observance, this record is updated instead of recompiling     *
+      * the program. If the file is missing, CANADA-DAY-CHECK falls   *
+      * back to its compiled-in July 1st default.                     *
+      *                                                                *
+      * CFG-MAX-FUTURE-YEARS is the rolling future-date edit window - *
+      * how many years beyond the current system year a date may be   *
+      * before CANADA-DAY-CHECK rejects it as an operator year-entry  *
+      * typo. Appended at the end of the record so existing shorter   *
+      * config records still read correctly; CANADA-DAY-CHECK falls   *
+      * back to its compiled-in default when the field is blank or    *
+      * non-numeric.                                                  *
+      ******************************************************************
+
+       01  CANADA-DAY-CONFIG-RECORD.
+           05  CFG-HOLIDAY-MONTH           PIC 9(2).
+           05  CFG-HOLIDAY-DAY             PIC 9(2).
+           05  CFG-HOLIDAY-NAME            PIC X(30).
+           05  CFG-OBSERVANCE-RULE         PIC X(1).
+               88  CFG-SHIFT-WEEKEND       VALUE 'Y'.
+               88  CFG-NO-SHIFT            VALUE 'N'.
+           05  CFG-MAX-FUTURE-YEARS        PIC 9(3).
