@@ -0,0 +1,326 @@
+      ******************************************************************
+      * PROGRAM: PROVINCIAL-HOLIDAY-CHECK                             *
+      * PURPOSE: Determine if a given date is a statutory closure     *
+      *          for a specific province, layering provincial-only    *
+      *          holidays on top of the federal Canada Day check      *
+      * AUTHOR:  Enterprise COBOL Development Team                    *
+      * DATE:    2024                                                 *
+      * VERSION: 1.0                                                  *
+      ******************************************************************
+      * DESCRIPTION:                                                  *
+      * This program calls CANADA-DAY-CHECK for the federal holiday   *
+      * determination, then layers on province-only closures for the *
+      * province code supplied (currently Quebec's Fete Nationale and *
+      * Newfoundland and Labrador's Discovery Day) so branch-specific *
+      * processing calendars can be driven from a single routine.     *
+      *                                                               *
+      * INPUT: Date in YYYYMMDD format, observance flag, province code*
+      * OUTPUT: Holiday indicator, code, name, observed date, RC      *
+      ******************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROVINCIAL-HOLIDAY-CHECK.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-Z.
+       OBJECT-COMPUTER. IBM-Z.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+      * Provincial holiday codes, names and error messages
+       COPY 'provincial-holiday.cpy'.
+
+      * Input parameters
+       01  WS-INPUT-PARAMETERS.
+           05  WS-INPUT-DATE               PIC 9(8).
+           05  WS-OBSERVANCE-FLAG          PIC X(1).
+           05  WS-PROVINCE-CODE            PIC X(2).
+
+      * Output parameters
+       01  WS-OUTPUT-PARAMETERS.
+           05  WS-HOLIDAY-FLAG             PIC X(1).
+           05  WS-HOLIDAY-CODE             PIC X(4).
+           05  WS-HOLIDAY-NAME             PIC X(30).
+           05  WS-OBSERVED-DATE            PIC 9(8).
+           05  WS-RETURN-CODE              PIC 9(2).
+           05  WS-ERROR-MESSAGE            PIC X(40).
+
+      * Work fields for date processing
+       01  WS-DATE-WORK-FIELDS.
+           05  WS-INPUT-YEAR               PIC 9(4).
+           05  WS-INPUT-MONTH              PIC 9(2).
+           05  WS-INPUT-DAY                PIC 9(2).
+           05  WS-DAY-OF-WEEK              PIC 9(1).
+
+      * Provincial floating-holiday work fields
+       01  WS-PROVINCIAL-WORK-FIELDS.
+           05  WS-JUNE24-DATE              PIC 9(8).
+           05  WS-JUNE1-DATE               PIC 9(8).
+           05  WS-THIRD-MONDAY-JUNE        PIC 9(8).
+           05  WS-FETE-NATIONALE-DATE      PIC 9(8).
+
+      * Fields used to call CANADA-DAY-CHECK
+       01  WS-CANADA-DAY-CALL-FIELDS.
+           05  WS-CDC-CANADA-DAY-FLAG      PIC X(1).
+           05  WS-CDC-OBSERVED-DATE        PIC 9(8).
+           05  WS-CDC-RETURN-CODE          PIC 9(2).
+           05  WS-CDC-ERROR-MESSAGE        PIC X(50).
+
+      * Constants
+       01  WS-CONSTANTS.
+           05  WS-CONFEDERATION-YEAR       PIC 9(4) VALUE 1867.
+           05  WS-MAX-YEAR                 PIC 9(4) VALUE 9999.
+           05  WS-SUNDAY                   PIC 9(1) VALUE 0.
+
+      * Return codes
+       01  WS-RETURN-CODES.
+           05  WS-RC-SUCCESS               PIC 9(2) VALUE 00.
+           05  WS-RC-INVALID-FORMAT        PIC 9(2) VALUE 01.
+           05  WS-RC-INVALID-YEAR          PIC 9(2) VALUE 02.
+           05  WS-RC-INVALID-MONTH         PIC 9(2) VALUE 03.
+           05  WS-RC-INVALID-DAY           PIC 9(2) VALUE 04.
+           05  WS-RC-FUTURE-DATE           PIC 9(2) VALUE 05.
+           05  WS-RC-INVALID-PROVINCE      PIC 9(2) VALUE 06.
+           05  WS-RC-INVALID-FLAG          PIC 9(2) VALUE 07.
+
+       LINKAGE SECTION.
+       01  L-INPUT-DATE                    PIC 9(8).
+       01  L-OBSERVANCE-FLAG               PIC X(1).
+       01  L-PROVINCE-CODE                 PIC X(2).
+       01  L-HOLIDAY-FLAG                  PIC X(1).
+       01  L-HOLIDAY-CODE                  PIC X(4).
+       01  L-HOLIDAY-NAME                  PIC X(30).
+       01  L-OBSERVED-DATE                 PIC 9(8).
+       01  L-RETURN-CODE                   PIC 9(2).
+       01  L-ERROR-MESSAGE                 PIC X(40).
+
+       PROCEDURE DIVISION USING L-INPUT-DATE
+                               L-OBSERVANCE-FLAG
+                               L-PROVINCE-CODE
+                               L-HOLIDAY-FLAG
+                               L-HOLIDAY-CODE
+                               L-HOLIDAY-NAME
+                               L-OBSERVED-DATE
+                               L-RETURN-CODE
+                               L-ERROR-MESSAGE.
+
+      ******************************************************************
+      * MAIN PROCESSING ROUTINE                                       *
+      ******************************************************************
+       0000-MAIN-PROCESSING.
+           PERFORM 1000-INITIALIZE-PROGRAM
+           PERFORM 2000-VALIDATE-INPUT
+           IF WS-RETURN-CODE = WS-RC-SUCCESS
+               PERFORM 3000-CHECK-HOLIDAY
+           END-IF
+           PERFORM 5000-SET-OUTPUT-PARAMETERS
+           PERFORM 9999-PROGRAM-EXIT.
+
+      ******************************************************************
+      * INITIALIZE PROGRAM VARIABLES                                  *
+      ******************************************************************
+       1000-INITIALIZE-PROGRAM.
+           INITIALIZE WS-OUTPUT-PARAMETERS
+           MOVE L-INPUT-DATE TO WS-INPUT-DATE
+           MOVE L-OBSERVANCE-FLAG TO WS-OBSERVANCE-FLAG
+           MOVE L-PROVINCE-CODE TO WS-PROVINCE-CODE
+           MOVE WS-RC-SUCCESS TO WS-RETURN-CODE
+           MOVE SPACES TO WS-ERROR-MESSAGE.
+
+      ******************************************************************
+      * VALIDATE INPUT DATE AND PROVINCE CODE                        *
+      ******************************************************************
+       2000-VALIDATE-INPUT.
+           PERFORM 2100-VALIDATE-DATE-FORMAT
+           IF WS-RETURN-CODE = WS-RC-SUCCESS
+               PERFORM 2200-EXTRACT-DATE-COMPONENTS
+               PERFORM 2300-VALIDATE-DATE-COMPONENTS
+           END-IF
+           IF WS-RETURN-CODE = WS-RC-SUCCESS
+               PERFORM 2400-VALIDATE-PROVINCE-CODE
+           END-IF
+           IF WS-RETURN-CODE = WS-RC-SUCCESS
+               PERFORM 2500-VALIDATE-OBSERVANCE-FLAG
+           END-IF.
+
+      ******************************************************************
+      * VALIDATE DATE IS NUMERIC                                     *
+      ******************************************************************
+       2100-VALIDATE-DATE-FORMAT.
+           IF WS-INPUT-DATE IS NOT NUMERIC
+               MOVE WS-RC-INVALID-FORMAT TO WS-RETURN-CODE
+               MOVE PHE-INVALID-FORMAT TO WS-ERROR-MESSAGE
+           END-IF.
+
+      ******************************************************************
+      * EXTRACT YEAR, MONTH, DAY FROM INPUT DATE                     *
+      ******************************************************************
+       2200-EXTRACT-DATE-COMPONENTS.
+           MOVE WS-INPUT-DATE(1:4) TO WS-INPUT-YEAR
+           MOVE WS-INPUT-DATE(5:2) TO WS-INPUT-MONTH
+           MOVE WS-INPUT-DATE(7:2) TO WS-INPUT-DAY.
+
+      ******************************************************************
+      * VALIDATE DATE COMPONENT VALUES                               *
+      ******************************************************************
+       2300-VALIDATE-DATE-COMPONENTS.
+           IF WS-INPUT-YEAR < WS-CONFEDERATION-YEAR
+               MOVE WS-RC-INVALID-YEAR TO WS-RETURN-CODE
+               MOVE PHE-INVALID-YEAR TO WS-ERROR-MESSAGE
+           ELSE
+               IF WS-INPUT-YEAR > WS-MAX-YEAR
+                   MOVE WS-RC-FUTURE-DATE TO WS-RETURN-CODE
+                   MOVE PHE-FUTURE-DATE TO WS-ERROR-MESSAGE
+               END-IF
+           END-IF
+           IF WS-RETURN-CODE = WS-RC-SUCCESS
+               IF WS-INPUT-MONTH < 1 OR WS-INPUT-MONTH > 12
+                   MOVE WS-RC-INVALID-MONTH TO WS-RETURN-CODE
+                   MOVE PHE-INVALID-MONTH TO WS-ERROR-MESSAGE
+               END-IF
+           END-IF
+           IF WS-RETURN-CODE = WS-RC-SUCCESS
+               IF WS-INPUT-DAY < 1 OR WS-INPUT-DAY > 31
+                   MOVE WS-RC-INVALID-DAY TO WS-RETURN-CODE
+                   MOVE PHE-INVALID-DAY TO WS-ERROR-MESSAGE
+               END-IF
+           END-IF.
+
+      ******************************************************************
+      * VALIDATE PROVINCE CODE IS RECOGNIZED (OR BLANK = NONE)       *
+      ******************************************************************
+       2400-VALIDATE-PROVINCE-CODE.
+           EVALUATE WS-PROVINCE-CODE
+               WHEN SPACES
+               WHEN 'QC'
+               WHEN 'NL'
+               WHEN 'ON'
+                   CONTINUE
+               WHEN OTHER
+                   MOVE WS-RC-INVALID-PROVINCE TO WS-RETURN-CODE
+                   MOVE PHE-INVALID-PROVINCE TO WS-ERROR-MESSAGE
+           END-EVALUATE.
+
+      ******************************************************************
+      * VALIDATE OBSERVANCE FLAG IS Y OR N                           *
+      ******************************************************************
+       2500-VALIDATE-OBSERVANCE-FLAG.
+           IF WS-OBSERVANCE-FLAG NOT = 'Y' AND
+              WS-OBSERVANCE-FLAG NOT = 'N'
+               MOVE WS-RC-INVALID-FLAG TO WS-RETURN-CODE
+               MOVE PHE-INVALID-FLAG TO WS-ERROR-MESSAGE
+           END-IF.
+
+      ******************************************************************
+      * CHECK FEDERAL AND PROVINCIAL HOLIDAYS                        *
+      ******************************************************************
+       3000-CHECK-HOLIDAY.
+           PERFORM 3100-CALL-CANADA-DAY-CHECK
+           IF WS-CDC-RETURN-CODE NOT = WS-RC-SUCCESS
+               MOVE WS-CDC-RETURN-CODE TO WS-RETURN-CODE
+               MOVE WS-CDC-ERROR-MESSAGE TO WS-ERROR-MESSAGE
+           ELSE
+               IF WS-CDC-CANADA-DAY-FLAG = 'Y'
+                   MOVE 'Y' TO WS-HOLIDAY-FLAG
+                   MOVE PHC-CANADA-DAY TO WS-HOLIDAY-CODE
+                   MOVE 'Canada Day' TO WS-HOLIDAY-NAME
+                   MOVE WS-CDC-OBSERVED-DATE TO WS-OBSERVED-DATE
+               ELSE
+                   PERFORM 3200-CHECK-PROVINCIAL-HOLIDAY
+               END-IF
+           END-IF.
+
+      ******************************************************************
+      * CALL CANADA-DAY-CHECK FOR THE FEDERAL DETERMINATION          *
+      ******************************************************************
+       3100-CALL-CANADA-DAY-CHECK.
+           CALL 'CANADA-DAY-CHECK' USING WS-INPUT-DATE
+                                         WS-OBSERVANCE-FLAG
+                                         WS-CDC-CANADA-DAY-FLAG
+                                         WS-CDC-OBSERVED-DATE
+                                         WS-CDC-RETURN-CODE
+                                         WS-CDC-ERROR-MESSAGE.
+
+      ******************************************************************
+      * CHECK PROVINCE-SPECIFIC HOLIDAYS                             *
+      ******************************************************************
+       3200-CHECK-PROVINCIAL-HOLIDAY.
+           MOVE 'N' TO WS-HOLIDAY-FLAG
+           MOVE SPACES TO WS-HOLIDAY-CODE
+           MOVE SPACES TO WS-HOLIDAY-NAME
+           MOVE WS-INPUT-DATE TO WS-OBSERVED-DATE
+           EVALUATE WS-PROVINCE-CODE
+               WHEN 'QC'
+                   PERFORM 3210-CHECK-FETE-NATIONALE
+               WHEN 'NL'
+                   PERFORM 3220-CHECK-DISCOVERY-DAY
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE.
+
+      ******************************************************************
+      * CHECK QUEBEC FETE NATIONALE (JUNE 24)                        *
+      * Quebec's National Holiday Act only shifts a Sunday           *
+      * observance to the following Monday - unlike the federal      *
+      * Saturday/Sunday rule used for Canada Day.                    *
+      ******************************************************************
+       3210-CHECK-FETE-NATIONALE.
+           STRING WS-INPUT-YEAR '0624' DELIMITED BY SIZE
+                  INTO WS-JUNE24-DATE
+           IF WS-INPUT-DATE = WS-JUNE24-DATE
+               MOVE 'Y' TO WS-HOLIDAY-FLAG
+               MOVE PHC-FETE-NATIONALE TO WS-HOLIDAY-CODE
+               MOVE PHN-FETE-NATIONALE TO WS-HOLIDAY-NAME
+               IF WS-OBSERVANCE-FLAG = 'Y'
+                   COMPUTE WS-DAY-OF-WEEK = FUNCTION MOD(
+                       FUNCTION INTEGER-OF-DATE(WS-JUNE24-DATE), 7)
+                   IF WS-DAY-OF-WEEK = WS-SUNDAY
+                       COMPUTE WS-OBSERVED-DATE =
+                           FUNCTION DATE-OF-INTEGER(
+                             FUNCTION INTEGER-OF-DATE(WS-JUNE24-DATE)
+                             + 1)
+                   ELSE
+                       MOVE WS-JUNE24-DATE TO WS-OBSERVED-DATE
+                   END-IF
+               ELSE
+                   MOVE WS-JUNE24-DATE TO WS-OBSERVED-DATE
+               END-IF
+           END-IF.
+
+      ******************************************************************
+      * CHECK NEWFOUNDLAND DISCOVERY DAY (3RD MONDAY IN JUNE)        *
+      ******************************************************************
+       3220-CHECK-DISCOVERY-DAY.
+           STRING WS-INPUT-YEAR '0601' DELIMITED BY SIZE
+                  INTO WS-JUNE1-DATE
+           COMPUTE WS-DAY-OF-WEEK =
+               FUNCTION MOD(FUNCTION INTEGER-OF-DATE(WS-JUNE1-DATE), 7)
+           COMPUTE WS-THIRD-MONDAY-JUNE =
+               FUNCTION DATE-OF-INTEGER(
+                   FUNCTION INTEGER-OF-DATE(WS-JUNE1-DATE) +
+                   FUNCTION MOD((8 - WS-DAY-OF-WEEK), 7) + 14)
+           IF WS-INPUT-DATE = WS-THIRD-MONDAY-JUNE
+               MOVE 'Y' TO WS-HOLIDAY-FLAG
+               MOVE PHC-DISCOVERY-DAY TO WS-HOLIDAY-CODE
+               MOVE PHN-DISCOVERY-DAY TO WS-HOLIDAY-NAME
+               MOVE WS-INPUT-DATE TO WS-OBSERVED-DATE
+           END-IF.
+
+      ******************************************************************
+      * SET OUTPUT PARAMETERS                                        *
+      ******************************************************************
+       5000-SET-OUTPUT-PARAMETERS.
+           MOVE WS-HOLIDAY-FLAG TO L-HOLIDAY-FLAG
+           MOVE WS-HOLIDAY-CODE TO L-HOLIDAY-CODE
+           MOVE WS-HOLIDAY-NAME TO L-HOLIDAY-NAME
+           MOVE WS-OBSERVED-DATE TO L-OBSERVED-DATE
+           MOVE WS-RETURN-CODE TO L-RETURN-CODE
+           MOVE WS-ERROR-MESSAGE TO L-ERROR-MESSAGE.
+
+      ******************************************************************
+      * PROGRAM EXIT                                                 *
+      ******************************************************************
+       9999-PROGRAM-EXIT.
+           EXIT PROGRAM.
