@@ -18,7 +18,15 @@
            05  CDI-OBSERVANCE-FLAG         PIC X(1).
                88  CDI-CHECK-OBSERVED      VALUE 'Y'.
                88  CDI-CHECK-ACTUAL        VALUE 'N'.
-       
+           05  CDI-PROVINCE-CODE           PIC X(2).
+               88  CDI-PROVINCE-NONE       VALUE SPACES.
+               88  CDI-PROVINCE-QUEBEC     VALUE 'QC'.
+               88  CDI-PROVINCE-NFLD       VALUE 'NL'.
+               88  CDI-PROVINCE-ONTARIO    VALUE 'ON'.
+           05  CDI-LANGUAGE-CODE           PIC X(1).
+               88  CDI-LANGUAGE-ENGLISH    VALUE 'E'.
+               88  CDI-LANGUAGE-FRENCH     VALUE 'F'.
+
       * Canada Day processing output parameters
        01  CANADA-DAY-OUTPUT.
            05  CDO-CANADA-DAY-FLAG         PIC X(1).
@@ -32,8 +40,28 @@
                88  CDO-INVALID-MONTH       VALUE 03.
                88  CDO-INVALID-DAY         VALUE 04.
                88  CDO-FUTURE-DATE         VALUE 05.
+               88  CDO-INVALID-FLAG        VALUE 06.
            05  CDO-ERROR-MESSAGE           PIC X(40).
-       
+           05  CDO-MILESTONE-FLAG          PIC X(1).
+               88  CDO-IS-MILESTONE-YEAR   VALUE 'Y'.
+               88  CDO-NOT-MILESTONE-YEAR  VALUE 'N'.
+           05  CDO-MILESTONE-NUMBER        PIC 9(4).
+           05  CDO-JULY-FIRST-DAY-OF-WEEK  PIC 9(1).
+               88  CDO-JULY-FIRST-SUNDAY   VALUE 0.
+               88  CDO-JULY-FIRST-MONDAY   VALUE 1.
+               88  CDO-JULY-FIRST-TUESDAY  VALUE 2.
+               88  CDO-JULY-FIRST-WEDNESDAY VALUE 3.
+               88  CDO-JULY-FIRST-THURSDAY VALUE 4.
+               88  CDO-JULY-FIRST-FRIDAY   VALUE 5.
+               88  CDO-JULY-FIRST-SATURDAY VALUE 6.
+           05  CDO-JULY-FIRST-DAY-NAME     PIC X(9).
+           05  CDO-SEVERITY-CODE           PIC 9(2).
+           05  CDO-SEVERITY-LETTER         PIC X(1).
+           05  CDO-HALF-DAY-FLAG           PIC X(1).
+               88  CDO-IS-HALF-DAY         VALUE 'Y'.
+               88  CDO-NOT-HALF-DAY        VALUE 'N'.
+           05  CDO-CLOSING-TIME            PIC 9(4).
+
       * Canada Day constants
        01  CANADA-DAY-CONSTANTS.
            05  CDC-CANADA-DAY-MONTH        PIC 9(2) VALUE 07.
@@ -67,3 +95,34 @@
                VALUE 'Invalid day for given month and year'.
            05  CDE-FUTURE-DATE             PIC X(40)
                VALUE 'Date exceeds system maximum'.
+           05  CDE-INVALID-FLAG            PIC X(40)
+               VALUE 'Invalid observance flag - must be Y or N'.
+
+      * French error message constants - memory optimized table,
+      * used when CDI-LANGUAGE-CODE is 'F' (Quebec bilingual-service
+      * policy). Kept unaccented (plain ASCII) so the same literal
+      * displays correctly whether the terminal session is code-paged
+      * EBCDIC or ASCII.
+       01  CANADA-DAY-ERROR-MESSAGES-FR.
+           05  CDE-ERROR-TABLE-FR.
+               10  CDE-MSG-01-FR           PIC X(40)
+                   VALUE 'Format de date invalide - AAAAMMJJ requ'.
+               10  CDE-MSG-02-FR           PIC X(40)
+                   VALUE 'Annee invalide - doit etre 1867 ou plus'.
+               10  CDE-MSG-03-FR           PIC X(40)
+                   VALUE 'Mois invalide - doit etre entre 01 et 12'.
+               10  CDE-MSG-04-FR           PIC X(40)
+                   VALUE "Jour invalide pour le mois et l'annee".
+               10  CDE-MSG-05-FR           PIC X(40)
+                   VALUE 'La date depasse le maximum du systeme'.
+           05  CDE-ERROR-ARRAY-FR REDEFINES CDE-ERROR-TABLE-FR.
+               10  CDE-ERROR-MSG-FR        PIC X(40) OCCURS 5 TIMES.
+           05  CDE-INVALID-FLAG-FR         PIC X(40)
+               VALUE 'Indicateur invalide - doit etre Y ou N'.
+
+      * Canada Day holiday name, English and French
+       01  CANADA-DAY-NAME-BILINGUAL.
+           05  CDN-NAME-ENGLISH            PIC X(30)
+               VALUE 'CANADA DAY'.
+           05  CDN-NAME-FRENCH             PIC X(30)
+               VALUE 'FETE DU CANADA'.
