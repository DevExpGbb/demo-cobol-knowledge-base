@@ -0,0 +1,151 @@
+      ******************************************************************
+      * PROGRAM:  GENERATE-HOLIDAY-CALENDAR                            *
+      * PURPOSE:  Populate a multi-year Canada Day calendar table in   *
+      *           one pass for the scheduler's planning horizon        *
+      * AUTHOR:   Enterprise COBOL Development Team                    *
+      * DATE:     2024                                                 *
+      * VERSION:  1.0                                                  *
+      ******************************************************************
+      * DESCRIPTION:                                                   *
+      * CANADA-DAY-CHECK computes one date per call, so asking "give   *
+      * me every Canada Day for the next 25 years" today means the     *
+      * caller writes its own year loop from scratch. This routine     *
+      * does that loop once, calling CANADA-DAY-CHECK's same date      *
+      * math for each year, and returns the whole planning horizon in  *
+      * a single CANADA-DAY-CALENDAR-OUTPUT table so the scheduler's   *
+      * setup job can load it once instead of recomputing per lookup.  *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. GENERATE-HOLIDAY-CALENDAR.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-Z.
+       OBJECT-COMPUTER. IBM-Z.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-WORK-FIELDS.
+           05  WS-YEAR                     PIC 9(4).
+           05  WS-JULY-FIRST-DATE          PIC 9(8).
+           05  WS-TABLE-INDEX              PIC 9(4).
+
+       01  WS-CONSTANTS.
+           05  WS-MAX-TABLE-ENTRIES        PIC 9(4) VALUE 200.
+
+       01  WS-RETURN-CODES.
+           05  WS-RC-SUCCESS               PIC 9(2) VALUE 00.
+           05  WS-RC-INVALID-RANGE         PIC 9(2) VALUE 01.
+           05  WS-RC-RANGE-TOO-LARGE       PIC 9(2) VALUE 02.
+
+       01  WS-ERROR-MESSAGES.
+           05  WS-MSG-INVALID-RANGE        PIC X(50)
+               VALUE 'End year must not be before start year'.
+           05  WS-MSG-RANGE-TOO-LARGE      PIC X(50)
+               VALUE 'Requested range exceeds 200-year table capacity'.
+
+      * Fields passed to CANADA-DAY-CHECK
+       01  WS-CDC-PARAMETERS.
+           05  WS-CDC-OBSERVANCE-FLAG      PIC X(1) VALUE 'Y'.
+           05  WS-CDC-CANADA-DAY-FLAG      PIC X(1).
+           05  WS-CDC-OBSERVED-DATE        PIC 9(8).
+           05  WS-CDC-RETURN-CODE          PIC 9(2).
+           05  WS-CDC-ERROR-MESSAGE        PIC X(50).
+
+      * Fields passed to CANADA-DAY-CONFIG-LOOKUP - loaded once per
+      * run unit so every generated table entry uses the same
+      * CDAYCFG-configured month/day instead of a hardcoded July 1st
+       01  WS-CCL-PARAMETERS.
+           05  WS-CCL-HOLIDAY-MONTH        PIC 9(2).
+           05  WS-CCL-HOLIDAY-DAY          PIC 9(2).
+           05  WS-CCL-RETURN-CODE          PIC 9(2).
+           05  WS-CCL-ERROR-MESSAGE        PIC X(50).
+
+       LINKAGE SECTION.
+       01  L-START-YEAR                    PIC 9(4).
+       01  L-END-YEAR                      PIC 9(4).
+       01  L-ENTRY-COUNT                   PIC 9(4).
+       COPY 'canada-day-calendar-table.cpy'.
+       01  L-RETURN-CODE                   PIC 9(2).
+       01  L-ERROR-MESSAGE                 PIC X(50).
+
+       PROCEDURE DIVISION USING L-START-YEAR
+                               L-END-YEAR
+                               L-ENTRY-COUNT
+                               CANADA-DAY-CALENDAR-OUTPUT
+                               L-RETURN-CODE
+                               L-ERROR-MESSAGE.
+
+      ******************************************************************
+      * MAIN PROCESSING ROUTINE                                        *
+      ******************************************************************
+       0000-MAIN-PROCESSING.
+           PERFORM 1000-INITIALIZE-PROGRAM
+           PERFORM 2000-VALIDATE-YEAR-RANGE
+           IF L-RETURN-CODE = WS-RC-SUCCESS
+               PERFORM 3000-GENERATE-CALENDAR-TABLE
+           END-IF
+           PERFORM 9999-PROGRAM-EXIT.
+
+      ******************************************************************
+      * INITIALIZE PROGRAM VARIABLES                                  *
+      ******************************************************************
+       1000-INITIALIZE-PROGRAM.
+           MOVE 0 TO L-ENTRY-COUNT
+           MOVE WS-RC-SUCCESS TO L-RETURN-CODE
+           MOVE SPACES TO L-ERROR-MESSAGE
+           CALL 'CANADA-DAY-CONFIG-LOOKUP' USING
+               WS-CCL-HOLIDAY-MONTH
+               WS-CCL-HOLIDAY-DAY
+               WS-CCL-RETURN-CODE
+               WS-CCL-ERROR-MESSAGE.
+
+      ******************************************************************
+      * VALIDATE THE REQUESTED YEAR RANGE                             *
+      ******************************************************************
+       2000-VALIDATE-YEAR-RANGE.
+           IF L-END-YEAR < L-START-YEAR
+               MOVE WS-RC-INVALID-RANGE TO L-RETURN-CODE
+               MOVE WS-MSG-INVALID-RANGE TO L-ERROR-MESSAGE
+           ELSE
+               IF L-END-YEAR - L-START-YEAR + 1 > WS-MAX-TABLE-ENTRIES
+                   MOVE WS-RC-RANGE-TOO-LARGE TO L-RETURN-CODE
+                   MOVE WS-MSG-RANGE-TOO-LARGE TO L-ERROR-MESSAGE
+               END-IF
+           END-IF.
+
+      ******************************************************************
+      * GENERATE ONE CALENDAR ENTRY PER YEAR IN THE RANGE             *
+      ******************************************************************
+       3000-GENERATE-CALENDAR-TABLE.
+           MOVE 0 TO WS-TABLE-INDEX
+           PERFORM VARYING WS-YEAR FROM L-START-YEAR BY 1
+                   UNTIL WS-YEAR > L-END-YEAR
+               ADD 1 TO WS-TABLE-INDEX
+               PERFORM 3100-BUILD-ONE-YEAR-ENTRY
+           END-PERFORM
+           MOVE WS-TABLE-INDEX TO L-ENTRY-COUNT.
+
+      ******************************************************************
+      * BUILD ONE YEAR'S CALENDAR ENTRY                               *
+      ******************************************************************
+       3100-BUILD-ONE-YEAR-ENTRY.
+           STRING WS-YEAR WS-CCL-HOLIDAY-MONTH WS-CCL-HOLIDAY-DAY
+               DELIMITED BY SIZE INTO WS-JULY-FIRST-DATE
+           CALL 'CANADA-DAY-CHECK' USING
+               WS-JULY-FIRST-DATE
+               WS-CDC-OBSERVANCE-FLAG
+               WS-CDC-CANADA-DAY-FLAG
+               WS-CDC-OBSERVED-DATE
+               WS-CDC-RETURN-CODE
+               WS-CDC-ERROR-MESSAGE
+           MOVE WS-YEAR TO CDT-YEAR (WS-TABLE-INDEX)
+           MOVE WS-JULY-FIRST-DATE TO CDT-ACTUAL-DATE (WS-TABLE-INDEX)
+           MOVE WS-CDC-OBSERVED-DATE TO
+               CDT-OBSERVED-DATE (WS-TABLE-INDEX).
+
+      ******************************************************************
+      * PROGRAM EXIT                                                   *
+      ******************************************************************
+       9999-PROGRAM-EXIT.
+           GOBACK.
