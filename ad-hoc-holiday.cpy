@@ -0,0 +1,23 @@
+      ******************************************************************
+      * COPYBOOK: AD-HOC-HOLIDAY                                      *
+      * PURPOSE:  Record layout for the ad hoc holiday exception      *
+      *           VSAM KSDS consulted by CANADA-DAY-CHECK before      *
+      *           falling back to the July 1st rule                   *
+      * AUTHOR:   Enterprise COBOL Development Team                   *
+      * DATE:     2024                                                *
+      * VERSION:  1.0                                                 *
+      ******************************************************************
+      * DESCRIPTION:                                                  *
+      * One record per one-off operational closure (a civic day of    *
+      * mourning, a storm closure, etc.). Keyed on the closure date so *
+      * a same-day closure can be added through a maintenance         *
+      * transaction instead of a program change. See                  *
+      * AD-HOC-HOLIDAY-MAINT for the maintenance transaction.         *
+      ******************************************************************
+
+       01  AD-HOC-HOLIDAY-RECORD.
+           05  AHR-CLOSURE-DATE            PIC 9(8).
+           05  AHR-REASON-CODE             PIC X(10).
+           05  AHR-DESCRIPTION             PIC X(40).
+           05  AHR-ADDED-BY                PIC X(8).
+           05  AHR-ADDED-DATE              PIC 9(8).
