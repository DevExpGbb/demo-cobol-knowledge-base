@@ -0,0 +1,387 @@
+      ******************************************************************
+      * PROGRAM: AD-HOC-HOLIDAY-MAINT                                 *
+      * PURPOSE: Line-mode batch maintenance transaction for the      *
+      *          ad hoc holiday exception VSAM file                   *
+      * AUTHOR:  Enterprise COBOL Development Team                    *
+      * DATE:    2024                                                 *
+      * VERSION: 1.0                                                  *
+      ******************************************************************
+      * DESCRIPTION:                                                  *
+      * Reads a transaction file of add/list/delete requests against  *
+      * AD-HOC-HOLIDAY-FILE (the VSAM KSDS of one-off operational      *
+      * closures consulted by CANADA-DAY-CHECK) and applies them,      *
+      * so operations can self-serve a same-day closure without a     *
+      * programmer editing the file by hand.                          *
+      *                                                               *
+      * ACTION CODES (MTR-ACTION-CODE):                               *
+      *   A - Add a new closure record (date, reason code required,   *
+      *       must not already exist)                                *
+      *   L - List every closure record currently on file             *
+      *   D - Delete an existing closure record                       *
+      *                                                               *
+      * INPUT:  ADHOCTXN     - one maintenance transaction per record *
+      * OUTPUT: ADHOCMNT.RPT - confirmation/error report              *
+      ******************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. AD-HOC-HOLIDAY-MAINT.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-Z.
+       OBJECT-COMPUTER. IBM-Z.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MAINT-TRANSACTION-FILE ASSIGN TO 'ADHOCTXN'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TXN-FILE-STATUS.
+           SELECT AD-HOC-HOLIDAY-FILE ASSIGN TO 'ADHOCHOL'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS AHR-CLOSURE-DATE
+               FILE STATUS IS WS-ADHOC-FILE-STATUS.
+           SELECT REPORT-FILE ASSIGN TO 'ADHOCMNT.RPT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REPORT-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  MAINT-TRANSACTION-FILE
+           RECORDING MODE IS F.
+       01  MAINT-TRANSACTION-RECORD.
+           05  MTR-ACTION-CODE             PIC X(1).
+               88  MTR-ACTION-ADD          VALUE 'A'.
+               88  MTR-ACTION-LIST         VALUE 'L'.
+               88  MTR-ACTION-DELETE       VALUE 'D'.
+           05  MTR-CLOSURE-DATE            PIC 9(8).
+           05  MTR-REASON-CODE             PIC X(10).
+           05  MTR-DESCRIPTION             PIC X(40).
+           05  MTR-ADDED-BY                PIC X(8).
+
+       FD  AD-HOC-HOLIDAY-FILE.
+       COPY 'ad-hoc-holiday.cpy'.
+
+       FD  REPORT-FILE
+           RECORDING MODE IS F.
+       01  REPORT-LINE                     PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+      * File status fields
+       01  WS-FILE-STATUS-FIELDS.
+           05  WS-TXN-FILE-STATUS          PIC X(2).
+               88  WS-TXN-FILE-OK          VALUE '00'.
+               88  WS-TXN-FILE-EOF         VALUE '10'.
+           05  WS-ADHOC-FILE-STATUS        PIC X(2).
+               88  WS-ADHOC-FILE-OK        VALUE '00'.
+               88  WS-ADHOC-RECORD-NOTFND  VALUE '23'.
+           05  WS-REPORT-FILE-STATUS       PIC X(2).
+               88  WS-REPORT-FILE-OK       VALUE '00'.
+
+      * Processing control
+       01  WS-CONTROL-FIELDS.
+           05  WS-END-OF-FILE              PIC X(1) VALUE 'N'.
+               88  WS-NO-MORE-RECORDS      VALUE 'Y'.
+           05  WS-LIST-END-OF-FILE         PIC X(1) VALUE 'N'.
+               88  WS-NO-MORE-CLOSURES     VALUE 'Y'.
+           05  WS-TRANSACTIONS-READ        PIC 9(5) VALUE 0.
+           05  WS-ADDED-COUNT              PIC 9(5) VALUE 0.
+           05  WS-DELETED-COUNT            PIC 9(5) VALUE 0.
+           05  WS-LISTED-COUNT             PIC 9(5) VALUE 0.
+           05  WS-ERROR-COUNT              PIC 9(5) VALUE 0.
+
+      * Closure date validation fields
+       01  WS-CLOSURE-DATE-FIELDS.
+           05  WS-VALID-DATE-FLAG          PIC X(1).
+               88  WS-DATE-IS-VALID        VALUE 'Y'.
+           05  WS-CLOSURE-YEAR             PIC 9(4).
+           05  WS-CLOSURE-MONTH            PIC 9(2).
+           05  WS-CLOSURE-DAY              PIC 9(2).
+
+      * Report formatting fields
+       01  WS-REPORT-LINES.
+           05  WS-TITLE-LINE               PIC X(80) VALUE
+               'AD HOC HOLIDAY EXCEPTION FILE MAINTENANCE REPORT'.
+           05  WS-HEADING-LINE             PIC X(80) VALUE
+               'ACTION  CLOSURE-DATE  REASON-CODE  RESULT'.
+           05  WS-SEPARATOR-LINE           PIC X(80) VALUE ALL '-'.
+           05  WS-DETAIL-LINE.
+               10  WS-DTL-ACTION           PIC X(6).
+               10  FILLER                  PIC X(2)  VALUE SPACES.
+               10  WS-DTL-CLOSURE-DATE     PIC 9(8).
+               10  FILLER                  PIC X(2)  VALUE SPACES.
+               10  WS-DTL-REASON-CODE      PIC X(10).
+               10  FILLER                  PIC X(2)  VALUE SPACES.
+               10  WS-DTL-RESULT           PIC X(40).
+           05  WS-SUMMARY-LINE             PIC X(80) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+
+      ******************************************************************
+      * MAIN PROCESSING ROUTINE                                       *
+      ******************************************************************
+       0000-MAIN-PROCESSING.
+           PERFORM 1000-INITIALIZE-PROGRAM
+           PERFORM 2000-PROCESS-TRANSACTION-FILE
+                   UNTIL WS-NO-MORE-RECORDS
+           PERFORM 3000-WRITE-SUMMARY
+           PERFORM 9999-PROGRAM-EXIT.
+
+      ******************************************************************
+      * INITIALIZE PROGRAM - OPEN FILES AND WRITE REPORT HEADER       *
+      ******************************************************************
+       1000-INITIALIZE-PROGRAM.
+           OPEN INPUT MAINT-TRANSACTION-FILE
+           OPEN I-O AD-HOC-HOLIDAY-FILE
+           IF NOT WS-ADHOC-FILE-OK
+               CLOSE AD-HOC-HOLIDAY-FILE
+               OPEN OUTPUT AD-HOC-HOLIDAY-FILE
+               CLOSE AD-HOC-HOLIDAY-FILE
+               OPEN I-O AD-HOC-HOLIDAY-FILE
+           END-IF
+           OPEN OUTPUT REPORT-FILE
+           WRITE REPORT-LINE FROM WS-TITLE-LINE
+           WRITE REPORT-LINE FROM WS-SEPARATOR-LINE
+           WRITE REPORT-LINE FROM WS-HEADING-LINE
+           WRITE REPORT-LINE FROM WS-SEPARATOR-LINE
+           PERFORM 2900-READ-TRANSACTION-RECORD.
+
+      ******************************************************************
+      * PROCESS ONE MAINTENANCE TRANSACTION                           *
+      ******************************************************************
+       2000-PROCESS-TRANSACTION-FILE.
+           ADD 1 TO WS-TRANSACTIONS-READ
+           EVALUATE TRUE
+               WHEN MTR-ACTION-ADD
+                   PERFORM 2100-ADD-CLOSURE
+               WHEN MTR-ACTION-LIST
+                   PERFORM 2200-LIST-CLOSURES
+               WHEN MTR-ACTION-DELETE
+                   PERFORM 2300-DELETE-CLOSURE
+               WHEN OTHER
+                   PERFORM 2400-REJECT-INVALID-ACTION
+           END-EVALUATE
+           PERFORM 2900-READ-TRANSACTION-RECORD.
+
+      ******************************************************************
+      * ADD A NEW AD HOC CLOSURE RECORD - VALID DATE, REASON CODE     *
+      * REQUIRED, AND MUST NOT ALREADY EXIST                          *
+      ******************************************************************
+       2100-ADD-CLOSURE.
+           IF NOT MTR-CLOSURE-DATE NUMERIC OR MTR-CLOSURE-DATE = 0
+               PERFORM 2110-WRITE-DETAIL-LINE
+               MOVE 'INVALID CLOSURE DATE' TO WS-DTL-RESULT
+               MOVE 'ADD' TO WS-DTL-ACTION
+               WRITE REPORT-LINE FROM WS-DETAIL-LINE
+               ADD 1 TO WS-ERROR-COUNT
+           ELSE
+               PERFORM 2105-VALIDATE-CLOSURE-DATE
+               IF NOT WS-DATE-IS-VALID
+                   PERFORM 2110-WRITE-DETAIL-LINE
+                   MOVE 'ADD' TO WS-DTL-ACTION
+                   MOVE 'INVALID CLOSURE DATE' TO WS-DTL-RESULT
+                   WRITE REPORT-LINE FROM WS-DETAIL-LINE
+                   ADD 1 TO WS-ERROR-COUNT
+               ELSE
+                   IF MTR-REASON-CODE = SPACES
+                       PERFORM 2110-WRITE-DETAIL-LINE
+                       MOVE 'ADD' TO WS-DTL-ACTION
+                       MOVE 'REASON CODE REQUIRED' TO WS-DTL-RESULT
+                       WRITE REPORT-LINE FROM WS-DETAIL-LINE
+                       ADD 1 TO WS-ERROR-COUNT
+                   ELSE
+                       MOVE MTR-CLOSURE-DATE TO AHR-CLOSURE-DATE
+                       READ AD-HOC-HOLIDAY-FILE
+                           INVALID KEY
+                               PERFORM 2120-WRITE-NEW-CLOSURE
+                           NOT INVALID KEY
+                               PERFORM 2110-WRITE-DETAIL-LINE
+                               MOVE 'ADD' TO WS-DTL-ACTION
+                               MOVE 'DUPLICATE - ALREADY EXISTS'
+                                   TO WS-DTL-RESULT
+                               WRITE REPORT-LINE FROM WS-DETAIL-LINE
+                               ADD 1 TO WS-ERROR-COUNT
+                       END-READ
+                   END-IF
+               END-IF
+           END-IF.
+
+      ******************************************************************
+      * VALIDATE MONTH 01-12 AND DAY-IN-MONTH (INCLUDING LEAP YEARS)  *
+      * FOR THE CLOSURE DATE                                          *
+      ******************************************************************
+       2105-VALIDATE-CLOSURE-DATE.
+           MOVE 'Y' TO WS-VALID-DATE-FLAG
+           MOVE MTR-CLOSURE-DATE(1:4) TO WS-CLOSURE-YEAR
+           MOVE MTR-CLOSURE-DATE(5:2) TO WS-CLOSURE-MONTH
+           MOVE MTR-CLOSURE-DATE(7:2) TO WS-CLOSURE-DAY
+           IF WS-CLOSURE-MONTH < 1 OR WS-CLOSURE-MONTH > 12
+               MOVE 'N' TO WS-VALID-DATE-FLAG
+           ELSE
+               EVALUATE WS-CLOSURE-MONTH
+                   WHEN 01 WHEN 03 WHEN 05 WHEN 07 WHEN 08
+                   WHEN 10 WHEN 12
+                       IF WS-CLOSURE-DAY < 1 OR WS-CLOSURE-DAY > 31
+                           MOVE 'N' TO WS-VALID-DATE-FLAG
+                       END-IF
+                   WHEN 04 WHEN 06 WHEN 09 WHEN 11
+                       IF WS-CLOSURE-DAY < 1 OR WS-CLOSURE-DAY > 30
+                           MOVE 'N' TO WS-VALID-DATE-FLAG
+                       END-IF
+                   WHEN 02
+                       PERFORM 2106-VALIDATE-FEBRUARY-DAY
+               END-EVALUATE
+           END-IF.
+
+      ******************************************************************
+      * VALIDATE FEBRUARY DAY (HANDLE LEAP YEARS)                     *
+      ******************************************************************
+       2106-VALIDATE-FEBRUARY-DAY.
+           IF WS-CLOSURE-DAY < 1 OR WS-CLOSURE-DAY > 29
+               MOVE 'N' TO WS-VALID-DATE-FLAG
+           ELSE
+               IF WS-CLOSURE-DAY = 29
+                   IF FUNCTION MOD(WS-CLOSURE-YEAR, 4) NOT = 0
+                       MOVE 'N' TO WS-VALID-DATE-FLAG
+                   ELSE
+                       IF FUNCTION MOD(WS-CLOSURE-YEAR, 100) = 0
+                          AND FUNCTION MOD(WS-CLOSURE-YEAR, 400) NOT = 0
+                           MOVE 'N' TO WS-VALID-DATE-FLAG
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF.
+
+      ******************************************************************
+      * WRITE THE NEW CLOSURE RECORD TO THE AD HOC HOLIDAY FILE       *
+      ******************************************************************
+       2120-WRITE-NEW-CLOSURE.
+           MOVE MTR-CLOSURE-DATE TO AHR-CLOSURE-DATE
+           MOVE MTR-REASON-CODE TO AHR-REASON-CODE
+           MOVE MTR-DESCRIPTION TO AHR-DESCRIPTION
+           MOVE MTR-ADDED-BY TO AHR-ADDED-BY
+           MOVE FUNCTION CURRENT-DATE (1:8) TO AHR-ADDED-DATE
+           WRITE AD-HOC-HOLIDAY-RECORD
+               INVALID KEY
+                   PERFORM 2110-WRITE-DETAIL-LINE
+                   MOVE 'ADD' TO WS-DTL-ACTION
+                   MOVE 'WRITE FAILED' TO WS-DTL-RESULT
+                   WRITE REPORT-LINE FROM WS-DETAIL-LINE
+                   ADD 1 TO WS-ERROR-COUNT
+               NOT INVALID KEY
+                   PERFORM 2110-WRITE-DETAIL-LINE
+                   MOVE 'ADD' TO WS-DTL-ACTION
+                   MOVE 'ADDED' TO WS-DTL-RESULT
+                   WRITE REPORT-LINE FROM WS-DETAIL-LINE
+                   ADD 1 TO WS-ADDED-COUNT
+           END-WRITE.
+
+      ******************************************************************
+      * SET THE COMMON DETAIL-LINE FIELDS FROM THE CURRENT TRANSACTION*
+      ******************************************************************
+       2110-WRITE-DETAIL-LINE.
+           MOVE MTR-CLOSURE-DATE TO WS-DTL-CLOSURE-DATE
+           MOVE MTR-REASON-CODE TO WS-DTL-REASON-CODE.
+
+      ******************************************************************
+      * LIST EVERY AD HOC CLOSURE RECORD CURRENTLY ON FILE            *
+      ******************************************************************
+       2200-LIST-CLOSURES.
+           MOVE 'N' TO WS-LIST-END-OF-FILE
+           MOVE 0 TO AHR-CLOSURE-DATE
+           START AD-HOC-HOLIDAY-FILE KEY IS NOT LESS THAN
+                   AHR-CLOSURE-DATE
+               INVALID KEY
+                   MOVE 'Y' TO WS-LIST-END-OF-FILE
+           END-START
+           PERFORM UNTIL WS-NO-MORE-CLOSURES
+               READ AD-HOC-HOLIDAY-FILE NEXT RECORD
+                   AT END
+                       MOVE 'Y' TO WS-LIST-END-OF-FILE
+                   NOT AT END
+                       MOVE 'LIST' TO WS-DTL-ACTION
+                       MOVE AHR-CLOSURE-DATE TO WS-DTL-CLOSURE-DATE
+                       MOVE AHR-REASON-CODE TO WS-DTL-REASON-CODE
+                       MOVE AHR-DESCRIPTION TO WS-DTL-RESULT
+                       WRITE REPORT-LINE FROM WS-DETAIL-LINE
+                       ADD 1 TO WS-LISTED-COUNT
+               END-READ
+           END-PERFORM.
+
+      ******************************************************************
+      * DELETE AN EXISTING AD HOC CLOSURE RECORD                      *
+      ******************************************************************
+       2300-DELETE-CLOSURE.
+           MOVE MTR-CLOSURE-DATE TO AHR-CLOSURE-DATE
+           READ AD-HOC-HOLIDAY-FILE
+               INVALID KEY
+                   PERFORM 2110-WRITE-DETAIL-LINE
+                   MOVE 'DELETE' TO WS-DTL-ACTION
+                   MOVE 'NOT FOUND' TO WS-DTL-RESULT
+                   WRITE REPORT-LINE FROM WS-DETAIL-LINE
+                   ADD 1 TO WS-ERROR-COUNT
+               NOT INVALID KEY
+                   DELETE AD-HOC-HOLIDAY-FILE RECORD
+                       INVALID KEY
+                           PERFORM 2110-WRITE-DETAIL-LINE
+                           MOVE 'DELETE' TO WS-DTL-ACTION
+                           MOVE 'DELETE FAILED' TO WS-DTL-RESULT
+                           WRITE REPORT-LINE FROM WS-DETAIL-LINE
+                           ADD 1 TO WS-ERROR-COUNT
+                       NOT INVALID KEY
+                           PERFORM 2110-WRITE-DETAIL-LINE
+                           MOVE 'DELETE' TO WS-DTL-ACTION
+                           MOVE 'DELETED' TO WS-DTL-RESULT
+                           WRITE REPORT-LINE FROM WS-DETAIL-LINE
+                           ADD 1 TO WS-DELETED-COUNT
+                   END-DELETE
+           END-READ.
+
+      ******************************************************************
+      * REJECT A TRANSACTION WITH AN UNRECOGNIZED ACTION CODE         *
+      ******************************************************************
+       2400-REJECT-INVALID-ACTION.
+           PERFORM 2110-WRITE-DETAIL-LINE
+           MOVE 'INVALID ACTION CODE' TO WS-DTL-RESULT
+           MOVE MTR-ACTION-CODE TO WS-DTL-ACTION
+           WRITE REPORT-LINE FROM WS-DETAIL-LINE
+           ADD 1 TO WS-ERROR-COUNT.
+
+      ******************************************************************
+      * READ NEXT MAINTENANCE TRANSACTION RECORD                      *
+      ******************************************************************
+       2900-READ-TRANSACTION-RECORD.
+           READ MAINT-TRANSACTION-FILE
+               AT END
+                   MOVE 'Y' TO WS-END-OF-FILE
+           END-READ.
+
+      ******************************************************************
+      * WRITE REPORT SUMMARY AND CLOSE FILES                          *
+      ******************************************************************
+       3000-WRITE-SUMMARY.
+           WRITE REPORT-LINE FROM WS-SEPARATOR-LINE
+           STRING 'TRANSACTIONS READ: ' WS-TRANSACTIONS-READ
+                  '  ADDED: ' WS-ADDED-COUNT
+                  '  DELETED: ' WS-DELETED-COUNT
+                  '  LISTED: ' WS-LISTED-COUNT
+                  '  ERRORS: ' WS-ERROR-COUNT
+                  DELIMITED BY SIZE
+                  INTO WS-SUMMARY-LINE
+           WRITE REPORT-LINE FROM WS-SUMMARY-LINE
+           CLOSE MAINT-TRANSACTION-FILE
+           CLOSE AD-HOC-HOLIDAY-FILE
+           CLOSE REPORT-FILE
+           DISPLAY 'AD HOC HOLIDAY MAINTENANCE COMPLETE'
+           DISPLAY 'Transactions read:  ' WS-TRANSACTIONS-READ
+           DISPLAY 'Added:              ' WS-ADDED-COUNT
+           DISPLAY 'Deleted:            ' WS-DELETED-COUNT
+           DISPLAY 'Listed:             ' WS-LISTED-COUNT
+           DISPLAY 'Errors:             ' WS-ERROR-COUNT.
+
+      ******************************************************************
+      * PROGRAM EXIT                                                  *
+      ******************************************************************
+       9999-PROGRAM-EXIT.
+           STOP RUN.
